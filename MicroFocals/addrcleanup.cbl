@@ -0,0 +1,276 @@
+       identification division.
+       program-id. addrcleanup.
+       environment division.
+       special-names.
+         crt status is key-status.
+       file-control.
+       *> customer and store master files - both carry a postcode
+       *> that this report checks for a plausible UK format
+       copy "customer-fc.cpy".
+       copy "stores-fc.cpy".
+
+       select addr-report assign to dynamic acr-filename
+        organization is line sequential.
+
+       data division.
+       copy "customer-fd.cpy".
+       copy "stores-fd.cpy".
+       fd addr-report.
+       01 report-line          pic x(106).
+
+       WORKING-STORAGE SECTION.
+       copy "common_ws.cpy".
+
+       01 eof                   pic x.
+       01 acr-checked-count     pic 9(5) value 0.
+       01 acr-exception-count   pic 9(5) value 0.
+
+       01 acr-filename          pic x(20) value "addrcleanup.txt".
+
+       01 PostCode               pic x(9).
+       01 pc-length             binary-long.
+       01 pc-char                pic x.
+
+       01 report-heading.
+        03 filler                pic x(40)
+            value "Postcode / Address Cleanup Report".
+
+       01 report-none.
+        03 filler                pic x(40)
+            value "No exceptions found".
+
+       01 report-detail-line.
+        03 rdl-source            pic x(10).
+        03 filler                pic x(2)  value "  ".
+        03 rdl-id                pic zzzzzzzz9.
+        03 filler                pic x(2)  value "  ".
+        03 rdl-name              pic x(40).
+        03 filler                pic x(2)  value "  ".
+        03 rdl-postcode          pic x(9).
+        03 filler                pic x(2)  value "  ".
+        03 rdl-reason            pic x(30).
+
+       01 printer-filename.
+        03 printer-filename-len  pic x(2) comp-5.
+        03 printer-filename-body pic x(128).
+
+       01 printer-title.
+        03 printer-title-len     pic x(2) comp-5.
+        03 printer-title-body    pic x(128).
+
+       01 printer-flags          pic x(4) comp-5.
+       01 printer-window-handle  pic x(4) comp-5.
+       01 acr-return-code        pic 9999.
+
+       01 field-valid            pic x.
+
+       linkage section.
+       copy "common_lnk.cpy".
+       SCREEN SECTION.
+       copy "common_ss.cpy".
+
+       procedure division using lnk-store-info.
+      $if console-mode defined
+           move lnk-name-of-store to Store-Name
+           move "Postcode / Address Cleanup Report" to Menu-Name
+           move "AC_R01" to Menu-Id
+
+           perform clr-screen
+           display g-menuheader
+
+           perform generate-cleanup-report
+
+           move "Cleanup report written - send to printer?"
+                to popup-l-message
+           move "[Y]es or [N]o" to popup-l-button
+           perform display-lower-popup
+           if scr-af-key-code-1x equals "Y" or
+              scr-af-key-code-1x equals "y"
+              perform print-file
+           end-if
+
+           goback.
+      $end
+
+        generate-cleanup-report.
+           move 0 to acr-checked-count acr-exception-count
+           open output addr-report
+           write report-line from report-heading
+
+           perform check-all-customers
+           perform check-all-stores
+
+           if acr-exception-count equals 0
+              write report-line from report-none
+           end-if
+
+           close addr-report
+           .
+
+        check-all-customers.
+           open input cust-file
+           move "cust-file" to fs-current-file
+           perform check-file-status
+
+           move low-values to f-Customer-Id
+           start cust-file
+               key >= f-Customer-Id
+               invalid key move "y" to eof
+           end-start
+
+           if not fs-okay
+              move "y" to eof
+           else
+              move "n" to eof
+           end-if
+
+           perform until eof equals "y"
+              read cust-file next record
+                 at end move "y" to eof
+              end-read
+
+              if fs-no-record
+                 move "y" to eof
+              end-if
+
+              if eof not equals "y"
+                 add 1 to acr-checked-count
+                 move f-PostCode to PostCode
+                 perform check-postcode-format
+                 if field-valid not equals "y"
+                    move "Customer" to rdl-source
+                    move f-Customer-Id to rdl-id
+                    move f-FullName to rdl-name
+                    move f-PostCode to rdl-postcode
+                    move "Postcode format looks wrong"
+                       to rdl-reason
+                    write report-line from report-detail-line
+                    add 1 to acr-exception-count
+                 else
+                    if f-Address(1) equals spaces
+                       move "Customer" to rdl-source
+                       move f-Customer-Id to rdl-id
+                       move f-FullName to rdl-name
+                       move f-PostCode to rdl-postcode
+                       move "Address line 1 is blank"
+                          to rdl-reason
+                       write report-line from report-detail-line
+                       add 1 to acr-exception-count
+                    end-if
+                 end-if
+              end-if
+           end-perform
+
+           close cust-file
+           .
+
+        check-all-stores.
+           open input store-file
+           move "store-file" to fs-current-file
+           perform check-file-status
+
+           move low-values to sf-id
+           start store-file
+               key >= sf-id
+               invalid key move "y" to eof
+           end-start
+
+           if not fs-okay
+              move "y" to eof
+           else
+              move "n" to eof
+           end-if
+
+           perform until eof equals "y"
+              read store-file next record
+                 at end move "y" to eof
+              end-read
+
+              if fs-no-record
+                 move "y" to eof
+              end-if
+
+              if eof not equals "y"
+                 add 1 to acr-checked-count
+                 move sf-postcode to PostCode
+                 perform check-postcode-format
+                 if field-valid not equals "y"
+                    move "Store" to rdl-source
+                    move sf-id to rdl-id
+                    move sf-name-of-store to rdl-name
+                    move sf-postcode to rdl-postcode
+                    move "Postcode format looks wrong"
+                       to rdl-reason
+                    write report-line from report-detail-line
+                    add 1 to acr-exception-count
+                 end-if
+              end-if
+           end-perform
+
+           close store-file
+           .
+
+      *> a loose check of the shape of a UK postcode - outward part
+      *> starting with a letter, inward part the last three characters
+      *> as digit-letter-letter - not a full Royal Mail validation,
+      *> just enough to flag obviously malformed data for cleanup
+        check-postcode-format.
+           move "n" to field-valid
+           move 0 to pc-length
+           inspect PostCode tallying pc-length
+              for characters before initial spaces
+
+           if pc-length >= 5 and pc-length <= 8
+              move PostCode(1:1) to pc-char
+              if pc-char is alphabetic
+                 move PostCode(pc-length - 2:1) to pc-char
+                 if pc-char is numeric
+                    move PostCode(pc-length - 1:1) to pc-char
+                    if pc-char is alphabetic
+                       move PostCode(pc-length:1) to pc-char
+                       if pc-char is alphabetic
+                          move "y" to field-valid
+                       end-if
+                    end-if
+                 end-if
+              end-if
+           end-if
+           .
+
+        print-file.
+           move acr-filename to printer-filename-body
+           move 0 to printer-filename-len
+           inspect acr-filename
+            tallying printer-filename-len
+            for characters
+
+           move "addrcleanup" to printer-title-body
+           move 11 to printer-title-len
+
+           move 0 to printer-flags
+           move 0 to printer-window-handle
+           call "PC_PRINT_FILE" using
+                by reference printer-filename
+                by reference printer-title
+                by value printer-flags
+                by value printer-window-handle
+           end-call
+           if return-code not equal 0
+             move return-code to acr-return-code
+             move "Failed to print file" to popup-title
+
+             string "Print status code is "
+                acr-return-code delimited by size
+                into popup-message-1
+             end-string
+             move spaces to popup-message-2
+             move "Okay" to popup-button-1
+             call "errpopup" using popup-title,
+                     popup-message-1,
+                     popup-message-2
+                     popup-button-1
+             end-call
+           end-if
+           .
+
+       copy "common.cpy".
