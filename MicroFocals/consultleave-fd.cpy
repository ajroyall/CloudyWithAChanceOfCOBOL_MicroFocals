@@ -0,0 +1,16 @@
+       fd consult-leave-file.
+       01 consult-leave-entry.
+         03 cl-leave-id           pic 9(9).
+         03 cl-consultant-id      pic 9(9).
+      *> inclusive date range this consultant is unavailable for
+         03 cl-from-date.
+           05 cl-from-yyyy        pic 9999.
+           05 cl-from-mm          pic 99.
+           05 cl-from-dd          pic 99.
+         03 cl-to-date.
+           05 cl-to-yyyy          pic 9999.
+           05 cl-to-mm            pic 99.
+           05 cl-to-dd            pic 99.
+         03 cl-reason             pic x(30).
+      *> operator id (lnk-Operator-Id) who recorded this leave period
+         03 cl-added-by           pic x(10).
