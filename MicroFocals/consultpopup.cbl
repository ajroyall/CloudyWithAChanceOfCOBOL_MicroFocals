@@ -1,4 +1,5 @@
        identification division.
+       program-id. consultpopup.
        environment division.
        special-names.
          crt status is key-status.
@@ -17,6 +18,24 @@
         02 cp-Consultant occurs  MAX-CONSULTANTS-PER-STORE.
         copy "consultants.cpy" replacing ==:Prefix-:== by ==cp-==.
 
+      *> unfiltered copy of every consultant at this store, kept so
+      *> a name search can be re-applied without calling getconsults
+      *> again - same idea as custpopup's file re-read, but this
+      *> list is small and already fully in memory
+       01 cm-Consultants-grp.
+        02 cm-Consultant occurs  MAX-CONSULTANTS-PER-STORE.
+        copy "consultants.cpy" replacing ==:Prefix-:== by ==cm-==.
+
+      *> search-by-name, same idea as custpopup's cpc-query but
+      *> matched against the in-memory consultant list rather than
+      *> an indexed file
+       01 cq-query        pic x(30).
+       01 cq-query-uc     pic x(60).
+       01 cq-name-uc      pic x(60).
+       01 ws-query-len    binary-long.
+       01 cf-idx          binary-long.
+       01 cf-out-idx      binary-long.
+
        01 ws-start-row    pic 99 value 6.
        01 ws-max-row      pic 99 value 20.
        01 ws-cur-row      pic 99 value 6.
@@ -37,7 +56,18 @@
        PROCEDURE DIVISION using lnk-store-info, lnk-Consultant.
       $if console-mode defined
            initialize cp-Consultants-grp
+           initialize cm-Consultants-grp
            perform setup-section
+           move cp-Consultants-grp to cm-Consultants-grp
+
+           *> ask for an optional name filter before showing the list -
+           *> same idea as the customer search popup, applied to the
+           *> already-loaded consultant list rather than a file read
+           move spaces to cq-query
+           display g-consultfind
+           accept g-consultfind
+           perform f1-or-quit
+           perform filter-consultants
 
            *> save the screen, so we can restore it later
            perform save-screen
@@ -135,5 +165,41 @@
                 cp-Consultants-grp
             end-call
         .
+
+      *> rebuilds cp-Consultants-grp from cm-Consultants-grp, keeping
+      *> only consultants whose name starts with cq-query - a blank
+      *> query keeps the whole list
+        filter-consultants section.
+           initialize cp-Consultants-grp
+           move 0 to cf-out-idx
+
+           if cq-query not equal spaces
+              move function upper-case(cq-query) to cq-query-uc
+              move 0 to ws-query-len
+              inspect function reverse(cq-query)
+                   tallying ws-query-len for leading spaces
+              compute ws-query-len = length of cq-query - ws-query-len
+           end-if
+
+           perform varying cf-idx from 1 by 1
+                until cf-idx > MAX-CONSULTANTS-PER-STORE
+              if cm-Consultant-id(cf-idx) not equal 0
+                 if cq-query equal spaces
+                    add 1 to cf-out-idx
+                    move cm-Consultant(cf-idx) to
+                       cp-Consultant(cf-out-idx)
+                 else
+                    move function upper-case(cm-fullname(cf-idx))
+                       to cq-name-uc
+                    if cq-name-uc(1:ws-query-len)
+                       equal cq-query-uc(1:ws-query-len)
+                       add 1 to cf-out-idx
+                       move cm-Consultant(cf-idx) to
+                          cp-Consultant(cf-out-idx)
+                    end-if
+                 end-if
+              end-if
+           end-perform
+           .
       $end
         copy "common.cpy".
