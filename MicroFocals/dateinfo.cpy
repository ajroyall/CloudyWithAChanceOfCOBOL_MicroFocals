@@ -0,0 +1,9 @@
+       01 :Prefix-:date-yyyymmdd.
+          03 :Prefix-:yyyy      pic xxxx.
+          03 :Prefix-:mm        pic xx.
+          03 :Prefix-:dd        pic xx.
+
+       01 :Prefix-:date-info.
+          03 :Prefix-:day-of-week-name pic xxx.
+          03 :Prefix-:day-of-week-num  pic 9.
+          03 :Prefix-:week-num         pic 99.
