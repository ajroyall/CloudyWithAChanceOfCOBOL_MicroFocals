@@ -1,18 +1,54 @@
+      $set remove"address"
+      $set remove"title"
        identification division.
        program-id. custdelete.
 
        environment division.
        file-control.
         copy "customer-fc.cpy".
-       configuration section.
+        copy "customerhist-fc.cpy".
+        copy "custfreeid-fc.cpy".
 
        data division.
+       copy "customer-fd.cpy".
+       copy "customerhist-fd.cpy".
+       copy "custfreeid-fd.cpy".
+
        working-storage section.
+       COPY "common_ws.cpy".
+
+      *> before/after image fields for the history record - inlined
+      *> here rather than in a shared copybook, since this runtime's
+      *> nested-copy handling cannot carry two REPLACING copies of the
+      *> same copybook through an intermediate copybook file
+       01 ws-ch-Detail.
+       copy "customerinfo.cpy" replacing ==:Prefix-:== by ==ch-Bef-==.
+       copy "customerinfo.cpy" replacing ==:Prefix-:== by ==ch-Aft-==.
+
+       01 ws-hist-time      pic 9(8).
+       01 date-today-temp   pic x(8).
+
+       linkage section.
        01 CustomerInformation.
        COPY "customerinfo.cpy" replacing ==:Prefix-:== by == ==.
-       COPY "common_ws.cpy".
 
-       procedure division using CustomerInformation.
+       01 lnk-operator-info.
+       copy "operatorinfo.cpy" replacing ==:Prefix-:== by ==lnk-==.
+
+      *> custmaint.cbl's edit path also routes through this program (to
+      *> remove the old record before the edited one is written back
+      *> under the same id) - only a caller doing a genuine delete
+      *> should set this to "y", or the id gets handed back to
+      *> gencustid.cbl's pool while the just-edited record is still
+      *> live under it
+       01 lnk-real-delete    pic x.
+       88 cd-real-delete     value "y", "Y".
+
+       screen section.
+       copy "common_ss.cpy".
+
+       procedure division using CustomerInformation, lnk-operator-info,
+               lnk-real-delete.
            open i-o cust-file
           if ws-file-status not equals "00"
             close cust-file
@@ -24,6 +60,101 @@
           perform check-file-status
           close cust-file
           perform check-file-status
+
+          perform write-history-record-delete
+          if cd-real-delete
+             perform add-freed-custid
+          end-if
+
            goback.
-       
+
+      *> hands this customer's id back to gencustid.cbl's pool, so it
+      *> gets reused instead of leaving a permanent gap
+        add-freed-custid section.
+           move Customer-Id to freed-cust-id
+           open i-o cust-freeid-file
+           if ws-file-status equals "35"
+              open output cust-freeid-file
+              perform check-file-status
+           end-if
+           write freed-cust-id-entry
+           perform check-file-status
+           close cust-freeid-file
+           perform check-file-status
+           .
+
+        write-history-record-delete.
+           move Customer-Id              to ch-Bef-Customer-Id
+           move Title                    to ch-Bef-Title
+           move Initials                 to ch-Bef-Initials
+           move Gender                   to ch-Bef-Gender
+           move Deceased                 to ch-Bef-Deceased
+           move FullName                 to ch-Bef-FullName
+           move lc-FullName              to ch-Bef-lc-FullName
+           move Address(1)               to ch-Bef-Address(1)
+           move Address(2)               to ch-Bef-Address(2)
+           move Address(3)               to ch-Bef-Address(3)
+           move Address(4)               to ch-Bef-Address(4)
+           move PostCode                 to ch-Bef-PostCode
+           move Country                  to ch-Bef-Country
+           move Dob                      to ch-Bef-Dob
+           move Customer-Since           to ch-Bef-Customer-Since
+           move alert                    to ch-Bef-alert
+           move Home-Email               to ch-Bef-Home-Email
+           move Home-Tel                 to ch-Bef-Home-Tel
+           move Work-Email               to ch-Bef-Work-Email
+           move Work-Tel                 to ch-Bef-Work-Tel
+           move gp-name                  to ch-Bef-gp-name
+           move occupation               to ch-Bef-occupation
+           move Preferred-Store-Id       to ch-Bef-Preferred-Store-Id
+           move Diabetic-retinopathy     to ch-Bef-Diabetic-retinopathy
+           move Diabetic-retinopathy-Review-Due
+                to ch-Bef-Diabetic-retinopathy-Review-Due
+           move Glaucoma                 to ch-Bef-Glaucoma
+           move Glaucoma-Review-Due      to ch-Bef-Glaucoma-Review-Due
+           move Cataracts                to ch-Bef-Cataracts
+           move Cataracts-Review-Due     to ch-Bef-Cataracts-Review-Due
+           move Colour-blindness         to ch-Bef-Colour-blindness
+           move Colour-blindness-Review-Due
+                to ch-Bef-Colour-blindness-Review-Due
+
+           initialize ch-Aft-Customer-Id ch-Aft-Title ch-Aft-Initials
+                      ch-Aft-Gender ch-Aft-Deceased ch-Aft-FullName
+                      ch-Aft-lc-FullName ch-Aft-Address
+                      ch-Aft-PostCode ch-Aft-Country ch-Aft-Dob
+                      ch-Aft-Customer-Since ch-Aft-alert
+                      ch-Aft-Home-Email ch-Aft-Home-Tel
+                      ch-Aft-Work-Email ch-Aft-Work-Tel
+                      ch-Aft-gp-name ch-Aft-occupation
+                      ch-Aft-Preferred-Store-Id
+                      ch-Aft-Diabetic-retinopathy
+                      ch-Aft-Diabetic-retinopathy-Review-Due
+                      ch-Aft-Glaucoma ch-Aft-Glaucoma-Review-Due
+                      ch-Aft-Cataracts ch-Aft-Cataracts-Review-Due
+                      ch-Aft-Colour-blindness
+                      ch-Aft-Colour-blindness-Review-Due
+
+           move Customer-Id to ch-Customer-Id
+           accept date-today-temp from date YYYYMMDD
+           move date-today-temp to ch-Change-Date
+           accept ws-hist-time from time
+           move ws-hist-time to ch-Change-Time
+           move lnk-Operator-Id to ch-Operator-Id
+           move "D" to ch-Operation
+           move ws-ch-Detail to ch-Detail
+
+           open i-o custhist-file
+           if ws-file-status not equals "00"
+              close custhist-file
+              open output custhist-file
+              perform check-file-status
+           end-if
+           write CustomerHistory
+           perform check-file-status
+           close custhist-file
+           perform check-file-status
+           .
+
+       copy "common.cpy".
+
        end program custdelete.
\ No newline at end of file
