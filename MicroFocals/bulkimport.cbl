@@ -0,0 +1,416 @@
+       identification division.
+       program-id. bulkimport.
+       environment division.
+       special-names.
+         crt status is key-status.
+       file-control.
+       *> the three master files a bulk import can add records to
+       copy "customer-fc.cpy".
+       copy "consultants-fc.cpy".
+       copy "stores-fc.cpy".
+       copy "storeconf-fc.cpy".
+
+       select consult-id-file assign "$MFOCALDIR/consultid.dat"
+       organization is sequential
+       status is ws-file-status.
+
+       *> the interchange files a bulk import reads from - one fixed
+       *> record per line, dropped in the working directory ahead of
+       *> time under these names
+       select cust-import-file assign to dynamic bi-cust-filename
+        organization is line sequential.
+       select const-import-file assign to dynamic bi-const-filename
+        organization is line sequential.
+       select store-import-file assign to dynamic bi-store-filename
+        organization is line sequential.
+
+       data division.
+       copy "customer-fd.cpy".
+       copy "stores-fd.cpy".
+       copy "storeconf-fd.cpy".
+
+       fd consultants-file.
+       01 cf-consultant.
+       copy "consultants.cpy" replacing ==:Prefix-:== by ==cf-==.
+
+       fd consult-id-file.
+       01 ConsultantIdInformation.
+         03 Highest-Consultant-Id      pic 9(9).
+
+       fd cust-import-file.
+       copy "bulkimport-cust.cpy".
+
+       fd const-import-file.
+       copy "bulkimport-const.cpy".
+
+       fd store-import-file.
+       copy "bulkimport-store.cpy".
+
+       WORKING-STORAGE SECTION.
+       copy "common_ws.cpy".
+
+       01 bi-import-type            pic x.
+         88 bi-import-customers     value "c", "C".
+         88 bi-import-consultants   value "t", "T".
+         88 bi-import-stores        value "s", "S".
+         88 bi-import-type-valid    value "c" "C" "t" "T" "s" "S".
+
+       01 bi-cust-filename          pic x(20) value
+           "customerimport.txt".
+       01 bi-const-filename         pic x(20) value
+           "constimport.txt".
+       01 bi-store-filename         pic x(20) value
+           "storeimport.txt".
+
+       01 bi-eof                    pic x.
+       01 bi-imported-count         pic 9(5) value 0.
+       01 bi-skipped-count          pic 9(5) value 0.
+       01 bi-unlinked-count         pic 9(5) value 0.
+       01 bi-link-ok                pic x.
+
+       01 bi-fields-valid           pic x.
+       01 bi-summary-line           pic x(60).
+
+       01 mfc-consultant.
+       copy "consultants.cpy" replacing ==:Prefix-:== by ==mfc-==.
+
+       01 ws-next-free              binary-long.
+       01 ls-counter                binary-long.
+
+       01 date-today-temp                        pic x(8).
+       01 date-today redefines date-today-temp.
+         03 dt-yyyy      pic xxxx.
+         03 dt-mm        pic xx.
+         03 dt-dd        pic xx.
+
+       linkage section.
+       copy "common_lnk.cpy".
+       SCREEN SECTION.
+       copy "common_ss.cpy".
+       copy "bulkimportpopup.ss".
+
+       procedure division using lnk-store-info, lnk-operator-info.
+      $if console-mode defined
+           accept date-today-temp from date YYYYMMDD
+           move lnk-name-of-store to Store-Name
+           move "Bulk Import" to Menu-Name
+           move "BI_M01" to Menu-Id
+
+           move spaces to bi-import-type
+           perform clr-screen
+           display g-menuheader
+
+           move "n" to bi-fields-valid
+           perform until bi-fields-valid equals "y"
+              display g-bulkimportpopup
+              accept g-bulkimportpopup
+              perform f1-or-quit
+              if bi-import-type-valid
+                 move "y" to bi-fields-valid
+              else
+                 move "Field validation error" to popup-title
+                 move spaces to popup-message-1
+                 move "Enter C, T or S" to popup-message-2
+                 move "Okay" to popup-button-1
+                 call "errpopup" using popup-title,
+                         popup-message-1,
+                         popup-message-2
+                         popup-button-1
+                 end-call
+              end-if
+           end-perform
+
+           evaluate true
+              when bi-import-customers
+                 move "Import customers from " to popup-l-message
+                 move bi-cust-filename to popup-l-message(24:20)
+                 move "[Y]es or [N]o" to popup-l-button
+                 perform display-lower-popup
+                 if scr-af-key-code-1x equals "y" or "Y"
+                    perform import-customers
+                 end-if
+              when bi-import-consultants
+                 move "Import consultants from " to popup-l-message
+                 move bi-const-filename to popup-l-message(26:20)
+                 move "[Y]es or [N]o" to popup-l-button
+                 perform display-lower-popup
+                 if scr-af-key-code-1x equals "y" or "Y"
+                    perform import-consultants
+                 end-if
+              when bi-import-stores
+                 move "Import stores from " to popup-l-message
+                 move bi-store-filename to popup-l-message(21:20)
+                 move "[Y]es or [N]o" to popup-l-button
+                 perform display-lower-popup
+                 if scr-af-key-code-1x equals "y" or "Y"
+                    perform import-stores
+                 end-if
+           end-evaluate
+
+           string bi-imported-count delimited by size
+                  " imported, " delimited by size
+                  bi-skipped-count delimited by size
+                  " skipped, " delimited by size
+                  bi-unlinked-count delimited by size
+                  " unlinked" delimited by size
+                  into bi-summary-line
+           end-string
+           move "Bulk Import" to popup-title
+           move bi-summary-line to popup-message-1
+           move spaces to popup-message-2
+           move "Okay" to popup-button-1
+           call "errpopup" using popup-title,
+                   popup-message-1,
+                   popup-message-2
+                   popup-button-1
+           end-call
+
+           goback.
+      $end
+
+      *> reads customerimport.txt, generating a fresh id via gencustid
+      *> for every line (the same subprogram custmaint.cbl uses on
+      *> add) and defaulting the medical-alert flags to "n" the same
+      *> way custmaint.cbl does when it initialises a new customer
+        import-customers.
+           move 0 to bi-imported-count bi-skipped-count
+           open input cust-import-file
+           if not fs-okay
+              goback
+           end-if
+
+           move "n" to bi-eof
+           perform until bi-eof equals "y"
+              read cust-import-file into bi-cust-line
+                 at end move "y" to bi-eof
+              end-read
+
+              if bi-eof not equals "y"
+                 if bi-c-fullname equals spaces
+                    add 1 to bi-skipped-count
+                 else
+                    call "gencustid" using f-Customer-Id
+                    move bi-c-title to f-Title
+                    move bi-c-initials to f-Initials
+                    move bi-c-gender to f-Gender
+                    move "n" to f-Deceased
+                    move bi-c-fullname to f-FullName
+                    move function lower-case(bi-c-fullname)
+                       to f-lc-FullName
+                    move bi-c-address1 to f-Address(1)
+                    move bi-c-postcode to f-PostCode
+                    move bi-c-country to f-Country
+                    move bi-c-dob-dd to f-Dob-dd
+                    move bi-c-dob-mm to f-Dob-mm
+                    move bi-c-dob-yyyy to f-Dob-yyyy
+                    move dt-dd to f-cs-dd
+                    move dt-mm to f-cs-mm
+                    move dt-yyyy to f-cs-yyyy
+                    move "n" to f-alert
+                    move bi-c-home-email to f-Home-Email
+                    move bi-c-home-tel to f-Home-Tel
+                    move bi-c-store-id to f-Preferred-Store-Id
+                    move "n" to f-Diabetic-retinopathy
+                    move "n" to f-Glaucoma
+                    move "n" to f-Cataracts
+                    move "n" to f-Colour-blindness
+
+                    open i-o cust-file
+                    if ws-file-status not equals "00"
+                       close cust-file
+                       open output cust-file
+                       perform check-file-status
+                    end-if
+                    write f-CustomerInformation
+                    perform check-file-status
+                    close cust-file
+                    perform check-file-status
+
+                    add 1 to bi-imported-count
+                 end-if
+              end-if
+           end-perform
+           close cust-import-file
+           .
+
+      *> reads constimport.txt, issuing a new consultant id under the
+      *> same open-i-o-with-lock idiom as consultantsadd.cbl, then
+      *> links the new consultant onto the given store's roster the
+      *> same way consultantsadd.cbl's link-consultant paragraph does
+        import-consultants.
+           move 0 to bi-imported-count bi-skipped-count
+                     bi-unlinked-count
+           open input const-import-file
+           if not fs-okay
+              goback
+           end-if
+
+           move "n" to bi-eof
+           perform until bi-eof equals "y"
+              read const-import-file into bi-k-line
+                 at end move "y" to bi-eof
+              end-read
+
+              if bi-eof not equals "y"
+                 if bi-k-fullname equals spaces
+                    add 1 to bi-skipped-count
+                 else
+                    initialize mfc-consultant
+                    move bi-k-title to mfc-Title
+                    move bi-k-initials to mfc-Initials
+                    move bi-k-gender to mfc-Gender
+                    move bi-k-fullname to mfc-FullName
+                    move bi-k-diabetic to mfc-Diabetic-retinopathy
+                    move bi-k-glaucoma to mfc-Glaucoma
+                    move bi-k-cataracts to mfc-Cataracts
+                    move bi-k-colour-blind to mfc-Colour-blindness
+                    move bi-k-work-start to mfc-Work-Start-Time
+                    move bi-k-work-end to mfc-Work-End-Time
+                    move lnk-Operator-Id to mfc-Last-Changed-By
+
+      *> the import file carries no working-days column, so a bulk
+      *> import defaults to every day worked, same as an interactive
+      *> add's default in consultantsadd.cbl
+                    move "y" to mfc-Working-Day(1)
+                    move "y" to mfc-Working-Day(2)
+                    move "y" to mfc-Working-Day(3)
+                    move "y" to mfc-Working-Day(4)
+                    move "y" to mfc-Working-Day(5)
+                    move "y" to mfc-Working-Day(6)
+                    move "y" to mfc-Working-Day(7)
+
+                    perform issue-consultant-id
+                    perform save-consultant-file
+                    perform link-consultant-to-store
+                    if bi-link-ok equals "y"
+                       add 1 to bi-imported-count
+                    else
+                       add 1 to bi-unlinked-count
+                    end-if
+                 end-if
+              end-if
+           end-perform
+           close const-import-file
+           .
+
+        issue-consultant-id.
+           move 0 to Highest-Consultant-Id
+           open i-o consult-id-file with lock
+           if ws-file-status equals "35"
+              open output consult-id-file
+              perform check-file-status
+              move 1 to Highest-Consultant-Id
+              write ConsultantIdInformation
+              perform check-file-status
+           else
+              perform check-file-status
+              read consult-id-file
+              perform check-file-status
+              add 1 to Highest-Consultant-Id
+              rewrite ConsultantIdInformation
+              perform check-file-status
+           end-if
+           close consult-id-file
+           perform check-file-status
+
+           move Highest-Consultant-Id to mfc-Consultant-Id
+           .
+
+        save-consultant-file.
+           open i-o consultants-file
+           if ws-file-status not equals "00"
+              close consultants-file
+              open output consultants-file
+              perform check-file-status
+           end-if
+           move mfc-consultant to cf-consultant
+           write cf-consultant
+           if fs-key-already-exists
+              rewrite cf-consultant
+           end-if
+           perform check-file-status
+           close consultants-file
+           perform check-file-status
+           .
+
+      *> sets bi-link-ok to "y" only once the consultant is actually
+      *> seated on the store's roster - a bad store id or a full
+      *> roster leaves the consultant record written but orphaned, and
+      *> the caller needs to know that to keep the import summary
+      *> honest
+        link-consultant-to-store.
+           move "n" to bi-link-ok
+           move bi-k-store-id to sf-id
+           open i-o store-file with lock
+           perform check-file-status
+           read store-file
+              invalid key continue
+           end-read
+           if not fs-no-record
+              move 0 to ws-next-free
+              perform varying ls-counter from 1 by 1
+                  until ls-counter > MAX-CONSULTANTS-PER-STORE
+                 if sf-consultants-id(ls-counter) equals 0
+                    if ws-next-free equals 0
+                       move ls-counter to ws-next-free
+                    end-if
+                 end-if
+              end-perform
+              if ws-next-free not equals 0
+                 move mfc-Consultant-Id to
+                     sf-consultants-id(ws-next-free)
+                 rewrite sf-Store-Information
+                 perform check-file-status
+                 move "y" to bi-link-ok
+              end-if
+           end-if
+           close store-file
+           .
+
+      *> reads storeimport.txt, assigning each store's id via the
+      *> same get-storeconf/increment-store-id idiom storemaintenance
+      *> already uses when an operator adds a store by hand
+        import-stores.
+           move 0 to bi-imported-count bi-skipped-count
+           open input store-import-file
+           if not fs-okay
+              goback
+           end-if
+
+           move "n" to bi-eof
+           perform until bi-eof equals "y"
+              read store-import-file into bi-s-line
+                 at end move "y" to bi-eof
+              end-read
+
+              if bi-eof not equals "y"
+                 if bi-s-name-of-store equals spaces
+                    add 1 to bi-skipped-count
+                 else
+                    initialize sf-Store-Information
+                    perform increment-store-id
+                    move conf-max-id to sf-id
+                    move bi-s-name-of-store to sf-name-of-store
+                    move bi-s-province to sf-province
+                    move bi-s-county to sf-county
+                    move bi-s-postcode to sf-postcode
+                    move bi-s-email to sf-email
+                    move bi-s-tel to sf-tel
+                    move lnk-Operator-Id to sf-Last-Changed-By
+
+                    open i-o store-file with lock
+                    perform check-file-status
+                    write sf-Store-Information
+                    perform check-file-status
+                    close store-file
+                    perform check-file-status
+
+                    add 1 to bi-imported-count
+                 end-if
+              end-if
+           end-perform
+           close store-import-file
+           .
+
+       copy "common.cpy".
+       copy "storeconf_common.cpy".
