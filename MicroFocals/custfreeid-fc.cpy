@@ -0,0 +1,5 @@
+       select cust-freeid-file assign "$MFOCALDIR/custfreeid.dat"
+        organization is indexed
+        access is dynamic
+        record key is freed-cust-id
+        status is ws-file-status.
