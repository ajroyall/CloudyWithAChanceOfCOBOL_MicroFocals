@@ -0,0 +1,237 @@
+       identification division.
+       program-id. remindexport.
+       environment division.
+       special-names.
+         crt status is key-status.
+       file-control.
+      *> appointments record file - scanned sequentially across every
+      *> store/year/week/consultant looking for slots that fall on
+      *> one of the upcoming reminder dates
+       copy "app-fc.cpy".
+
+      *> customer record file, used to pull the contact details for
+      *> each customer a reminder is being written for
+       copy "customer-fc.cpy".
+
+       select reminder-file assign to dynamic pdr-filename
+        organization is line sequential.
+
+       data division.
+       copy "app-fd.cpy".
+       copy "customer-fd.cpy".
+       fd reminder-file.
+       01 reminder-line          pic x(295).
+
+       WORKING-STORAGE SECTION.
+       copy "common_ws.cpy".
+
+       copy "dateinfo.cpy" replacing ==:Prefix-:== by ==di-==.
+
+       01 eof                    pic x.
+       01 day-counter            binary-long.
+       01 counter                binary-long.
+       01 match-count            binary-long.
+       01 rx-index               binary-long.
+       01 rx-cust-id             pic 9(9).
+
+      *> how many days ahead of today to pull reminders for - 1 means
+      *> "tomorrow only". raise this to widen the reminder window.
+       01 rx-days-ahead          binary-long value 1.
+
+       01 today-temp.
+         03 yyyy                 pic xxxx.
+         03 mm                   pic xx.
+         03 dd                   pic xx.
+
+       01 sf-date                pic 99999999.
+       01 redefines sf-date.
+         03 sf-yyyy              pic 9999.
+         03 sf-mm                pic 99.
+         03 sf-dd                pic 99.
+
+       01 sf-date-num            pic 9(38).
+
+       01 sf-target-date         pic 99999999.
+       01 redefines sf-target-date.
+         03 sf-target-yyyy       pic 9999.
+         03 sf-target-mm         pic 99.
+         03 sf-target-dd         pic 99.
+
+      *> one entry per reminder date being pulled this run, resolved
+      *> up front into the year/week/day-of-week the appointment file
+      *> is actually keyed and occurs-indexed by
+       01 rx-target-count        binary-long.
+       01 rx-targets occurs 31.
+         03 rx-target-year       pic 9999.
+         03 rx-target-week       pic 99.
+         03 rx-target-day        pic 9.
+         03 rx-target-date-str   pic x(10).
+
+       01 rx-this-date-str       pic x(10).
+
+       01 pdr-filename           pic x(20) value "remindexp.txt".
+
+       01 report-detail-line.
+        03 rpt-cust-id           pic 9(9).
+        03 filler                pic x     value spaces.
+        03 rpt-cust-name         pic x(60).
+        03 filler                pic x     value spaces.
+        03 rpt-home-email        pic x(40).
+        03 filler                pic x     value spaces.
+        03 rpt-work-email        pic x(40).
+        03 filler                pic x     value spaces.
+        03 rpt-home-tel          pic x(20).
+        03 filler                pic x     value spaces.
+        03 rpt-work-tel          pic x(20).
+        03 filler                pic x     value spaces.
+        03 rpt-store-id          pic 9(5).
+        03 filler                pic x     value spaces.
+        03 rpt-date              pic x(10).
+        03 filler                pic x     value spaces.
+        03 rpt-day               pic x(10).
+        03 filler                pic x     value spaces.
+        03 rpt-slot              pic x(APP-TIME-SLOT-LEN).
+        03 filler                pic x     value spaces.
+        03 rpt-consultant        pic x(60).
+
+       linkage section.
+       copy "common_lnk.cpy".
+       SCREEN SECTION.
+       copy "common_ss.cpy".
+
+       procedure division.
+           move "n" to eof
+           move 0 to match-count
+
+           perform build-target-dates
+           perform generate-reminder-export
+
+           display match-count
+              " reminder(s) written to " pdr-filename
+
+           goback.
+
+        build-target-dates.
+           accept today-temp from date yyyymmdd
+           move yyyy to sf-yyyy
+           move mm to sf-mm
+           move dd to sf-dd
+
+           move 0 to rx-target-count
+           perform varying counter from 1 by 1
+                until counter > rx-days-ahead
+
+              compute sf-date-num =
+                 function integer-of-date(sf-date) + counter
+              move function date-of-integer(sf-date-num)
+                 to sf-target-date
+
+              call "dateinfo" using sf-target-date di-date-info
+
+              add 1 to rx-target-count
+              move sf-target-yyyy to rx-target-year(rx-target-count)
+              move di-week-num to rx-target-week(rx-target-count)
+              move di-day-of-week-num to rx-target-day(rx-target-count)
+              string sf-target-dd "/" sf-target-mm "/" sf-target-yyyy
+                 delimited by size
+                 into rx-target-date-str(rx-target-count)
+           end-perform
+           .
+
+        generate-reminder-export.
+           open output reminder-file
+
+           open input appointment-file
+           move "appointment-file" to fs-current-file
+           perform check-file-status
+
+           open input cust-file
+           move "cust-file" to fs-current-file
+           perform check-file-status
+
+           move low-values to appointment-key
+           start appointment-file
+               key >= appointment-key
+               invalid key move "y" to eof
+           end-start
+
+           if not fs-okay
+              move "y" to eof
+           else
+              move "n" to eof
+           end-if
+
+           perform until eof equals "y"
+              read appointment-file next record
+                 at end move "y" to eof
+              end-read
+
+              if fs-no-record
+                 move "y" to eof
+              end-if
+
+              if eof not equals "y"
+                 perform scan-appointment-for-reminders
+              end-if
+           end-perform
+
+           close appointment-file
+           close cust-file
+           close reminder-file
+           .
+
+        scan-appointment-for-reminders.
+           perform varying rx-index from 1 by 1
+                until rx-index > rx-target-count
+
+              if app-year equals rx-target-year(rx-index)
+                 and app-week equals rx-target-week(rx-index)
+                 move rx-target-day(rx-index) to day-counter
+                 move rx-target-date-str(rx-index) to rx-this-date-str
+                 perform scan-day-for-reminders
+              end-if
+           end-perform
+           .
+
+        scan-day-for-reminders.
+           perform varying counter from 1 by 1
+                until counter > MAX-APPS-PER-DAY
+
+              move app-cust-id of app-days(day-counter counter)
+                 to rx-cust-id
+
+              if rx-cust-id not equal invalid-custid
+                 and rx-cust-id not equal ignore-custid
+                 and rx-cust-id not equal blocked-slot-id
+                 perform write-reminder-line
+              end-if
+           end-perform
+           .
+
+        write-reminder-line.
+           move rx-cust-id to f-Customer-Id
+           read cust-file
+              invalid key continue
+           end-read
+
+           if not fs-no-record
+              perform check-file-status
+
+              move rx-cust-id to rpt-cust-id
+              move f-FullName to rpt-cust-name
+              move f-Home-Email to rpt-home-email
+              move f-Work-Email to rpt-work-email
+              move f-Home-Tel to rpt-home-tel
+              move f-Work-Tel to rpt-work-tel
+              move app-store-id to rpt-store-id
+              move rx-this-date-str to rpt-date
+              move day-of-week-fullname(day-counter) to rpt-day
+              move bt-label(counter) to rpt-slot
+              move app-consultant-name to rpt-consultant
+
+              write reminder-line from report-detail-line
+              add 1 to match-count
+           end-if
+           .
+
+       copy "common.cpy".
