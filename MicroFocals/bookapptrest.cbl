@@ -0,0 +1,428 @@
+       identification division.
+       program-id. bookapptrest.
+
+      *> headless equivalent of scheduleapp.cbl's interactive booking
+      *> loop - takes a store/consultant/customer/date/slot entirely
+      *> through linkage (no SCREEN SECTION, no popups) so it can be
+      *> driven by a rest-mode front end. deliberately covers only the
+      *> "book a free slot" path - unbooking, check-in and attendance
+      *> stay console-only in scheduleapp.cbl.
+
+       environment division.
+       input-output section.
+       file-control.
+       copy "app-fc.cpy".
+       copy "app-scan-fc.cpy".
+       copy "customer-fc.cpy".
+       copy "consultleave-fc.cpy".
+
+       data division.
+       copy "app-fd.cpy".
+       copy "app-scan-fd.cpy".
+       copy "customer-fd.cpy".
+       copy "consultleave-fd.cpy".
+
+       working-storage section.
+       copy "common_ws.cpy".
+
+      *> this store's appointment slot grid - see scheduleapp.cbl
+       copy "timegrid.cpy" replacing ==:Prefix-:== by ==br-==.
+
+       copy "getconsults.cpy".
+       01 br-con-count             binary-long.
+       01 br-con-idx               binary-long.
+       01 br-con-found             pic x.
+
+       01 date-today-temp.
+         03 yyyy      pic xxxx.
+         03 mm        pic xx.
+         03 dd        pic xx.
+
+       01 sf-date        pic 99999999.
+       01 redefines sf-date.
+         03 sf-yyyy      pic 9999.
+         03 sf-mm        pic 99.
+         03 sf-dd        pic 99.
+
+       01 sf-tmp-date     pic 99999999.
+       01 redefines sf-tmp-date.
+         03 sf-tmp-yyyy   pic 9999.
+         03 sf-tmp-mm     pic 99.
+         03 sf-tmp-dd     pic 99.
+
+       copy "dateinfo.cpy" replacing ==:Prefix-:== by ==di-==.
+
+       01 br-date-num              pic 9(38).
+       01 br-today-num             pic 9(38).
+       01 br-days-ahead            pic s9(9).
+
+       01 br-week-counter          binary-long.
+       01 br-slot-counter          binary-long.
+
+       01 cl-on-leave              pic x.
+       01 cl-from-num              pic 9(38).
+       01 cl-to-num                pic 9(38).
+       01 cl-eof-flag              pic x.
+
+       01 db-found                 pic x.
+
+       01 br-store-closed          pic x.
+       01 br-store-days-configured pic x.
+       01 br-write-ok              pic x.
+
+       linkage section.
+       copy "common_lnk.cpy".
+
+       01 br-request.
+         03 br-consultant-id       pic 9(9).
+         03 br-customer-id         pic 9(9).
+         03 br-date.
+           05 br-dd    pic 99.
+           05 filler   pic x value "/".
+           05 br-mm    pic 99.
+           05 filler   pic x value "/".
+           05 br-yyyy  pic 9999.
+         03 br-slot-number         pic 99.
+
+       01 br-response.
+         03 br-medical-alert       pic x.
+         03 br-other-consultant    pic x(60).
+
+       procedure division using lnk-store-info, lnk-operator-info,
+               br-request, br-response.
+           initialize br-response
+
+      *> 1. the date has to be a real calendar date, and inside the
+      *>    same booking window scheduleapp.cbl enforces
+           call "valdated" using
+              by reference z"dd/mm/yyyy"
+              by reference br-date
+           end-call
+           if return-code not equal 0
+              goback returning BOOKAPPTREST-INVALID-DATE
+           end-if
+
+           move br-yyyy to sf-yyyy
+           move br-mm to sf-mm
+           move br-dd to sf-dd
+           move function integer-of-date(sf-date) to br-date-num
+
+           accept date-today-temp from date YYYYMMDD
+           move yyyy to sf-tmp-yyyy
+           move mm to sf-tmp-mm
+           move dd to sf-tmp-dd
+           move function integer-of-date(sf-tmp-date) to br-today-num
+
+           compute br-days-ahead = br-date-num - br-today-num
+           if br-days-ahead < 0 or
+              br-days-ahead > SA-MAX-ADVANCE-BOOKING-DAYS
+              goback returning BOOKAPPTREST-OUTSIDE-BOOKING-WINDOW
+           end-if
+
+           call "dateinfo" using sf-date, di-date-info
+           end-call
+
+      *> 2. the customer has to exist, and not be recorded deceased -
+      *>    a medical alert is surfaced but doesn't block the booking,
+      *>    same as scheduleapp.cbl
+           move "customer-file" to fs-current-file
+           open input cust-file
+           if not fs-okay
+              goback returning BOOKAPPTREST-FILE-ERROR
+           end-if
+
+           move br-customer-id to f-Customer-Id
+           read cust-file
+              invalid key move "y" to cl-eof-flag
+              not invalid key move "n" to cl-eof-flag
+           end-read
+           close cust-file
+
+           if cl-eof-flag equals "y"
+              goback returning BOOKAPPTREST-UNKNOWN-CUSTOMER
+           end-if
+
+           if f-Deceased equals "y" or f-Deceased equals "Y"
+              goback returning BOOKAPPTREST-CUSTOMER-DECEASED
+           end-if
+
+           move f-alert to br-medical-alert
+
+      *> 3. the consultant has to exist at this store and be rostered
+      *>    to work the requested slot
+           call "buildtimegrid" using lnk-Slot-Length-Mins,
+                   lnk-Day-Start-Time,
+                   lnk-Day-End-Time,
+                   br-time-grid
+           end-call
+
+           call "getconsults" using lnk-store-info, cp-consultants
+              returning br-con-count
+           end-call
+
+           move "n" to br-con-found
+           perform varying br-con-idx from 1 by 1
+                until br-con-idx > MAX-CONSULTANTS-PER-STORE
+              if cp-consultant-id(br-con-idx) equals br-consultant-id
+                 move "y" to br-con-found
+                 exit perform
+              end-if
+           end-perform
+
+           if br-con-found equals "n"
+              goback returning BOOKAPPTREST-UNKNOWN-CONSULTANT
+           end-if
+
+           if br-slot-number < 1 or br-slot-number > MAX-APPS-PER-DAY
+              goback returning BOOKAPPTREST-INVALID-SLOT
+           end-if
+
+      *> a store may be shut on some days regardless of what any one
+      *> consultant's own working pattern says - see stores.cpy's
+      *> Store-Open-Days
+           perform check-store-open-on-day
+           if br-store-closed equals "y"
+              goback returning BOOKAPPTREST-STORE-CLOSED
+           end-if
+
+           if cp-Work-End-Time(br-con-idx) not equals 0
+              and (not cp-Day-Worked(br-con-idx di-day-of-week-num)
+              or br-slot-lower(br-slot-number) <
+                 cp-Work-Start-Time(br-con-idx)
+              or br-slot-lower(br-slot-number) >=
+                 cp-Work-End-Time(br-con-idx))
+              goback returning BOOKAPPTREST-NOT-WORKING
+           end-if
+
+      *> 4. the consultant must not be on recorded leave that date
+           perform check-consultant-on-leave-rest
+           if cl-on-leave equals "y"
+              goback returning BOOKAPPTREST-CONSULTANT-ON-LEAVE
+           end-if
+
+      *> 5. load (or start) this store/consultant's week record
+           move lnk-id to app-store-id
+           move br-yyyy to app-year
+           move di-week-num to app-week
+           move cp-consultant-id(br-con-idx) to app-consultant-id
+
+           move "appointment-file" to fs-current-file
+           open i-o appointment-file with lock
+           if not fs-okay
+              goback returning BOOKAPPTREST-FILE-ERROR
+           end-if
+
+           start appointment-file key = appointment-key
+              invalid key move "y" to cl-eof-flag
+              not invalid key move "n" to cl-eof-flag
+           end-start
+
+           if cl-eof-flag equals "y"
+              perform clear-app-appointments-rest
+              move cp-fullname(br-con-idx) to app-consultant-name
+           else
+              read appointment-file
+           end-if
+
+      *> 6. the slot itself must be free
+           evaluate app-cust-id of
+                    app-days(di-day-of-week-num br-slot-number)
+              when blocked-slot-id
+                 close appointment-file
+                 goback returning BOOKAPPTREST-SLOT-BLOCKED
+              when invalid-custid
+                 continue
+              when br-customer-id
+                 close appointment-file
+                 goback returning BOOKAPPTREST-ALREADY-BOOKED
+              when other
+                 close appointment-file
+                 goback returning BOOKAPPTREST-SLOT-TAKEN
+           end-evaluate
+
+      *> 7. the same customer can't be booked with another consultant
+      *>    at the same store/date - see scheduleapp.cbl's
+      *>    check-double-booked-elsewhere
+           perform check-double-booked-elsewhere-rest
+           if db-found equals "y"
+              close appointment-file
+              goback returning BOOKAPPTREST-DOUBLE-BOOKED
+           end-if
+
+      *> 8. book it
+           move br-customer-id to app-cust-id of
+                  app-days(di-day-of-week-num br-slot-number)
+           move lnk-Operator-Id to app-booked-by of
+                  app-days(di-day-of-week-num br-slot-number)
+           move "N" to app-attended of
+                  app-days(di-day-of-week-num br-slot-number)
+           move 0 to app-checkin-time of
+                  app-days(di-day-of-week-num br-slot-number)
+           move CANCEL-REASON-NONE to app-cancel-reason of
+                  app-days(di-day-of-week-num br-slot-number)
+
+           write appointment
+           if fs-key-already-exists
+              rewrite appointment
+           end-if
+
+      *> capture the write/rewrite status before it gets overwritten
+      *> by the close's own status - ws-file-status is shared across
+      *> every file operation, same reasoning as scheduleapp.cbl's
+      *> write-appointment paragraph
+           if fs-okay
+              move "y" to br-write-ok
+           else
+              move "n" to br-write-ok
+           end-if
+
+           close appointment-file
+
+           if br-write-ok not equals "y"
+              goback returning BOOKAPPTREST-FILE-ERROR
+           end-if
+
+           goback returning BOOKAPPTREST-OK
+           .
+
+      *> same field-clearing as scheduleapp.cbl's
+      *> clear-app-appointments, used when this store/consultant has
+      *> no record yet for the target year/week
+        clear-app-appointments-rest.
+           perform varying br-week-counter from 1 by 1
+                until br-week-counter > 7
+              perform varying br-slot-counter from 1 by 1
+                   until br-slot-counter > MAX-APPS-PER-DAY
+                 move invalid-custid to
+                    app-cust-id of
+                       app-days(br-week-counter br-slot-counter)
+                 move "N" to
+                    app-attended of
+                       app-days(br-week-counter br-slot-counter)
+                 move 0 to
+                    app-checkin-time of
+                       app-days(br-week-counter br-slot-counter)
+                 move spaces to
+                    app-cancel-reason of
+                       app-days(br-week-counter br-slot-counter)
+                 move spaces to
+                    app-double-length of
+                       app-days(br-week-counter br-slot-counter)
+              end-perform
+           end-perform
+           .
+
+      *> same store-open-days gate as scheduleapp.cbl's
+      *> check-store-open-today, minus the screen popup - spaces
+      *> across all seven flags means the store record predates this
+      *> field, so it's treated as open every day; any flag holding
+      *> anything other than a space (including an explicit "N" on
+      *> every day) counts as configured, so a store can be set fully
+      *> closed
+        check-store-open-on-day.
+           move "n" to br-store-closed
+           move "n" to br-store-days-configured
+           perform varying br-week-counter from 1 by 1
+                until br-week-counter > 7
+              if lnk-Store-Open-Day(br-week-counter) not equal space
+                 move "y" to br-store-days-configured
+              end-if
+           end-perform
+
+           if br-store-days-configured equals "y"
+              and not lnk-Store-Open-On-Day(di-day-of-week-num)
+              move "y" to br-store-closed
+           end-if
+           .
+
+      *> checks br-date-num against any leave periods recorded for the
+      *> requested consultant - same logic as scheduleapp.cbl's
+      *> check-consultant-on-leave, minus the screen popup
+        check-consultant-on-leave-rest.
+           move "n" to cl-on-leave
+           move cp-consultant-id(br-con-idx) to cl-consultant-id
+
+           open input consult-leave-file
+           if fs-okay
+              start consult-leave-file
+                  key = cl-consultant-id
+                  invalid key move "y" to cl-eof-flag
+                  not invalid key move "n" to cl-eof-flag
+              end-start
+
+              perform until cl-eof-flag equals "y"
+                 read consult-leave-file next record
+                    at end move "y" to cl-eof-flag
+                 end-read
+
+                 if fs-no-record or cl-eof-flag equals "y"
+                    move "y" to cl-eof-flag
+                 else
+                    if cl-consultant-id not equals
+                       cp-consultant-id(br-con-idx)
+                       move "y" to cl-eof-flag
+                    else
+                       move cl-from-yyyy to sf-tmp-yyyy
+                       move cl-from-mm to sf-tmp-mm
+                       move cl-from-dd to sf-tmp-dd
+                       move function integer-of-date(sf-tmp-date)
+                          to cl-from-num
+
+                       move cl-to-yyyy to sf-tmp-yyyy
+                       move cl-to-mm to sf-tmp-mm
+                       move cl-to-dd to sf-tmp-dd
+                       move function integer-of-date(sf-tmp-date)
+                          to cl-to-num
+
+                       if br-date-num >= cl-from-num and
+                          br-date-num <= cl-to-num
+                          move "y" to cl-on-leave
+                       end-if
+                    end-if
+                 end-if
+              end-perform
+              close consult-leave-file
+           end-if
+           .
+
+      *> same store/year/week scan as scheduleapp.cbl's
+      *> check-double-booked-elsewhere, driven by br- fields instead
+      *> of an operator-picked selected-item
+        check-double-booked-elsewhere-rest.
+           move "n" to db-found
+           move app-store-id to scan-app-store-id
+           move app-year to scan-app-year
+           move app-week to scan-app-week
+           move 0 to scan-app-consultant-id
+
+           open input appointment-scan-file
+           start appointment-scan-file
+                key >= scan-appointment-key
+                invalid key move "y" to db-found
+           end-start
+
+           perform until db-found equals "y"
+              read appointment-scan-file next record
+                 at end move "y" to db-found
+              end-read
+
+              if db-found not equals "y"
+                 if scan-app-store-id not equals app-store-id
+                    or scan-app-year not equals app-year
+                    or scan-app-week not equals app-week
+                    exit perform
+                 end-if
+
+                 if scan-app-consultant-id not equals app-consultant-id
+                    and scan-app-cust-id of
+                        scan-app-days(di-day-of-week-num br-slot-number)
+                        equals br-customer-id
+                    move "y" to db-found
+                    move scan-app-consultant-name to br-other-consultant
+                    exit perform
+                 end-if
+              end-if
+           end-perform
+
+           close appointment-scan-file
+           .
