@@ -1,4 +1,5 @@
        identification division.
+       program-id. consultantsadd.
        environment division.
        special-names.
          crt status is key-status.
@@ -11,6 +12,7 @@
        status is ws-file-status.
 
        copy "consultants-fc.cpy".
+       copy "consultfreeid-fc.cpy".
 
        copy "stores-fd.cpy".
 
@@ -22,6 +24,8 @@
        01 ConsultantIdInformation.
          03 Highest-Consultant-Id      pic 9(9).
 
+       copy "consultfreeid-fd.cpy".
+
 
        WORKING-STORAGE SECTION.
        copy "common_ws.cpy".
@@ -35,11 +39,15 @@
           COPY "stores.cpy" replacing ==:Prefix-:== by ==ws-c-==.
 
        01 ws-next-free             binary-long.
+       01 ca-found-freed           pic x.
+       01 ws-used-elsewhere        pic x.
+         88 used-elsewhere         value "y".
        01 invalid-mess             pic x(40).
        01 field-valid              pic x.
        01 split-area-for-fullname  pic x(60) occurs 10.
        local-storage section.
        01 ls-counter               binary-long.
+       01 ls-eof                   pic x.
        linkage section.
        copy "common_lnk.cpy".
        01 lnk-consultant-menu-option pic x.
@@ -47,7 +55,8 @@
        copy "common_ss.cpy".
        COPY "CONSULTANTSADD.ss".
        PROCEDURE DIVISION using lnk-store-info,
-                                lnk-consultant-menu-option.
+                                lnk-consultant-menu-option,
+                                lnk-operator-info.
       $if console-mode defined
            perform init-section
            perform setup-section
@@ -89,9 +98,22 @@
                perform display-lower-popup
                    if scr-af-key-code-1x equals "Y"
                    or scr-af-key-code-1x equals "y"
-                      perform delete-consultant-record
+                      perform unlink-from-this-store
+                      perform check-consultant-used-elsewhere
+                      if not used-elsewhere
+                         perform delete-consultant-record
+                         perform add-freed-consultid
+                      end-if
                    end-if
                    goback
+
+            when 'l'
+            when 'L'
+                   perform clr-screen
+               move "CT_L01" to Menu-Id
+                   display g-menuheader
+                   perform link-existing-consultant
+                   goback
            end-evaluate
       $end
        goback.
@@ -115,6 +137,19 @@
 
       $if console-mode defined
        add-consultant section.
+           if mfc-Work-Start-Time equals 0 and
+              mfc-Work-End-Time equals 0
+              move "y" to mfc-Working-Day(1)
+              move "y" to mfc-Working-Day(2)
+              move "y" to mfc-Working-Day(3)
+              move "y" to mfc-Working-Day(4)
+              move "y" to mfc-Working-Day(5)
+              move "y" to mfc-Working-Day(6)
+              move "y" to mfc-Working-Day(7)
+              move 0900 to mfc-Work-Start-Time
+              move 1800 to mfc-Work-End-Time
+           end-if
+
            display g-consultantsadd
            accept g-consultantsadd
 
@@ -177,6 +212,29 @@
            perform ac-colour-blindness until field-valid equals "y"
            perform update-invalid-message
 
+           move "n" to field-valid
+           perform ac-workdays until field-valid equals "y"
+           perform update-invalid-message
+
+           move "n" to field-valid
+           perform ac-workhours until field-valid equals "y"
+           perform update-invalid-message
+
+           if ws-next-free equals 0
+               move "Consultant roster is full" to popup-title
+               move spaces to popup-message-1
+               string "Store already has the maximum of "
+                      MAX-CONSULTANTS-PER-STORE delimited by size
+                      " consultants" delimited by size
+                      into popup-message-2
+               end-string
+               move "Okay" to popup-button-1
+               call "errpopup" using popup-title,
+                       popup-message-1,
+                       popup-message-2
+                       popup-button-1
+               end-call
+           else
            move "Are you sure want to add this consultant?"
                   to popup-l-message
            move "[Y]es or [N]o" to popup-l-button
@@ -189,6 +247,7 @@
                     lnk-consultants-id(ws-next-free)
                 perform save-storeinfo
            end-if
+           end-if
            .
       $end
        
@@ -203,32 +262,122 @@
            .
 
        load-Consultant-id-file section.
-            open input consult-id-file
-            if ws-file-status not equals "00"
-               open output consult-id-file
-               perform check-file-status
-               move 1 to Highest-Consultant-Id
-               close consult-id-file
+            perform peek-freed-consultid
+            if ca-found-freed equals "y"
+               move freed-consultant-id to mfc-Consultant-Id
             else
-               read consult-id-file
-               perform check-file-status
-               add 1 to Highest-Consultant-Id
-               close consult-id-file
-               perform check-file-status
+               open input consult-id-file
+               if ws-file-status not equals "00"
+                  open output consult-id-file
+                  perform check-file-status
+                  move 1 to Highest-Consultant-Id
+                  close consult-id-file
+               else
+                  read consult-id-file
+                  perform check-file-status
+                  add 1 to Highest-Consultant-Id
+                  close consult-id-file
+                  perform check-file-status
+               end-if
+
+               move Highest-Consultant-Id to mfc-Consultant-Id
             end-if
+           .
 
-            move Highest-Consultant-Id to mfc-Consultant-Id
+      *> re-reads and re-increments Highest-Consultant-Id under an
+      *> exclusive lock right at the point the new consultant is
+      *> actually being saved, rather than trusting the id previewed
+      *> by load-Consultant-id-file at program start - two operators
+      *> adding consultants at the same time would otherwise both
+      *> preview (and save) the same id
+        save-consultant-id-file section.
+           perform reclaim-freed-consultid
+           if ca-found-freed equals "y"
+              move freed-consultant-id to mfc-Consultant-Id
+           else
+              open i-o consult-id-file with lock
+              if ws-file-status equals "35"
+                 open output consult-id-file
+                 perform check-file-status
+                 move 1 to Highest-Consultant-Id
+                 write ConsultantIdInformation
+                 perform check-file-status
+              else
+                 perform check-file-status
+                 read consult-id-file
+                 perform check-file-status
+                 add 1 to Highest-Consultant-Id
+                 rewrite ConsultantIdInformation
+                 perform check-file-status
+              end-if
+
+              move Highest-Consultant-Id to mfc-Consultant-Id
+
+              close consult-id-file
+              perform check-file-status
+           end-if
+           .
 
+      *> looks at (without removing) the lowest freed consultant id
+      *> waiting in the pool - used only to preview an id at program
+      *> start, since save-consultant-id-file re-derives the real one
+      *> at commit time anyway
+        peek-freed-consultid section.
+           move "n" to ca-found-freed
+           move 0 to freed-consultant-id
+
+           open input consult-freeid-file
+           if ws-file-status not equals "35"
+              start consult-freeid-file
+                 key is not less than freed-consultant-id
+                 invalid key move "n" to ca-found-freed
+                 not invalid key move "y" to ca-found-freed
+              end-start
+              if ca-found-freed equals "y"
+                 read consult-freeid-file
+              end-if
+              close consult-freeid-file
+           end-if
            .
 
-        save-consultant-id-file section.
-           open output consult-id-file
-           perform check-file-status
+      *> takes the lowest freed consultant id off the pool, if any are
+      *> waiting, and removes it from the pool file
+        reclaim-freed-consultid section.
+           move "n" to ca-found-freed
+           move 0 to freed-consultant-id
+
+           open i-o consult-freeid-file with lock
+           if ws-file-status not equals "35"
+              perform check-file-status
+              start consult-freeid-file
+                 key is not less than freed-consultant-id
+                 invalid key move "n" to ca-found-freed
+                 not invalid key move "y" to ca-found-freed
+              end-start
+
+              if ca-found-freed equals "y"
+                 read consult-freeid-file
+                 delete consult-freeid-file
+                 perform check-file-status
+              end-if
+
+              close consult-freeid-file
+              perform check-file-status
+           end-if
+           .
 
-           write ConsultantIdInformation
+      *> hands this consultant's id back to the pool once its global
+      *> record has actually been removed
+        add-freed-consultid section.
+           move mfc-Consultant-Id to freed-consultant-id
+           open i-o consult-freeid-file
+           if ws-file-status equals "35"
+              open output consult-freeid-file
+              perform check-file-status
+           end-if
+           write freed-consultant-id-entry
            perform check-file-status
-
-           close consult-id-file
+           close consult-freeid-file
            perform check-file-status
            .
 
@@ -244,10 +393,161 @@
            perform check-file-status
             .
 
+         *> remove this consultant's id from the current store's
+         *> roster only - the global consultants-file record is left
+         *> alone, since the same consultant may also be rostered at
+         *> other stores (see check-consultant-used-elsewhere)
+         unlink-from-this-store section.
+           perform varying ls-counter from 1 by 1
+               until ls-counter > MAX-CONSULTANTS-PER-STORE
+              if lnk-consultants-id(ls-counter) equals
+                 mfc-Consultant-Id
+                 move 0 to lnk-consultants-id(ls-counter)
+              end-if
+           end-perform
+           perform save-storeinfo
+           .
+
+         *> a consultant can rotate between stores - their record is
+         *> shared, each store just holds the id in its own roster -
+         *> so before deleting the global record, check no other
+         *> store still has this consultant rostered
+         check-consultant-used-elsewhere section.
+           move "n" to ws-used-elsewhere
+           move "n" to ls-eof
+
+           open input store-file
+           perform check-file-status
+
+           move low-values to sf-Store-Information
+           start store-file key is not less than sf-id
+               invalid key
+                  move "y" to ls-eof
+           end-start
+
+           perform until ls-eof equals "y"
+              read store-file next record
+                 at end
+                    move "y" to ls-eof
+              end-read
+              if ls-eof not equals "y"
+                 and sf-id not equals lnk-id
+                 perform varying ls-counter from 1 by 1
+                     until ls-counter > MAX-CONSULTANTS-PER-STORE
+                    if sf-consultants-id(ls-counter) equals
+                       mfc-Consultant-Id
+                       move "y" to ws-used-elsewhere
+                    end-if
+                 end-perform
+              end-if
+           end-perform
+
+           close store-file
+           perform check-file-status
+           .
+
+         *> add an existing consultant (already rostered at another
+         *> store) onto this store's roster, without creating a new
+         *> consultant record or id
+         link-existing-consultant section.
+           initialize mfc-consultant
+           move 0 to mfc-Consultant-Id
+           display g-link-consultant-id
+           accept g-link-consultant-id
+
+           open input consultants-file
+           perform check-file-status
+
+           move mfc-Consultant-Id to cf-Consultant-Id
+           start consultants-file key = cf-Consultant-Id
+               invalid key
+                  move "y" to ls-eof
+               not invalid key
+                  move "n" to ls-eof
+           end-start
+
+           if ls-eof not equals "y"
+              read consultants-file
+                 invalid key
+                    move "y" to ls-eof
+              end-read
+           end-if
+
+           close consultants-file
+           perform check-file-status
+
+           if ls-eof equals "y"
+              move "Consultant not found" to popup-title
+              move spaces to popup-message-1
+              move "No consultant exists with that id"
+                 to popup-message-2
+              move "Okay" to popup-button-1
+              call "errpopup" using popup-title,
+                      popup-message-1,
+                      popup-message-2
+                      popup-button-1
+              end-call
+           else
+              move cf-consultant to mfc-consultant
+              display g-consultantsadd
+
+              move 0 to ws-next-free
+              perform varying ls-counter from 1 by 1
+                  until ls-counter > MAX-CONSULTANTS-PER-STORE
+                 if lnk-consultants-id(ls-counter) equals
+                    mfc-Consultant-Id
+                    move ls-counter to ws-next-free
+                 end-if
+              end-perform
+
+              if ws-next-free not equals 0
+                 move "Consultant is already on this store's roster"
+                    to popup-title
+                 move spaces to popup-message-1
+                 move spaces to popup-message-2
+                 move "Okay" to popup-button-1
+                 call "errpopup" using popup-title,
+                         popup-message-1,
+                         popup-message-2
+                         popup-button-1
+                 end-call
+              else
+                 perform setup-section
+                 if ws-next-free equals 0
+                    move "Consultant roster is full" to popup-title
+                    move spaces to popup-message-1
+                    string "Store already has the maximum of "
+                           MAX-CONSULTANTS-PER-STORE delimited by size
+                           " consultants" delimited by size
+                           into popup-message-2
+                    end-string
+                    move "Okay" to popup-button-1
+                    call "errpopup" using popup-title,
+                            popup-message-1,
+                            popup-message-2
+                            popup-button-1
+                    end-call
+                 else
+                    move "Add this consultant to the store's roster?"
+                       to popup-l-message
+                    move "[Y]es or [N]o" to popup-l-button
+                    perform display-lower-popup
+                    if scr-af-key-code-1x equals "Y"
+                       or scr-af-key-code-1x equals "y"
+                       move mfc-Consultant-Id to
+                           lnk-consultants-id(ws-next-free)
+                       perform save-storeinfo
+                    end-if
+                 end-if
+              end-if
+           end-if
+           .
+
          save-consultant-file section.
           open i-o consultants-file
           perform check-file-status
 
+          move lnk-Operator-Id to mfc-Last-Changed-By
           move mfc-consultant to cf-consultant
           write cf-consultant
           if fs-key-already-exists
@@ -341,6 +641,37 @@
            end-if
            .
 
+        ac-workdays section.
+           move "y" to field-valid
+           perform varying ls-counter from 1 by 1
+                until ls-counter > 7
+              if mfc-Working-Day(ls-counter) not equals "y"
+                 and mfc-Working-Day(ls-counter) not equals "Y"
+                 and mfc-Working-Day(ls-counter) not equals "n"
+                 and mfc-Working-Day(ls-counter) not equals "N"
+                 move "n" to field-valid
+              end-if
+           end-perform
+           if field-valid equals "n"
+                move "Working days must be Y or N" to invalid-mess
+                perform update-invalid-message
+                accept g-workdays
+           end-if
+           .
+
+        ac-workhours section.
+           if mfc-Work-Start-Time < mfc-Work-End-Time
+              and mfc-Work-Start-Time < 2400
+              and mfc-Work-End-Time <= 2400
+                move "y" to field-valid
+           else
+                move "Work start must be before work end, hhmm"
+                     to invalid-mess
+                perform update-invalid-message
+                accept g-workhours
+           end-if
+           .
+
         update-invalid-message section.
            if field-valid equals "n"
                 move "Field validation error" to popup-title
