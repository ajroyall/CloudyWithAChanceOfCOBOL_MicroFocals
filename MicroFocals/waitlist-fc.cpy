@@ -0,0 +1,6 @@
+       select waitlist-file assign to "$MFOCALDIR/waitlist.dat"
+        organization is indexed
+        access is dynamic
+        record key is waitlist-id
+         alternate key is waitlist-queue-key with duplicates
+        status is ws-file-status.
