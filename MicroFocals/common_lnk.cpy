@@ -0,0 +1,8 @@
+       01 lnk-store-info.
+       copy "stores.cpy" replacing ==:Prefix-:== by ==lnk-==.
+
+       01 dataflow-info.
+       copy "dataflow.cpy" replacing ==:Prefix-:== by ==lnk-==.
+
+       01 lnk-operator-info.
+       copy "operatorinfo.cpy" replacing ==:Prefix-:== by ==lnk-==.
