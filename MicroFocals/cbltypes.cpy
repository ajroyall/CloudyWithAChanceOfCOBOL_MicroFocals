@@ -0,0 +1,17 @@
+      *> Local subset of the Micro Focus runtime's $COBDIR/cpylib/
+      *> cbltypes.cpy - only the types this application actually uses.
+      *> On a real Micro Focus install this copybook is supplied by
+      *> the compiler itself, not shipped with app source.
+       >>IF CBLTYPES-INCLUDED NOT DEFINED
+       >>DEFINE CBLTYPES-INCLUDED AS 1
+       01 cblt-pointer        usage pointer.
+       01 cblt-x1-compx       pic x comp-x.
+       01 cblt-x2-compx       pic x(2) comp-x.
+       01 cblt-x4-compx       pic x(4) comp-x.
+       01 cblt-os-flags       pic x(4) comp-x.
+       01 cblt-os-size        pic x(4) comp-x.
+
+       01 cblt-screen-position.
+          05 cblt-sp-row          pic 99 comp-x.
+          05 cblt-sp-col          pic 99 comp-x.
+       >>END-IF
