@@ -0,0 +1,130 @@
+       identification division.
+       program-id. custconfirm.
+       environment division.
+       special-names.
+         crt status is key-status.
+       file-control.
+       select confirm-report assign to dynamic pdr-filename
+        organization is line sequential.
+
+       data division.
+       fd confirm-report.
+       01 report-line          pic x(80).
+
+       WORKING-STORAGE SECTION.
+       copy "common_ws.cpy".
+
+       01 pdr-filename            pic x(20) value "custconfirm.txt".
+
+       01 report-line-1.
+        03 filler                pic x(24)
+            value "Appointment Confirmation".
+
+       01 report-line-2.
+        03 filler                pic x(11) value "Customer: ".
+        03 report-cust-name      pic x(60).
+
+       01 report-line-3.
+        03 filler                pic x(13) value "Consultant: ".
+        03 report-consultant     pic x(60).
+
+       01 report-line-4.
+        03 filler                pic x(7)  value "Store: ".
+        03 report-store-name     pic x(40).
+
+       01 report-line-5.
+        03 filler                pic x(6)  value "Date: ".
+        03 report-day            pic x(10).
+        03 filler                pic x     value " ".
+        03 report-date           pic x(10).
+
+       01 report-line-6.
+        03 filler                pic x(6)  value "Time: ".
+        03 report-slot           pic x(APP-TIME-SLOT-LEN).
+
+       01 printer-filename.
+        03 printer-filename-len  pic x(2) comp-5.
+        03 printer-filename-body pic x(128).
+
+       01 printer-title.
+        03 printer-title-len     pic x(2) comp-5.
+        03 printer-title-body    pic x(128).
+
+       01 printer-flags          pic x(4) comp-5.
+       01 printer-window-handle  pic x(4) comp-5.
+       01 pdr-return-code        pic 9999.
+
+       linkage section.
+       01 lnk-store-name          pic x(40).
+       01 lnk-cust-fullname       pic x(60).
+       01 lnk-consultant-fullname pic x(60).
+       01 lnk-appt-day            pic x(10).
+       01 lnk-appt-date           pic x(10).
+       01 lnk-appt-slot           pic x(APP-TIME-SLOT-LEN).
+
+       SCREEN SECTION.
+       copy "common_ss.cpy".
+
+       procedure division using lnk-store-name,
+                                 lnk-cust-fullname,
+                                 lnk-consultant-fullname,
+                                 lnk-appt-day,
+                                 lnk-appt-date,
+                                 lnk-appt-slot.
+           move lnk-cust-fullname to report-cust-name
+           move lnk-consultant-fullname to report-consultant
+           move lnk-store-name to report-store-name
+           move lnk-appt-day to report-day
+           move lnk-appt-date to report-date
+           move lnk-appt-slot to report-slot
+
+           open output confirm-report
+           write report-line from report-line-1
+           write report-line from report-line-2
+           write report-line from report-line-3
+           write report-line from report-line-4
+           write report-line from report-line-5
+           write report-line from report-line-6
+           close confirm-report
+
+           perform print-file
+
+           goback.
+
+        print-file.
+           move pdr-filename to printer-filename-body
+           move 0 to printer-filename-len
+           inspect pdr-filename
+            tallying printer-filename-len
+            for characters
+
+           move "confirm" to printer-title-body
+           move 7 to printer-title-len
+
+           move 0 to printer-flags
+           move 0 to printer-window-handle
+           call "PC_PRINT_FILE" using
+                by reference printer-filename
+                by reference printer-title
+                by value printer-flags
+                by value printer-window-handle
+           end-call
+           if return-code not equal 0
+             move return-code to pdr-return-code
+             move "Failed to print file" to popup-title
+
+             string "Print status code is "
+                pdr-return-code
+                into popup-message-1
+
+             move spaces to popup-message-2
+             move "Okay" to popup-button-1
+             call "errpopup" using popup-title,
+                  popup-message-1,
+                  popup-message-2
+                  popup-button-1
+             end-call
+           end-if
+           .
+
+       copy "common.cpy".
