@@ -1,4 +1,5 @@
        IDENTIFICATION DIVISION.
+       program-id. scheduleapp.
        environment division.
        special-names.
          crt status is key-status.
@@ -7,9 +8,33 @@
        copy "app-fc.cpy".
        *> customer record file
        copy "customer-fc.cpy".
+       *> consultant waiting list, for when a consultant's week
+       *> is fully booked
+       copy "waitlist-fc.cpy".
+
+       *> second connector onto the same appointments file, used to
+       *> scan other consultants' records for double-booking checks
+       copy "app-scan-fc.cpy".
+
+       select waitlist-id-file assign "$MFOCALDIR/waitlistid.dat"
+       organization is sequential
+       status is ws-file-status.
+
+       *> per-consultant leave/unavailability periods, checked at
+       *> booking time so a consultant on leave can't be double-booked
+       copy "consultleave-fc.cpy".
+
        data division.
        copy "app-fd.cpy".
        copy "customer-fd.cpy".
+       copy "waitlist-fd.cpy".
+       copy "app-scan-fd.cpy".
+       copy "consultleave-fd.cpy".
+
+       fd waitlist-id-file.
+       01 WaitlistIdInformation.
+         03 Highest-Waitlist-Id      pic 9(9).
+
        WORKING-STORAGE SECTION.
        COPY "common_ws.cpy".
        01 customer-menu-option     pic x.
@@ -52,6 +77,19 @@
 
        01 fields-valid pic x.
 
+      *> booking-window check - is sa-date within SA-MAX-ADVANCE-
+      *> BOOKING-DAYS of today, and not already in the past
+       01 sa-date-num          pic 9(38).
+       01 sa-today-num         pic 9(38).
+       01 sa-days-ahead        pic s9(9).
+
+      *> consultant-on-leave check
+       01 cl-from-num          pic 9(38).
+       01 cl-to-num             pic 9(38).
+       01 cl-on-leave           pic x.
+          88 sa-consultant-on-leave value "y".
+       01 eof-flag              pic x.
+
        01 date-today-temp.
          03 yyyy      pic xxxx.
          03 mm        pic xx.
@@ -88,6 +126,9 @@
         01 selected-item       binary-long.
         01 booked-status       pic x(10) occurs MAX-APPS-PER-DAY.
         01 attended-status     pic x(10) occurs MAX-APPS-PER-DAY.
+        01 checkin-status      pic x(4) occurs MAX-APPS-PER-DAY.
+        01 sc-time-ws          pic 9(8).
+        01 cc-date-str         pic x(10).
         01 time-to-leave       pic x.
         01 bt-one-lock.
          03 bt-row              pic 99.
@@ -95,6 +136,54 @@
         01 week-counter        binary-long.
         01 counter             binary-long.
         01 sa-cust-id-display  pic 9(9) display.
+      *> zero-suppressed so a "Reserved" slot's holder shows as a
+      *> plain customer number rather than "Reserved" with no way
+      *> to tell who actually holds it
+        01 sa-cust-id-edited   pic Z(8)9.
+
+      *> "y" once check-store-open-today has found the store closed
+      *> on the day being booked, regardless of any one consultant's
+      *> own Working-Days - see stores.cpy's Store-Open-Days
+        01 sa-store-closed-today   pic x value "n".
+        01 sa-store-days-configured pic x value "n".
+
+        *> cancellation/no-show reason capture
+        01 sa-cancel-reason-choice pic 9 value 0.
+        01 sa-reason-display       pic x(10).
+
+        *> consultant waiting list
+        01 wl-next-id          pic 9(9).
+        01 wl-any-available    pic x.
+        01 wl-found            pic x.
+        01 wl-slot             binary-long.
+        01 wl-day-counter      binary-long.
+
+        *> double-booking check across the store's other consultants
+        01 db-found             pic x.
+        01 db-other-con-name    pic x(60).
+
+        *> near-fully-booked-today warning
+        01 sa-avail-count           pic 99.
+
+        *> double-length appointment handling - a booking that also
+        *> occupies the slot right after the one actually selected
+        01 sa-pair-start            binary-long.
+        01 sa-unbook-idx            binary-long.
+        01 sa-is-double             pic x.
+        01 sa-pair-cancel-reason    pic x(2).
+
+        *> consultant-specialty vs customer-condition mismatch warning
+        01 cm-mismatch          pic x(76).
+        01 cm-dr-flag           pic x(22).
+        01 cm-gl-flag           pic x(10).
+        01 cm-ca-flag           pic x(11).
+        01 cm-cb-flag           pic x(18).
+
+        *> this store's appointment slot grid - built once at
+        *> start-up by buildtimegrid from lnk-store-info's slot
+        *> length/day span, so stores can run a different slot
+        *> length/day span without a recompile
+        copy "timegrid.cpy" replacing ==:Prefix-:== by ==ws-==.
 
         copy "dateinfo.cpy" replacing  ==:Prefix-:== by ==di-==.
         copy "gettimeslot.cpy" replacing  ==:Prefix-:== by ==ap-==.
@@ -104,9 +193,10 @@
         SCREEN SECTION.
         COPY "CUSTMENU.ss".
         COPY "schedapp.ss".
+        COPY "CANCELREASONPOPUP.ss".
 
         copy "common_ss.cpy".
-        procedure division using lnk-store-info.
+        procedure division using lnk-store-info, lnk-operator-info.
            move "appointment-file" to fs-current-file
            open i-o appointment-file with lock
            perform check-file-status
@@ -123,9 +213,23 @@
            move "Schedule Appointment" to Menu-Name
            move "SA_M01" to Menu-Id
 
+           *> build this store's slot grid (slot length/day span
+           *> may be configured per-store) and copy its labels
+           *> into bt-label for the existing screen displays to use
+           call "buildtimegrid" using lnk-Slot-Length-Mins,
+                   lnk-Day-Start-Time,
+                   lnk-Day-End-Time,
+                   ws-time-grid
+           end-call
+           perform varying counter from 1 by 1
+                until counter > MAX-APPS-PER-DAY
+               move ws-slot-label(counter) to bt-label(counter)
+           end-perform
+
            *> get the current time-slot, so we can highlight current
            call "gettimeslot" using
-                  by reference ap-current-timeslot
+                  by reference ap-current-timeslot,
+                  by reference ws-time-grid
            end-call
 
            perform clr-screen
@@ -137,6 +241,39 @@
                 perform check-file-status
            	goback
            end-if
+
+           if wsc-Deceased equals "y" or wsc-Deceased equals "Y"
+                move "Cannot book appointment" to popup-title
+                move spaces to popup-message-1
+                move "This customer is recorded as deceased"
+                   to popup-message-2
+                move "Okay" to popup-button-1
+                call "errpopup" using popup-title,
+                        popup-message-1,
+                        popup-message-2
+                        popup-button-1
+                end-call
+                close appointment-file
+                perform check-file-status
+                goback
+           end-if
+
+           *> the medical alert flag doesn't stop a booking, but the
+           *> operator has to acknowledge it before going any further -
+           *> same errpopup used for the deceased check above
+           if wsc-alert equals "y" or wsc-alert equals "Y"
+                move "Medical alert" to popup-title
+                move "This customer has a medical alert recorded"
+                   to popup-message-1
+                move "Check their notes before proceeding"
+                   to popup-message-2
+                move "Okay" to popup-button-1
+                call "errpopup" using popup-title,
+                        popup-message-1,
+                        popup-message-2
+                        popup-button-1
+                end-call
+           end-if
            move wsc-fullname to sa-cust-fullname
 
            call "consultpopup" using lnk-store-info, ws-Consultant
@@ -146,6 +283,7 @@
            	goback
            end-if
            move ws-fullname to sa-con-fullname
+           perform check-consultant-specialty-mismatch
 
            display g-schedapp
 
@@ -160,7 +298,33 @@
             end-call
 
             if return-code equals 0
-             move "y" to fields-valid
+               perform check-booking-window
+               if fields-valid not equals "y"
+                  move "Field validation error" to popup-title
+                  move spaces to popup-message-1
+                  move "Date is outside the allowed booking window"
+                     to popup-message-2
+                  move "Okay" to popup-button-1
+                  call "errpopup" using popup-title,
+                          popup-message-1,
+                          popup-message-2
+                          popup-button-1
+                  end-call
+               else
+                  perform check-consultant-on-leave
+                  if fields-valid not equals "y"
+                     move "Field validation error" to popup-title
+                     move spaces to popup-message-1
+                     move "Consultant is on leave that date"
+                        to popup-message-2
+                     move "Okay" to popup-button-1
+                     call "errpopup" using popup-title,
+                             popup-message-1,
+                             popup-message-2
+                             popup-button-1
+                     end-call
+                  end-if
+               end-if
             else
                move "Field validation error" to popup-title
                 move spaces to popup-message-1
@@ -185,6 +349,20 @@
 
            call "dateinfo" using sf-date di-date-info
 
+           perform check-store-open-today
+           if sa-store-closed-today equals "y"
+              move "Store closed" to popup-title
+              move "This store is not open on the selected day"
+                 to popup-message-1
+              move spaces to popup-message-2
+              move "Okay" to popup-button-1
+              call "errpopup" using popup-title,
+                      popup-message-1,
+                      popup-message-2
+                      popup-button-1
+              end-call
+           end-if
+
            *> create a key based on the store id,
            *> customer id, year and week number.
            move lnk-id to app-store-id
@@ -194,6 +372,17 @@
            move di-week-num to app-week
 
            perform read-appointment
+
+           perform check-week-fully-booked
+           if wl-any-available not equals "y"
+              perform offer-waitlist-join
+              close appointment-file
+              perform check-file-status
+              goback
+           end-if
+
+           perform check-near-fully-booked-today
+
            perform display-all-appointments
 
            perform move-to-first-free
@@ -212,6 +401,8 @@
                      perform display-lower-popup
                      if scr-af-key-code-1x equals "y" or
                         scr-af-key-code-1x equals "Y"
+                        close appointment-file
+                        perform check-file-status
                         goback
                       end-if
                    when kc-f1-key
@@ -223,6 +414,7 @@
                     when "A"
                      if selected-item <= ap-time-slot
                       perform attended-toogle-selected
+                      perform write-appointment
                       perform setup-appointments
                       perform display-row-highite
                      end-if
@@ -230,9 +422,24 @@
                     when 'B'
                      if selected-item >= ap-time-slot
                       perform book-or-unbook-selected
+                      perform write-appointment
                       perform setup-appointments
                       perform display-row-highite
                      end-if
+                    when 'k'
+                    when 'K'
+                     if selected-item >= ap-time-slot
+                      perform block-or-unblock-selected
+                      perform write-appointment
+                      perform setup-appointments
+                      perform display-row-highite
+                     end-if
+                    when 'i'
+                    when 'I'
+                     perform checkin-toggle-selected
+                     perform write-appointment
+                     perform setup-appointments
+                     perform display-row-highite
                   end-evaluate
                 when kc-adis-fn-key
                   evaluate key-code-1
@@ -284,27 +491,411 @@
             equals "y" or "Y"
                move "N" to app-attended of
                       app-days(di-day-of-week-num selected-item)
+               move CANCEL-REASON-NO-SHOW to app-cancel-reason of
+                      app-days(di-day-of-week-num selected-item)
          else
                move "Y" to app-attended of
                       app-days(di-day-of-week-num selected-item)
+               move CANCEL-REASON-NONE to app-cancel-reason of
+                      app-days(di-day-of-week-num selected-item)
          end-if
         .
 
+      *> asks the operator why a booked slot is being freed/marked
+      *> not-attended, and records the chosen code on the slot -
+      *> same accept-until-valid idiom as validate-leave-input
+        prompt-cancel-reason.
+           move 0 to sa-cancel-reason-choice
+           move "n" to fields-valid
+           perform until fields-valid equals "y"
+              display g-cancelreasonpopup
+              accept g-cancelreasonpopup
+              perform f1-or-quit
+              if sa-cancel-reason-choice > 0
+                 and sa-cancel-reason-choice < 5
+                 move "y" to fields-valid
+              end-if
+           end-perform
+
+           evaluate sa-cancel-reason-choice
+              when 1
+                 move CANCEL-REASON-CUST-REQ to app-cancel-reason of
+                        app-days(di-day-of-week-num selected-item)
+              when 2
+                 move CANCEL-REASON-CLINIC to app-cancel-reason of
+                        app-days(di-day-of-week-num selected-item)
+              when 3
+                 move CANCEL-REASON-NO-SHOW to app-cancel-reason of
+                        app-days(di-day-of-week-num selected-item)
+              when 4
+                 move CANCEL-REASON-OTHER to app-cancel-reason of
+                        app-days(di-day-of-week-num selected-item)
+           end-evaluate
+           .
+
         book-or-unbook-selected.
+         if booked-status(selected-item) equals not-working-msg
+            move "Field validation error" to popup-title
+            move spaces to popup-message-1
+            move "Consultant does not work this day/time"
+                 to popup-message-2
+            move "Okay" to popup-button-1
+            call "errpopup" using popup-title,
+                    popup-message-1,
+                    popup-message-2
+                    popup-button-1
+            end-call
+         else
+         if app-cust-id of app-days(di-day-of-week-num selected-item)
+            equals blocked-slot-id
+            move "Field validation error" to popup-title
+            move spaces to popup-message-1
+            move "Slot is blocked - unblock it first"
+                 to popup-message-2
+            move "Okay" to popup-button-1
+            call "errpopup" using popup-title,
+                    popup-message-1,
+                    popup-message-2
+                    popup-button-1
+            end-call
+         else
          if app-cust-id of app-days(di-day-of-week-num selected-item)
             equals invalid-custid
-               move wsc-customer-id to app-cust-id of
-                      app-days(di-day-of-week-num selected-item)
+               perform check-double-booked-elsewhere
+               if db-found equals "y"
+                  move "Customer is already booked with "
+                       to popup-message-1
+                  move db-other-con-name to popup-message-2
+                  move "Double booking" to popup-title
+                  move "Okay" to popup-button-1
+                  call "errpopup" using popup-title,
+                          popup-message-1,
+                          popup-message-2
+                          popup-button-1
+                  end-call
+               else
+                  move wsc-customer-id to app-cust-id of
+                         app-days(di-day-of-week-num selected-item)
+                  move lnk-Operator-Id to app-booked-by of
+                         app-days(di-day-of-week-num selected-item)
+                  perform offer-double-length-booking
+                  perform offer-print-confirmation
+               end-if
          else if app-cust-id of
          	app-days(di-day-of-week-num selected-item)
             equals wsc-customer-id
-               move invalid-custid to app-cust-id of
+               move selected-item to sa-pair-start
+               move "n" to sa-is-double
+               if app-slot-double-cont(di-day-of-week-num selected-item)
+                  subtract 1 from sa-pair-start
+               end-if
+               if app-slot-double-first
+                     (di-day-of-week-num sa-pair-start)
+                  move "y" to sa-is-double
+               end-if
+
+               perform prompt-cancel-reason
+               move app-cancel-reason of
                       app-days(di-day-of-week-num selected-item)
-               move "N" to app-attended of
+                  to sa-pair-cancel-reason
+
+               move sa-pair-start to sa-unbook-idx
+               move sa-pair-cancel-reason to app-cancel-reason of
+                      app-days(di-day-of-week-num sa-unbook-idx)
+               perform unbook-appointment-slot
+
+               if sa-is-double equals "y"
+                  add 1 to sa-unbook-idx
+                  move sa-pair-cancel-reason to app-cancel-reason of
+                         app-days(di-day-of-week-num sa-unbook-idx)
+                  perform unbook-appointment-slot
+               end-if
+
+               move sa-pair-start to wl-slot
+               perform offer-freed-slot-to-waiting-customer
+         end-if
+         end-if
+         end-if
+        .
+
+      *> a double-length appointment simply also occupies the slot
+      *> right after the one just booked - only offered when today's
+      *> grid actually has a next slot and it's free
+        offer-double-length-booking.
+           if selected-item < MAX-APPS-PER-DAY
+              and booked-status(selected-item + 1) equals available-msg
+              move "Double-length appointment (also books next slot)?"
+                 to popup-l-message
+              move "[Y]es or [N]o" to popup-l-button
+              perform display-lower-popup
+              if scr-af-key-code-1x equals "Y" or
+                 scr-af-key-code-1x equals "y"
+                 move "Y" to app-double-length
+                        (di-day-of-week-num selected-item)
+                 move wsc-customer-id to app-cust-id of
+                        app-days(di-day-of-week-num selected-item + 1)
+                 move lnk-Operator-Id to app-booked-by of
+                        app-days(di-day-of-week-num selected-item + 1)
+                 move "C" to app-double-length
+                        (di-day-of-week-num selected-item + 1)
+              end-if
+           end-if
+           .
+
+      *> clears one slot's booking - used directly for a single-length
+      *> cancellation, and twice (once per half) for a double-length one
+        unbook-appointment-slot.
+           move invalid-custid to app-cust-id of
+                  app-days(di-day-of-week-num sa-unbook-idx)
+           move "N" to app-attended of
+                  app-days(di-day-of-week-num sa-unbook-idx)
+           move 0 to app-checkin-time of
+                  app-days(di-day-of-week-num sa-unbook-idx)
+           move lnk-Operator-Id to app-booked-by of
+                  app-days(di-day-of-week-num sa-unbook-idx)
+           move spaces to app-double-length
+                  (di-day-of-week-num sa-unbook-idx)
+           .
+
+        offer-print-confirmation.
+           move "Booking confirmed - print confirmation slip?"
+                to popup-l-message
+           move "[Y]es or [N]o" to popup-l-button
+           perform display-lower-popup
+           if scr-af-key-code-1x equals "Y" or
+              scr-af-key-code-1x equals "y"
+              string sa-dd "/" sa-mm "/" sa-yyyy
+                 delimited by size into cc-date-str
+              call "custconfirm" using
+                   by reference lnk-name-of-store,
+                   by reference sa-cust-fullname,
+                   by reference sa-con-fullname,
+                   by reference day-of-week-fullname
+                        (di-day-of-week-num),
+                   by reference cc-date-str,
+                   by reference bt-label(selected-item)
+              end-call
+              cancel "custconfirm"
+           end-if
+        .
+
+        checkin-toggle-selected.
+         if app-cust-id of app-days(di-day-of-week-num selected-item)
+            equals invalid-custid or blocked-slot-id
+            move "Field validation error" to popup-title
+            move spaces to popup-message-1
+            move "Slot is not booked to a customer"
+                 to popup-message-2
+            move "Okay" to popup-button-1
+            call "errpopup" using popup-title,
+                    popup-message-1,
+                    popup-message-2
+                    popup-button-1
+            end-call
+         else
+         if app-checkin-time of
+                app-days(di-day-of-week-num selected-item)
+            equals 0
+               accept sc-time-ws from time
+               move sc-time-ws to app-checkin-time of
                       app-days(di-day-of-week-num selected-item)
+         else
+               move 0 to app-checkin-time of
+                      app-days(di-day-of-week-num selected-item)
+         end-if
          end-if
         .
 
+        block-or-unblock-selected.
+         evaluate app-cust-id of app-days(di-day-of-week-num
+                                           selected-item)
+            when invalid-custid
+               move blocked-slot-id to app-cust-id of
+                      app-days(di-day-of-week-num selected-item)
+            when blocked-slot-id
+               move invalid-custid to app-cust-id of
+                      app-days(di-day-of-week-num selected-item)
+            when other
+               move "Field validation error" to popup-title
+               move spaces to popup-message-1
+               move "Slot is already booked to a customer"
+                    to popup-message-2
+               move "Okay" to popup-button-1
+               call "errpopup" using popup-title,
+                       popup-message-1,
+                       popup-message-2
+                       popup-button-1
+               end-call
+         end-evaluate
+        .
+
+      *> rejects a booking date already in the past, or more than
+      *> SA-MAX-ADVANCE-BOOKING-DAYS ahead of today - leaves
+      *> fields-valid as "y" only when sa-date is within that window
+        check-booking-window.
+           move sa-yyyy to sf-yyyy
+           move sa-mm to sf-mm
+           move sa-dd to sf-dd
+           move function integer-of-date(sf-date) to sa-date-num
+
+           move yyyy of date-today-temp to sf-tmp-yyyy
+           move mm of date-today-temp to sf-tmp-mm
+           move dd of date-today-temp to sf-tmp-dd
+           move function integer-of-date(sf-tmp-date) to sa-today-num
+
+           compute sa-days-ahead = sa-date-num - sa-today-num
+
+           if sa-days-ahead < 0 or
+              sa-days-ahead > SA-MAX-ADVANCE-BOOKING-DAYS
+              move "n" to fields-valid
+           else
+              move "y" to fields-valid
+           end-if
+           .
+
+      *> checks sa-date-num (already computed by check-booking-window)
+      *> against any leave periods recorded for this consultant -
+      *> leaves fields-valid as "n" if the date falls within one
+        check-consultant-on-leave.
+           move "n" to cl-on-leave
+           move ws-Consultant-Id to cl-consultant-id
+           open input consult-leave-file
+           if fs-okay
+              start consult-leave-file
+                  key = cl-consultant-id
+                  invalid key move "y" to eof-flag
+                  not invalid key move "n" to eof-flag
+              end-start
+
+              perform until eof-flag equals "y"
+                 read consult-leave-file next record
+                    at end move "y" to eof-flag
+                 end-read
+
+                 if fs-no-record or eof-flag equals "y"
+                    move "y" to eof-flag
+                 else
+                    if cl-consultant-id not equals ws-Consultant-Id
+                       move "y" to eof-flag
+                    else
+                       move cl-from-yyyy to sf-tmp-yyyy
+                       move cl-from-mm to sf-tmp-mm
+                       move cl-from-dd to sf-tmp-dd
+                       move function integer-of-date(sf-tmp-date)
+                          to cl-from-num
+
+                       move cl-to-yyyy to sf-tmp-yyyy
+                       move cl-to-mm to sf-tmp-mm
+                       move cl-to-dd to sf-tmp-dd
+                       move function integer-of-date(sf-tmp-date)
+                          to cl-to-num
+
+                       if sa-date-num >= cl-from-num and
+                          sa-date-num <= cl-to-num
+                          move "y" to cl-on-leave
+                       end-if
+                    end-if
+                 end-if
+              end-perform
+              close consult-leave-file
+           end-if
+
+           if sa-consultant-on-leave
+              move "n" to fields-valid
+           else
+              move "y" to fields-valid
+           end-if
+           .
+
+        check-consultant-specialty-mismatch.
+           move spaces to cm-dr-flag cm-gl-flag cm-ca-flag cm-cb-flag
+
+           if wsc-Diabetic-retinopathy equals "y" or "Y"
+              and ws-Diabetic-retinopathy not equals "y"
+              and ws-Diabetic-retinopathy not equals "Y"
+              move "Diabetic-retinopathy " to cm-dr-flag
+           end-if
+
+           if wsc-Glaucoma equals "y" or "Y"
+              and ws-Glaucoma not equals "y"
+              and ws-Glaucoma not equals "Y"
+              move "Glaucoma " to cm-gl-flag
+           end-if
+
+           if wsc-Cataracts equals "y" or "Y"
+              and ws-Cataracts not equals "y"
+              and ws-Cataracts not equals "Y"
+              move "Cataracts " to cm-ca-flag
+           end-if
+
+           if wsc-Colour-blindness equals "y" or "Y"
+              and ws-Colour-blindness not equals "y"
+              and ws-Colour-blindness not equals "Y"
+              move "Colour-blindness " to cm-cb-flag
+           end-if
+
+           string cm-dr-flag delimited by size
+                  cm-gl-flag delimited by size
+                  cm-ca-flag delimited by size
+                  cm-cb-flag delimited by size
+                  into cm-mismatch
+           end-string
+
+           if cm-mismatch not equals spaces
+              move "Consultant specialty mismatch" to popup-title
+              string "Consultant is not marked for: "
+                     cm-mismatch delimited by size
+                     into popup-message-1
+              end-string
+              move "Booking can continue" to popup-message-2
+              move "Okay" to popup-button-1
+              call "errpopup" using popup-title,
+                      popup-message-1,
+                      popup-message-2
+                      popup-button-1
+              end-call
+           end-if
+           .
+
+        check-double-booked-elsewhere.
+           move "n" to db-found
+           move app-store-id to scan-app-store-id
+           move app-year to scan-app-year
+           move app-week to scan-app-week
+           move 0 to scan-app-consultant-id
+
+           open input appointment-scan-file
+           start appointment-scan-file
+                key >= scan-appointment-key
+                invalid key move "y" to db-found
+           end-start
+
+           perform until db-found equals "y"
+              read appointment-scan-file next record
+                 at end move "y" to db-found
+              end-read
+
+              if db-found not equals "y"
+                 if scan-app-store-id not equals app-store-id
+                    or scan-app-year not equals app-year
+                    or scan-app-week not equals app-week
+                    exit perform
+                 end-if
+
+                 if scan-app-consultant-id not equals app-consultant-id
+                    and scan-app-cust-id of
+                        scan-app-days(di-day-of-week-num selected-item)
+                        equals wsc-customer-id
+                    move "y" to db-found
+                    move scan-app-consultant-name to db-other-con-name
+                    exit perform
+                 end-if
+              end-if
+           end-perform
+
+           close appointment-scan-file
+           .
+
         move-to-first-free.
           move 1 to selected-item
           if sa-date equal sa-date-initial and
@@ -336,6 +927,12 @@
                   app-cust-id of app-days(week-counter counter)
                move "N" to
                   app-attended of app-days(week-counter counter)
+               move 0 to
+                  app-checkin-time of app-days(week-counter counter)
+               move spaces to
+                  app-cancel-reason of app-days(week-counter counter)
+               move spaces to
+                  app-double-length of app-days(week-counter counter)
              end-perform
            end-perform
         .
@@ -349,9 +946,42 @@
            end-perform
         .
 
+      *> translates app-cancel-reason of the current counter slot into
+      *> the short label shown on the schedule grid - spaces if the
+      *> slot has never been cancelled/no-showed
+        set-reason-display.
+           evaluate app-cancel-reason of
+                    app-days(di-day-of-week-num counter)
+              when CANCEL-REASON-NO-SHOW
+                 move "No-show" to sa-reason-display
+              when CANCEL-REASON-CUST-REQ
+              when CANCEL-REASON-CLINIC
+              when CANCEL-REASON-OTHER
+                 move "Cancelled" to sa-reason-display
+              when other
+                 move spaces to sa-reason-display
+           end-evaluate
+           .
+
         setup-appointments.
           perform varying counter from 1 by 1
           	until counter > MAX-APPS-PER-DAY
+               if sa-store-closed-today equals "y"
+                  or (ws-Work-End-Time not equals 0
+                  and (not ws-Day-Worked(di-day-of-week-num)
+                  or ws-slot-lower(counter) < ws-Work-Start-Time
+                  or ws-slot-lower(counter) >= ws-Work-End-Time))
+                  move not-working-msg to booked-status(counter)
+                  move spaces to attended-status(counter)
+                  move spaces to checkin-status(counter)
+               else
+               if app-checkin-time of
+                    app-days(di-day-of-week-num counter)
+                  not equals 0
+                  move "In" to checkin-status(counter)
+               else
+                  move spaces to checkin-status(counter)
+               end-if
                if counter <= ap-time-slot
                   evaluate app-attended of
                	    app-days(di-day-of-week-num counter)
@@ -360,7 +990,9 @@
                		 move "Attended" to attended-status(counter)
                	     when "n"
                	     when "N"
-                 	  move spaces to attended-status(counter)
+                      perform set-reason-display
+                      move sa-reason-display to
+                         attended-status(counter)
                	     when other
                		move "?" to attended-status(counter)
                   end-evaluate
@@ -376,21 +1008,227 @@
                    if counter >= ap-time-slot
                      move available-msg to booked-status(counter)
                    else
-                     move spaces to booked-status(counter)
+                     perform set-reason-display
+                     move sa-reason-display to booked-status(counter)
                      move spaces to attended-status(counter)
                    end-if
+                  when blocked-slot-id
+                   move blocked-msg to booked-status(counter)
+                   move spaces to attended-status(counter)
                   when other
-                   move reserved-msg to booked-status(counter)
                    move app-cust-id of
                    	  app-days(di-day-of-week-num counter)
                       to sa-cust-id-display
-                   *> move 9999 to sa-cust-id-display
-                   *> move sa-cust-id-display
-                   *>   to booked-status(counter)
+                   move sa-cust-id-display to sa-cust-id-edited
+                   move sa-cust-id-edited to booked-status(counter)
                end-evaluate
+               end-if
            end-perform
         .
 
+      *> a store may be shut on some days regardless of what any one
+      *> consultant's own Working-Days says - spaces across all seven
+      *> Store-Open-Day flags means the store record predates this
+      *> field (or was never touched on the store details screen), so
+      *> it's treated as open every day; any flag holding anything
+      *> other than a space (including an explicit "N" on every day)
+      *> counts as configured, so a store can be set fully closed
+        check-store-open-today.
+           move "n" to sa-store-closed-today
+           move "n" to sa-store-days-configured
+           perform varying counter from 1 by 1 until counter > 7
+              if lnk-Store-Open-Day(counter) not equal space
+                 move "y" to sa-store-days-configured
+              end-if
+           end-perform
+
+           if sa-store-days-configured equals "y"
+              and not lnk-Store-Open-On-Day(di-day-of-week-num)
+              move "y" to sa-store-closed-today
+           end-if
+           .
+
+      *> checks all 7 days of the week just read into "appointment" by
+      *> read-appointment, not just the single day currently on screen
+      *> - a day being full doesn't mean the whole week is, so this
+      *> mirrors setup-appointments' own store-closed/working-hours/
+      *> already-booked logic per day rather than reusing booked-status,
+      *> which setup-appointments only ever fills in for di-day-of-week-num
+      *> - on the day being displayed, a slot that has already elapsed
+      *> counts the same as booked (ap-time-slot only carries a real
+      *> elapsed threshold for that one day - see move-to-first-free -
+      *> so no other day in the week needs the same guard)
+        check-week-fully-booked.
+           move "n" to wl-any-available
+           perform varying wl-day-counter from 1 by 1
+                until wl-day-counter > 7
+              if not (sa-store-days-configured equals "y"
+                 and not lnk-Store-Open-On-Day(wl-day-counter))
+                 perform varying counter from 1 by 1
+                      until counter > MAX-APPS-PER-DAY
+                    if (ws-Work-End-Time equals 0
+                       or (ws-Day-Worked(wl-day-counter)
+                       and ws-slot-lower(counter) not less than
+                           ws-Work-Start-Time
+                       and ws-slot-lower(counter) less than
+                           ws-Work-End-Time))
+                       and app-cust-id of
+                           app-days(wl-day-counter counter)
+                           equals invalid-custid
+                       and not (wl-day-counter equals di-day-of-week-num
+                          and counter < ap-time-slot)
+                       move "y" to wl-any-available
+                    end-if
+                 end-perform
+              end-if
+           end-perform
+        .
+
+      *> once the day is confirmed not fully booked, warns the
+      *> operator when today's remaining slots (from the current
+      *> time onward) are down to just a few - so a same-day phone
+      *> or walk-in request isn't promised a slot that's about to
+      *> disappear
+        check-near-fully-booked-today.
+           if sa-date equals sa-date-initial
+              move 0 to sa-avail-count
+              perform varying counter from ap-time-slot by 1
+                   until counter > MAX-APPS-PER-DAY
+                 if booked-status(counter) equals available-msg
+                    add 1 to sa-avail-count
+                 end-if
+              end-perform
+
+              if sa-avail-count > 0
+                 and sa-avail-count <= SA-NEAR-FULL-THRESHOLD
+                 move "Schedule almost full" to popup-title
+                 move "Today is almost fully booked for this consultant"
+                    to popup-message-1
+                 string "Only " sa-avail-count
+                    " slot(s) left for same-day requests"
+                    delimited by size into popup-message-2
+                 move "Okay" to popup-button-1
+                 call "errpopup" using popup-title,
+                         popup-message-1,
+                         popup-message-2
+                         popup-button-1
+                 end-call
+              end-if
+           end-if
+           .
+
+        offer-waitlist-join.
+           move "Fully booked - add customer to waiting list?"
+                to popup-l-message
+           move "[Y]es or [N]o" to popup-l-button
+           perform display-lower-popup
+           if scr-af-key-code-1x equals "Y" or
+              scr-af-key-code-1x equals "y"
+              perform add-to-waitlist
+           end-if
+        .
+
+        add-to-waitlist.
+           perform load-next-waitlist-id
+
+           open i-o waitlist-file
+           if ws-file-status not equals "00"
+              close waitlist-file
+              open output waitlist-file
+              perform check-file-status
+           end-if
+
+           move wl-next-id to waitlist-id
+           move lnk-id to waitlist-store-id
+           move sa-yyyy to waitlist-year
+           move di-week-num to waitlist-week
+           move ws-consultant-id to waitlist-consultant-id
+           move wsc-customer-id to waitlist-customer-id
+           move wsc-fullname to waitlist-customer-name
+           move yyyy of date-today-temp to waitlist-added-yyyy
+           move mm of date-today-temp to waitlist-added-mm
+           move dd of date-today-temp to waitlist-added-dd
+
+           write waitlist-entry
+           perform check-file-status
+
+           close waitlist-file
+           perform check-file-status
+        .
+
+        load-next-waitlist-id.
+           open input waitlist-id-file
+           if ws-file-status not equals "00"
+              open output waitlist-id-file
+              perform check-file-status
+              move 1 to Highest-Waitlist-Id
+              close waitlist-id-file
+           else
+              read waitlist-id-file
+              perform check-file-status
+              add 1 to Highest-Waitlist-Id
+              close waitlist-id-file
+              perform check-file-status
+           end-if
+
+           move Highest-Waitlist-Id to wl-next-id
+
+           open output waitlist-id-file
+           perform check-file-status
+           write WaitlistIdInformation
+           perform check-file-status
+           close waitlist-id-file
+           perform check-file-status
+        .
+
+        offer-freed-slot-to-waiting-customer.
+           move lnk-id to waitlist-store-id
+           move sa-yyyy to waitlist-year
+           move di-week-num to waitlist-week
+           move ws-consultant-id to waitlist-consultant-id
+           move "n" to wl-found
+
+           open i-o waitlist-file
+           if ws-file-status equals "00"
+              start waitlist-file
+                 key = waitlist-queue-key
+                 invalid key move "y" to wl-found
+              end-start
+
+              if wl-found not equals "y"
+                 read waitlist-file next record
+                    at end move "y" to wl-found
+                 end-read
+              end-if
+
+              if wl-found not equals "y"
+                 string "Slot freed - offer it to "
+                        waitlist-customer-name delimited by size
+                        " from the waiting list?" delimited by size
+                   into popup-l-message
+                 move "[Y]es or [N]o" to popup-l-button
+                 perform display-lower-popup
+
+                 if scr-af-key-code-1x equals "Y" or
+                    scr-af-key-code-1x equals "y"
+                    move waitlist-customer-id to app-cust-id of
+                         app-days(di-day-of-week-num wl-slot)
+                    move "N" to app-attended of
+                         app-days(di-day-of-week-num wl-slot)
+                    move 0 to app-checkin-time of
+                         app-days(di-day-of-week-num wl-slot)
+                    move lnk-Operator-Id to app-booked-by of
+                         app-days(di-day-of-week-num wl-slot)
+
+                    delete waitlist-file
+                    perform check-file-status
+                 end-if
+              end-if
+
+              close waitlist-file
+           end-if
+        .
+
         ensure-pos-valid.
             if selected-item < 1
                 perform move-to-first-free
@@ -430,9 +1268,10 @@
             display attended-status(selected-item)
             	 at line bt-row column bt-col
                  with background-color mf-app-background-colour
-
-
-
+            add length of attended-status(selected-item) to bt-col
+            display checkin-status(selected-item)
+            	 at line bt-row column bt-col
+                 with background-color mf-app-background-colour
         .
 
         display-row-highite.
@@ -450,6 +1289,10 @@
             display attended-status(selected-item)
                    at line bt-row column bt-col
                    with background-color mf-app-revbg-colour
+            add length of attended-status(selected-item) to bt-col
+            display checkin-status(selected-item)
+                   at line bt-row column bt-col
+                   with background-color mf-app-revbg-colour
         .
 
        copy "common.cpy".
