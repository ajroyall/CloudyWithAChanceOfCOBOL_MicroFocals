@@ -0,0 +1,4 @@
+      *> flags used when this program is running headless
+      *> (rest-mode) rather than attached to a console
+       01 ws-service-flags          pic x value "y".
+         88 service-flags-valid     value "y", "Y".
