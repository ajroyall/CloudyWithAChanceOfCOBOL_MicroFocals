@@ -1,3 +1,5 @@
+       identification division.
+       program-id. schedread.
        environment division.
        special-names.
          crt status is key-status.
@@ -9,17 +11,38 @@
        copy "customer-fc.cpy".
        select daily-report assign to dynamic pdr-filename
         organization is line sequential.
+
+      *> CSV twin of the daily-report text file - same detail, one
+      *> row per booking slot, for spreadsheet use
+       select csv-report assign to dynamic pdr-csv-filename
+        organization is line sequential.
+
+      *> checkpoint record for the print-all-consultants daily report -
+      *> lets a report interrupted partway through be resumed from the
+      *> last consultant fully written instead of starting over
+       select checkpoint-file assign to dynamic ckp-filename
+        organization is line sequential
+        status is ws-file-status.
        data division.
        copy "app-fd.cpy".
        copy "customer-fd.cpy".
        fd daily-report.
        01 report-line         pic x(80).
 
+       fd csv-report.
+       01 csv-line            pic x(200).
+
+       fd checkpoint-file.
+       01 checkpoint-fd-line  pic x(48).
+
        working-storage section.
        copy "common_ws.cpy".
        01 ws-Consultant.
        copy "consultants.cpy" replacing ==:Prefix-:== by ==ws-==.
 
+       *> this store's appointment slot grid - see scheduleapp.cbl
+       copy "timegrid.cpy" replacing ==:Prefix-:== by ==ws-==.
+
        01 sa-date.
           03 sa-dd    pic 99.
           03 filler   pic x.
@@ -81,7 +104,12 @@
        88 send-to-printer              values "y", "Y".
        88 pdr-send-to-printer-valid    values "y" "Y" "n" "N".
 
+       01 pdr-export-csv               pic x value "n".
+       88 export-to-csv                values "y", "Y".
+       88 pdr-export-csv-valid         values "y" "Y" "n" "N".
+
        01 pdr-filename                 pic x(20).
+       01 pdr-csv-filename             pic x(20).
        01 pdr-return-code              pic 9999.
 
        01 report-line-1.
@@ -103,6 +131,35 @@
         03 filler                      pic xxx.
         03 report-cust-info            pic x(60).
 
+       01 report-line-5.
+        03 filler                      pic xxx.
+        03 report-day-summary          pic x(40).
+
+       01 report-line-6.
+        03 filler                      pic x.
+        03 report-week-summary         pic x(60).
+
+      *> per-day and per-week booked/available tallies printed at the
+      *> end of each day's block and at the end of each consultant's
+      *> week - same booked-vs-total idea as storeoccupancy.cbl's
+      *> oc-row-booked/oc-row-total, but for the printed report
+       01 pdr-day-booked               binary-long.
+       01 pdr-day-available            binary-long.
+       01 pdr-week-booked              binary-long.
+       01 pdr-week-available           binary-long.
+       01 pdr-day-booked-disp          pic Z9.
+       01 pdr-day-avail-disp           pic Z9.
+       01 pdr-week-booked-disp         pic ZZ9.
+       01 pdr-week-avail-disp          pic ZZ9.
+
+      *> one occurs-worth of contact fields for a booked customer,
+      *> used to build a single comma-separated csv-line
+       01 csv-cust-info.
+        03 csv-ci-hometel              pic x(20).
+        03 csv-ci-worktel              pic x(20).
+        03 csv-ci-homeemail            pic x(40).
+        03 csv-ci-workemail            pic x(40).
+
        01 printer-filename.
         03 printer-filename-len	       pic x(2) comp-5.
         03 printer-filename-body       pic x(128).
@@ -121,6 +178,20 @@
        01 printer-font-size            pic x(4) comp-5.
        01 printer-font-style           pic x(4) comp-5.
 
+      *> checkpoint/restart for the print-all-consultants daily report
+       01 ckp-filename                 pic x(20) value
+           "schedreadckp.txt".
+       01 checkpoint-record.
+          03 ckp-status                pic x(8).
+             88 ckp-active             value "ACTIVE".
+             88 ckp-complete           value "COMPLETE".
+          03 ckp-store-id              pic 9(5).
+          03 ckp-year                  pic 9999.
+          03 ckp-week                  pic 99.
+          03 ckp-consultant-id         pic 9(9).
+       01 ckp-loaded                   pic x.
+       01 ckp-resume                   pic x value "n".
+
        copy "dateinfo.cpy" replacing  ==:Prefix-:== by ==di-==.
        copy "gettimeslot.cpy" replacing  ==:Prefix-:== by ==ap-==.
 
@@ -146,10 +217,24 @@
            move "Schedule Review" to Menu-Name
            move "SR_A01" to Menu-Id
            move "dailyreport.txt" to pdr-filename
+           move "dailyreport.csv" to pdr-csv-filename
+
+           *> build this store's slot grid and copy its labels into
+           *> bt-label for the existing screen/report displays to use
+           call "buildtimegrid" using lnk-Slot-Length-Mins,
+                   lnk-Day-Start-Time,
+                   lnk-Day-End-Time,
+                   ws-time-grid
+           end-call
+           perform varying counter from 1 by 1
+                until counter > MAX-APPS-PER-DAY
+               move ws-slot-label(counter) to bt-label(counter)
+           end-perform
 
            *> get the current time-slot, so we can highlight current
            call "gettimeslot" using
-                  by reference ap-current-timeslot
+                  by reference ap-current-timeslot,
+                  by reference ws-time-grid
            end-call
            compute app-time-row = first-consultant-row + ap-time-slot
 
@@ -291,12 +376,43 @@
                end-call
             end-if
 
+            if not pdr-export-csv-valid
+               move "export to csv should be y/n"
+                        to popup-message-2
+               call "errpopup" using popup-title,
+                            popup-message-1,
+                            popup-message-2
+                            popup-button-1
+               end-call
+            end-if
+
             if pdr-send-to-printer-valid and
-                    pdr-include-cust-details-valid
+                    pdr-include-cust-details-valid and
+                    pdr-export-csv-valid
                move "y" to is-valid
             end-if
         end-perform
 
+             move "n" to ckp-resume
+             perform load-checkpoint
+             if ckp-loaded equals "y" and ckp-active
+                and ckp-store-id equals lnk-id
+                and ckp-year equals sa-yyyy
+                and ckp-week equals di-week-num
+                move "Resume interrupted daily report from checkpoint?"
+                   to popup-l-message
+                move "[Y]es or [N]o" to popup-l-button
+                perform display-lower-popup
+                if scr-af-key-code-1x equals "Y" or
+                   scr-af-key-code-1x equals "y"
+                   move "y" to ckp-resume
+                   move ckp-consultant-id to app-consultant-id
+                   start appointment-file
+                       key > appointment-key
+                   end-start
+                end-if
+             end-if
+
              perform generate-report-file
 
              if send-to-printer
@@ -310,7 +426,25 @@
 
 
         generate-report-file.
-           open output daily-report
+           if ckp-resume equals "y"
+              open extend daily-report
+           else
+              open output daily-report
+           end-if
+
+           if export-to-csv
+              if ckp-resume equals "y"
+                 open extend csv-report
+              else
+                 open output csv-report
+                 string "Consultant,Day,Time,Customer,"
+                    "Home Tel,Work Tel,Home Email,Work Email"
+                    delimited by size
+                    into csv-line
+                 end-string
+                 write csv-line
+              end-if
+           end-if
            *> move app-week to report-week-num
 
            move "n" to eof
@@ -326,9 +460,48 @@
 
              if eof not equal "y"
                 perform print-customer-record
+
+                *> checkpoint after each consultant is fully written,
+                *> so a restart resumes just past this consultant
+                move "ACTIVE" to ckp-status
+                move app-store-id to ckp-store-id
+                move app-year to ckp-year
+                move app-week to ckp-week
+                move app-consultant-id to ckp-consultant-id
+                perform save-checkpoint
              end-if
            end-perform
            close daily-report
+
+           if export-to-csv
+              close csv-report
+           end-if
+
+           move "COMPLETE" to ckp-status
+           perform save-checkpoint
+           .
+
+      *> tries to load a prior checkpoint - silently leaves ckp-loaded
+      *> as "n" if schedreadckp.txt doesn't exist yet, same as any
+      *> other first-run-with-no-file case in this program
+        load-checkpoint.
+           move "n" to ckp-loaded
+           open input checkpoint-file
+           if fs-okay
+              read checkpoint-file into checkpoint-record
+                 at end continue
+              end-read
+              if not fs-no-record
+                 move "y" to ckp-loaded
+              end-if
+              close checkpoint-file
+           end-if
+           .
+
+        save-checkpoint.
+           open output checkpoint-file
+           write checkpoint-fd-line from checkpoint-record
+           close checkpoint-file
            .
 
         print-file.
@@ -488,6 +661,8 @@
 
            write report-line from report-line-1
 
+           move 0 to pdr-week-booked pdr-week-available
+
            perform varying day-counter from 1 by 1 until
                 day-counter equals 8
 
@@ -496,6 +671,8 @@
 
               write report-line from report-line-3
 
+              move 0 to pdr-day-booked
+
               perform varying counter from 1 by 1
                    until counter > MAX-APPS-PER-DAY
 
@@ -506,6 +683,7 @@
 
                if app-cust-id of app-days(day-counter counter)
                   not equal 0
+                    add 1 to pdr-day-booked
                     move "Busy" to report-cust-name
                     open input cust-file
                         perform check-file-status
@@ -554,13 +732,70 @@
                  move f-work-email to report-cust-info
                  write report-line from report-line-4
                 end-if
+
+                if export-to-csv
+                   move f-home-tel to csv-ci-hometel
+                   move f-work-tel to csv-ci-worktel
+                   move f-home-email to csv-ci-homeemail
+                   move f-work-email to csv-ci-workemail
+                   perform write-csv-detail-record
+                end-if
               end-perform
+
+              compute pdr-day-available =
+                 MAX-APPS-PER-DAY - pdr-day-booked
+              add pdr-day-booked to pdr-week-booked
+              add pdr-day-available to pdr-week-available
+
+              move pdr-day-booked to pdr-day-booked-disp
+              move pdr-day-available to pdr-day-avail-disp
+              string "Booked: " delimited by size
+                 pdr-day-booked-disp delimited by size
+                 "   Available: " delimited by size
+                 pdr-day-avail-disp delimited by size
+                 into report-day-summary
+              end-string
+              write report-line from report-line-5
            end-perform
 
+           move pdr-week-booked to pdr-week-booked-disp
+           move pdr-week-available to pdr-week-avail-disp
+           string "Week total - Booked: " delimited by size
+              pdr-week-booked-disp delimited by size
+              "   Available: " delimited by size
+              pdr-week-avail-disp delimited by size
+              into report-week-summary
+           end-string
+           write report-line from report-line-6
+
             move spaces to report-line
             write report-line after advancing page
         .
 
+      *> one comma-separated row per slot, mirroring report-line-2's
+      *> detail with the phone/email extras folded onto the same line
+        write-csv-detail-record.
+           move spaces to csv-line
+           string report-consultant-name delimited by spaces
+              "," delimited by size
+              report-booking-fullname delimited by spaces
+              "," delimited by size
+              report-booking-time delimited by spaces
+              "," delimited by size
+              report-cust-name delimited by spaces
+              "," delimited by size
+              csv-ci-hometel delimited by spaces
+              "," delimited by size
+              csv-ci-worktel delimited by spaces
+              "," delimited by size
+              csv-ci-homeemail delimited by spaces
+              "," delimited by size
+              csv-ci-workemail delimited by spaces
+              into csv-line
+           end-string
+           write csv-line
+           .
+
         clr-screen-with-header.
            perform clr-screen
            display g-menuheader
