@@ -0,0 +1,87 @@
+       identification division.
+       program-id. buildtimegrid.
+
+      *> Builds a store's appointment slot grid (start/end/label for
+      *> each bookable slot) from that store's configured slot length
+      *> and day span, falling back to the system defaults when the
+      *> store hasn't configured its own (Slot-Length-Mins/
+      *> Day-Start-Time/Day-End-Time all zero).
+
+       data division.
+       working-storage section.
+       copy "common_78.cpy".
+       01 bg-slot-mins          pic 99.
+       01 bg-start-time         pic 9999.
+       01 bg-end-time           pic 9999.
+       01 bg-minutes-ws.
+         03 bg-hours            pic 99.
+         03 bg-minutes          pic 99.
+       01 bg-counter            binary-long.
+       01 bg-lower-label.
+         03 bg-lower-hh         pic 99.
+         03 filler              pic x value ":".
+         03 bg-lower-mm         pic 99.
+       01 bg-upper-label.
+         03 bg-upper-hh         pic 99.
+         03 filler              pic x value ":".
+         03 bg-upper-mm         pic 99.
+
+       linkage section.
+       01 lnk-slot-length-mins  pic 99.
+       01 lnk-day-start-time    pic 9999.
+       01 lnk-day-end-time      pic 9999.
+       copy "timegrid.cpy" replacing ==:Prefix-:== by ==lnk-==.
+
+       procedure division using lnk-slot-length-mins,
+                                 lnk-day-start-time,
+                                 lnk-day-end-time,
+                                 lnk-time-grid.
+           move lnk-slot-length-mins to bg-slot-mins
+           move lnk-day-start-time to bg-start-time
+           move lnk-day-end-time to bg-end-time
+
+           if bg-slot-mins equals 0
+              move APP-TIME-SLOT-IN-MINS to bg-slot-mins
+           end-if
+           if bg-start-time equals 0
+              move DEFAULT-DAY-START-TIME to bg-start-time
+           end-if
+           if bg-end-time equals 0
+              move DEFAULT-DAY-END-TIME to bg-end-time
+           end-if
+
+           initialize lnk-time-grid
+           move 0 to lnk-num-slots
+           move bg-start-time to bg-minutes-ws
+
+           perform varying bg-counter from 1 by 1
+                until bg-counter > MAX-APPS-PER-DAY
+                or (bg-hours * 100 + bg-minutes) >= bg-end-time
+
+               move bg-hours to bg-lower-hh
+               move bg-minutes to bg-lower-mm
+               compute lnk-slot-lower(bg-counter) =
+                    (bg-hours * 100) + bg-minutes
+
+               add bg-slot-mins to bg-minutes
+               perform until bg-minutes < 60
+                  subtract 60 from bg-minutes
+                  add 1 to bg-hours
+               end-perform
+
+               move bg-hours to bg-upper-hh
+               move bg-minutes to bg-upper-mm
+               compute lnk-slot-upper(bg-counter) =
+                    (bg-hours * 100) + bg-minutes
+
+               string bg-lower-label delimited by size
+                      "-" delimited by size
+                      bg-upper-label delimited by size
+                      into lnk-slot-label(bg-counter)
+               end-string
+
+               add 1 to lnk-num-slots
+           end-perform
+
+           goback.
+       end program buildtimegrid.
