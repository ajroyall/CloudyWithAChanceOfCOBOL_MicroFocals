@@ -1,5 +1,6 @@
       $set ilsmartlinkage ilsmartnest ilcutprefix"lnk-"
        identification division.
+       program-id. custpopup.
        environment division.
         special-names.
          crt status is key-status.
@@ -18,6 +19,15 @@
        01 cpc-query-l      pic x(60).
        01 ws-fullname-len  binary-long.
        01 ws-initials-len  binary-long.
+
+      *> search by phone/email/postcode - additional entry points
+      *> alongside the existing name/initials search
+       01 cpc-query-tel      pic x(20).
+       01 cpc-query-email    pic x(30).
+       01 cpc-query-postcode pic x(9).
+       01 ws-tel-len        binary-long.
+       01 ws-email-len      binary-long.
+       01 ws-postcode-len   binary-long.
       $if console-mode defined
        01 time-to-leave    pic x.
       $end
@@ -74,15 +84,28 @@
                         to lnk-customer
                     when adis-up-key
                       if ws-cur-row equals ws-start-row
-                        if cpc-query not equals spaces
-                          perform move-to-first-fullname
-                          perform read-next-block
-                          display g-custpopup
-                        else if cpc-query-initials not equal spaces
-                          perform move-to-first-initials
-                          perform read-next-block
-                          display g-custpopup
- 	                    end-if
+                        evaluate true
+                          when cpc-query not equals spaces
+                            perform move-to-first-fullname
+                            perform read-next-block
+                            display g-custpopup
+                          when cpc-query-initials not equal spaces
+                            perform move-to-first-initials
+                            perform read-next-block
+                            display g-custpopup
+                          when cpc-query-tel not equal spaces
+                            perform move-to-first-tel
+                            perform read-next-block
+                            display g-custpopup
+                          when cpc-query-email not equal spaces
+                            perform move-to-first-email
+                            perform read-next-block
+                            display g-custpopup
+                          when cpc-query-postcode not equal spaces
+                            perform move-to-first-postcode
+                            perform read-next-block
+                            display g-custpopup
+ 	                    end-evaluate
  	                  end-if
                       perform display-row
                       subtract 1 from ws-cur-row
@@ -134,15 +157,22 @@
              move "n" to eof
 
              perform init-array-list
-             if cpc-query not equal spaces
-                 perform move-to-first-fullname
-                 perform read-next-block
-                 display g-custpopup
-             else
-                 perform move-to-first-initials
-                 perform read-next-block
-                 display g-custpopup
-             end-if
+             evaluate true
+                when cpc-query not equal spaces
+                    perform move-to-first-fullname
+                when cpc-query-initials not equal spaces
+                    perform move-to-first-initials
+                when cpc-query-tel not equal spaces
+                    perform move-to-first-tel
+                when cpc-query-email not equal spaces
+                    perform move-to-first-email
+                when cpc-query-postcode not equal spaces
+                    perform move-to-first-postcode
+                when other
+                    perform move-to-first-initials
+             end-evaluate
+             perform read-next-block
+             display g-custpopup
 
 
             end-perform
@@ -194,6 +224,32 @@
             end-if
           end-if
 
+          *> if query via phone number, restrict to the home tel range
+          *> the search was started against
+          if cpc-query-tel not equal spaces
+            if cpc-query-tel(1:ws-tel-len)
+                    not equal f-home-tel(1:ws-tel-len)
+              move "y" to eof
+            end-if
+          end-if
+
+          *> if query via email, restrict to the home email range
+          *> the search was started against
+          if cpc-query-email not equal spaces
+            if cpc-query-email(1:ws-email-len)
+                    not equal f-home-email(1:ws-email-len)
+              move "y" to eof
+            end-if
+          end-if
+
+          *> if query via postcode, show ones that are reasonable
+          if cpc-query-postcode not equal spaces
+            if cpc-query-postcode(1:ws-postcode-len)
+                    not equal f-postcode(1:ws-postcode-len)
+              move "y" to eof
+            end-if
+          end-if
+
 
           if eof not equal "y"
            add 1 to counter
@@ -247,6 +303,51 @@
            *> perform show-message-if-not-found
            .
 
+       move-to-first-tel section.
+           move 0 to ws-tel-len
+           inspect function reverse(cpc-query-tel)
+               tallying ws-tel-len for leading spaces
+           compute ws-tel-len = length of cpc-query-tel -
+                                      ws-tel-len
+           move cpc-query-tel to f-home-tel
+           move "n" to eof
+           start cust-file
+             key >= f-home-tel
+             invalid key
+              move "y" to eof
+           end-start
+           .
+
+       move-to-first-email section.
+           move 0 to ws-email-len
+           inspect function reverse(cpc-query-email)
+               tallying ws-email-len for leading spaces
+           compute ws-email-len = length of cpc-query-email -
+                                      ws-email-len
+           move cpc-query-email to f-home-email
+           move "n" to eof
+           start cust-file
+             key >= f-home-email
+             invalid key
+              move "y" to eof
+           end-start
+           .
+
+       move-to-first-postcode section.
+           move 0 to ws-postcode-len
+           inspect function reverse(cpc-query-postcode)
+               tallying ws-postcode-len for leading spaces
+           compute ws-postcode-len = length of cpc-query-postcode -
+                                      ws-postcode-len
+           move cpc-query-postcode to f-postcode
+           move "n" to eof
+           start cust-file
+             key >= f-postcode
+             invalid key
+              move "y" to eof
+           end-start
+           .
+
        move-to-first-fullname section.
           move function lower-case(cpc-query) to cpc-query-l
           move 0 to ws-fullname-len
