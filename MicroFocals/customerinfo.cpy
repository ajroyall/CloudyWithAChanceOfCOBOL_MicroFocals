@@ -42,12 +42,32 @@
        03 :Prefix-:Diabetic-retinopathy  pic x.
          88 :Prefix-:Valid-Diabetic-retinopathy value
           "y", "Y", "n", "N".
+       03 :Prefix-:Diabetic-retinopathy-Review-Due.
+         05 :Prefix-:dr-review-dd        pic 99.
+         05 :Prefix-:dr-review-mm        pic 99.
+           88 :Prefix-:Valid-dr-review-mm value 00 thru 12.
+         05 :Prefix-:dr-review-yyyy      pic 9999.
        03 :Prefix-:Glaucoma              pic x.
          88 :Prefix-:Valid-Glaucoma value
           "y", "Y", "n", "N".
+       03 :Prefix-:Glaucoma-Review-Due.
+         05 :Prefix-:gl-review-dd        pic 99.
+         05 :Prefix-:gl-review-mm        pic 99.
+           88 :Prefix-:Valid-gl-review-mm value 00 thru 12.
+         05 :Prefix-:gl-review-yyyy      pic 9999.
        03 :Prefix-:Cataracts             pic x.
          88 :Prefix-:Valid-Cataracts value
           "y", "Y", "n", "N".
+       03 :Prefix-:Cataracts-Review-Due.
+         05 :Prefix-:ca-review-dd        pic 99.
+         05 :Prefix-:ca-review-mm        pic 99.
+           88 :Prefix-:Valid-ca-review-mm value 00 thru 12.
+         05 :Prefix-:ca-review-yyyy      pic 9999.
        03 :Prefix-:Colour-blindness      pic x.
          88 :Prefix-:Valid-Colour-blindness value
           "y", "Y", "n", "N".
+       03 :Prefix-:Colour-blindness-Review-Due.
+         05 :Prefix-:cb-review-dd        pic 99.
+         05 :Prefix-:cb-review-mm        pic 99.
+           88 :Prefix-:Valid-cb-review-mm value 00 thru 12.
+         05 :Prefix-:cb-review-yyyy      pic 9999.
