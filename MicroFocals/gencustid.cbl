@@ -8,13 +8,20 @@
         organization is sequential
         status is ws-file-status.
 
+        copy "custfreeid-fc.cpy".
+
         file section.
         fd cust-id-file.
         01 CustomerIdInformation.
          03 Highest-Customer-Id    pic 9(9).
+
+        copy "custfreeid-fd.cpy".
+
         Working-storage section.
         copy "common_ws.cpy".
 
+        01 gc-found-freed    pic x.
+
         linkage section.
         01 lnk-custid              pic 9(9).
 
@@ -23,20 +30,65 @@
 
         procedure division using by reference lnk-custid.
 
-            open input cust-id-file
+      *> hand out a customer id custdelete.cbl previously freed up
+      *> before minting a brand new one - keeps the id space from
+      *> climbing forever as customers come and go
+            perform reclaim-freed-custid
+            if gc-found-freed equals "y"
+               move freed-cust-id to lnk-custid
+               goback returning CENCUSTID-OK
+            end-if
+
+      *> read-increment-rewrite happens under an exclusive lock so two
+      *> operators generating a customer id at the same time can't
+      *> both read the same Highest-Customer-Id and hand out the same
+      *> next id
             move 0 to Highest-Customer-Id
-            read cust-id-file
+            open i-o cust-id-file with lock
+            if ws-file-status equals "35"
+               open output cust-id-file
+               perform check-file-status
+               move 1 to Highest-Customer-Id
+               write CustomerIdInformation
+               perform check-file-status
+            else
+               perform check-file-status
+               read cust-id-file
+               perform check-file-status
+               add 1 to Highest-Customer-Id
+               rewrite CustomerIdInformation
+               perform check-file-status
+            end-if
             close cust-id-file
-
-            add 1 to Highest-Customer-Id
-
-            open output cust-id-file
-            write CustomerIdInformation
             perform check-file-status
-            close cust-id-file
 
             move Highest-Customer-Id to lnk-custid
             goback returning CENCUSTID-OK
           .
 
+      *> takes the lowest freed id off the pool, if any are waiting,
+      *> and removes it from the pool file
+        reclaim-freed-custid section.
+           move "n" to gc-found-freed
+           move 0 to freed-cust-id
+
+           open i-o cust-freeid-file with lock
+           if ws-file-status not equals "35"
+              perform check-file-status
+              start cust-freeid-file key is not less than freed-cust-id
+                 invalid key move "n" to gc-found-freed
+                 not invalid key move "y" to gc-found-freed
+              end-start
+
+              if gc-found-freed equals "y"
+                 read cust-freeid-file
+                 delete cust-freeid-file
+                 perform check-file-status
+              end-if
+
+              close cust-freeid-file
+              perform check-file-status
+           end-if
+           .
+
           copy "common.cpy".
\ No newline at end of file
