@@ -0,0 +1,8 @@
+      *> one fixed-width store record per line
+       01 bi-s-line.
+         03 bi-s-name-of-store    pic x(40).
+         03 bi-s-province         pic x(40).
+         03 bi-s-county           pic x(40).
+         03 bi-s-postcode         pic x(20).
+         03 bi-s-email            pic x(60).
+         03 bi-s-tel              pic x(20).
