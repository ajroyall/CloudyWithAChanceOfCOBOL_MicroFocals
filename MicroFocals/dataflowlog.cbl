@@ -0,0 +1,82 @@
+       identification division.
+       program-id. dataflowlog.
+       environment division.
+       special-names.
+         crt status is key-status.
+       file-control.
+      *> flat-file stand-in for the SQL Server DataFlow table, used
+      *> whenever this site isn't built with use-sql defined - see
+      *> the $else branches in MFOCAL.CBL/custmaint.cbl that call this
+       select dataflow-log-file assign "$MFOCALDIR/dataflow.log"
+        organization is line sequential
+        status is ws-file-status.
+
+       data division.
+       fd dataflow-log-file.
+       01 dfl-line          pic x(140).
+
+       working-storage section.
+       copy "common_ws.cpy".
+
+       01 date-today-temp.
+         03 yyyy      pic xxxx.
+         03 mm        pic xx.
+         03 dd        pic xx.
+
+       01 time-today-temp.
+         03 hh        pic xx.
+         03 mn        pic xx.
+         03 ss        pic xx.
+         03 filler    pic x(4).
+
+       01 dfl-detail-line.
+         03 dfl-timestamp.
+           05 dfl-yyyy        pic 9999.
+           05 filler          pic x value "-".
+           05 dfl-mm          pic 99.
+           05 filler          pic x value "-".
+           05 dfl-dd          pic 99.
+           05 filler          pic x value space.
+           05 dfl-hh          pic 99.
+           05 filler          pic x value ":".
+           05 dfl-mn          pic 99.
+           05 filler          pic x value ":".
+           05 dfl-ss          pic 99.
+         03 filler            pic x(3) value spaces.
+         03 dfl-number        pic -(9)9.
+         03 filler            pic x(3) value spaces.
+         03 dfl-text          pic x(100).
+
+       linkage section.
+       copy "common_lnk.cpy".
+
+       screen section.
+       copy "common_ss.cpy".
+
+       procedure division using dataflow-info.
+           accept date-today-temp from date YYYYMMDD
+           accept time-today-temp from time
+
+           move yyyy to dfl-yyyy
+           move mm to dfl-mm
+           move dd to dfl-dd
+           move hh to dfl-hh
+           move mn to dfl-mn
+           move ss to dfl-ss
+
+           move lnk-num to dfl-number
+           move lnk-text to dfl-text
+           move dfl-timestamp to lnk-timestamp
+
+           open extend dataflow-log-file
+           if not fs-okay
+              open output dataflow-log-file
+           end-if
+
+           write dfl-line from dfl-detail-line
+
+           close dataflow-log-file
+
+           goback returning DATAFLOWLOG-OK.
+
+       copy "common.cpy".
