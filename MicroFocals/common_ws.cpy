@@ -33,7 +33,9 @@
 
        01 load-pointer              procedure-pointer.
 
-       01 screen-origin             cblt-screen-position.
+       01 screen-origin.
+         05 so-row                  pic 99 comp-x.
+         05 so-col                  pic 99 comp-x.
 
        01 cursor-off-screen.
          05 row-number            pic 99 comp-x  value 255.
@@ -91,6 +93,8 @@
        01 available-msg    pic x(10) value "Available".
        01 booked-msg       pic x(10) value "Booked".
        01 reserved-msg     pic x(10) value "Reserved".
+       01 not-working-msg  pic x(10) value "Not Avail".
+       01 blocked-msg      pic x(10) value "Blocked".
 
 
        01 popup-title               PIC X(76).
