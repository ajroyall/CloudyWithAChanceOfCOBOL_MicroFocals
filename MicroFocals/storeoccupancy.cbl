@@ -0,0 +1,407 @@
+       identification division.
+       program-id. storeoccupancy.
+       environment division.
+       special-names.
+         crt status is key-status.
+       file-control.
+       *> appointments record file
+       copy "app-fc.cpy".
+
+       data division.
+       copy "app-fd.cpy".
+
+       working-storage section.
+       copy "common_ws.cpy".
+
+      *> this store's appointment slot grid - see scheduleapp.cbl
+       copy "timegrid.cpy" replacing ==:Prefix-:== by ==ws-==.
+
+       copy "getconsults.cpy".
+       01 oc-con-count            binary-long.
+
+       01 date-today-temp.
+         03 yyyy      pic xxxx.
+         03 mm        pic xx.
+         03 dd        pic xx.
+
+       01 oc-in-date.
+         03 oc-in-dd    pic 99.
+         03 filler      pic x value "/".
+         03 oc-in-mm    pic 99.
+         03 filler      pic x value "/".
+         03 oc-in-yyyy  pic 9999.
+
+       01 oc-mode                 pic x value "W".
+          88 oc-weekly-view       value "w", "W".
+          88 oc-monthly-view      value "m", "M".
+
+       01 fields-valid            pic x.
+
+       01 sf-date        pic 99999999.
+       01 redefines sf-date.
+         03 sf-yyyy      pic 9999.
+         03 sf-mm        pic 99.
+         03 sf-dd        pic 99.
+       01 sf-date-num    pic 9(38).
+
+       01 sf-tmp-date     pic 99999999.
+       01 redefines sf-tmp-date.
+         03 sf-tmp-yyyy   pic 9999.
+         03 sf-tmp-mm     pic 99.
+         03 sf-tmp-dd     pic 99.
+       01 sf-tmp-date-num pic 9(38).
+
+       copy "dateinfo.cpy" replacing ==:Prefix-:== by ==di-==.
+
+       01 oc-year                 pic 9999.
+       01 oc-week                 pic 99.
+
+       78 OC-MAX-ROWS value 7.
+       01 oc-rows occurs OC-MAX-ROWS.
+         03 oc-row-label     pic x(12).
+         03 oc-row-booked    pic 9999.
+         03 oc-row-total     pic 9999.
+         03 oc-row-pct       pic 999.
+       01 oc-row-count            binary-long.
+
+       01 oc-total-booked         pic 9999.
+       01 oc-total-slots          pic 9999.
+       01 oc-total-pct            pic 999.
+
+       01 oc-day-counter          binary-long.
+       01 oc-con-counter          binary-long.
+       01 oc-slot-counter         binary-long.
+       01 oc-day-booked           binary-long.
+       01 oc-day-total            binary-long.
+       01 oc-week-total-booked    binary-long.
+       01 oc-week-total-slots     binary-long.
+       01 oc-found                pic x.
+
+       01 oc-week-seen occurs OC-MAX-ROWS.
+         03 oc-week-seen-num      pic 99.
+       01 oc-week-seen-count      binary-long.
+       01 oc-w                    binary-long.
+       01 oc-already-seen         pic x.
+
+      *> "y" once check-store-open-that-day has found the store shut
+      *> on oc-day-counter, regardless of any one consultant's own
+      *> Working-Days - see stores.cpy's Store-Open-Days
+       01 oc-store-closed         pic x.
+       01 oc-store-days-configured pic x.
+
+       linkage section.
+       copy "common_lnk.cpy".
+
+       SCREEN SECTION.
+       copy "common_ss.cpy".
+       copy "STOREOCCUPANCY.ss".
+
+       procedure division using lnk-store-info.
+           move lnk-name-of-store to Store-Name
+           move "Store Occupancy Dashboard" to Menu-Name
+           move "SO_M01" to Menu-Id
+
+           perform clr-screen
+           display g-menuheader
+
+           call "buildtimegrid" using lnk-Slot-Length-Mins,
+                   lnk-Day-Start-Time,
+                   lnk-Day-End-Time,
+                   ws-time-grid
+           end-call
+
+           call "getconsults" using lnk-store-info, cp-consultants
+             returning oc-con-count
+           end-call
+
+           accept date-today-temp from date YYYYMMDD
+           move dd to oc-in-dd
+           move mm to oc-in-mm
+           move yyyy to oc-in-yyyy
+           move "W" to oc-mode
+
+           move "n" to fields-valid
+           perform until fields-valid equals "y"
+              display g-occinput
+              accept g-occinput
+              perform f1-or-quit
+              perform validate-occ-input
+           end-perform
+
+           move oc-in-yyyy to sf-yyyy
+           move oc-in-mm to sf-mm
+           move oc-in-dd to sf-dd
+           call "dateinfo" using sf-date, di-date-info
+           end-call
+           move oc-in-yyyy to oc-year
+           move di-week-num to oc-week
+
+           move "appointment-file" to fs-current-file
+           open input appointment-file
+           if not fs-okay
+              perform check-file-status
+              goback returning STOREOCCUPANCY-FAILED
+           end-if
+
+           if oc-weekly-view
+              perform build-week-rows
+           else
+              perform build-month-rows
+           end-if
+
+           close appointment-file
+
+           perform build-totals-row
+
+           perform clr-screen
+           display g-menuheader
+           display g-occresults
+           perform press-any-key
+
+           goback returning STOREOCCUPANCY-OK
+           .
+
+      *> validates the operator's [W]eekly/[M]onthly choice and the
+      *> dd/mm/yyyy date - same accept-until-valid idiom as
+      *> consultleave.cbl's validate-leave-input
+        validate-occ-input.
+           move "y" to fields-valid
+
+           if not oc-weekly-view and not oc-monthly-view
+              move "Field validation error" to popup-title
+              move spaces to popup-message-1
+              move "Enter W for weekly or M for monthly"
+                 to popup-message-2
+              move "Okay" to popup-button-1
+              call "errpopup" using popup-title,
+                      popup-message-1,
+                      popup-message-2
+                      popup-button-1
+              end-call
+              move "n" to fields-valid
+           end-if
+
+           if fields-valid equals "y"
+              call "valdated" using
+                 by reference z"dd/mm/yyyy"
+                 by reference oc-in-date
+              end-call
+              if return-code not equal 0
+                 move "Field validation error" to popup-title
+                 move spaces to popup-message-1
+                 move "Enter a valid date" to popup-message-2
+                 move "Okay" to popup-button-1
+                 call "errpopup" using popup-title,
+                         popup-message-1,
+                         popup-message-2
+                         popup-button-1
+                 end-call
+                 move "n" to fields-valid
+              end-if
+           end-if
+           .
+
+      *> builds one row per day of the selected week
+        build-week-rows.
+           move 0 to oc-row-count
+           perform varying oc-day-counter from 1 by 1
+                until oc-day-counter > 7
+              perform calc-day-occupancy
+              add 1 to oc-row-count
+              move day-of-week-fullname(oc-day-counter)
+                 to oc-row-label(oc-row-count)
+              move oc-day-booked to oc-row-booked(oc-row-count)
+              move oc-day-total to oc-row-total(oc-row-count)
+              if oc-day-total > 0
+                 compute oc-row-pct(oc-row-count) =
+                    oc-day-booked * 100 / oc-day-total
+              else
+                 move 0 to oc-row-pct(oc-row-count)
+              end-if
+           end-perform
+           .
+
+      *> builds one row per distinct week number that falls within
+      *> the selected month, each row totalling that whole week
+        build-month-rows.
+           move 0 to oc-row-count
+           move 0 to oc-week-seen-count
+
+           move oc-in-yyyy to sf-yyyy
+           move oc-in-mm to sf-mm
+           move 1 to sf-dd
+           move function integer-of-date(sf-date) to sf-date-num
+
+           move oc-in-yyyy to sf-tmp-yyyy
+           move oc-in-mm to sf-tmp-mm
+           add 1 to sf-tmp-mm
+           if sf-tmp-mm > 12
+              move 1 to sf-tmp-mm
+              add 1 to sf-tmp-yyyy
+           end-if
+           move 1 to sf-tmp-dd
+           move function integer-of-date(sf-tmp-date) to
+               sf-tmp-date-num
+           subtract 1 from sf-tmp-date-num
+
+           perform until sf-date-num > sf-tmp-date-num
+                or oc-week-seen-count not less than OC-MAX-ROWS
+
+              move function date-of-integer(sf-date-num) to sf-date
+              call "dateinfo" using sf-date, di-date-info
+              end-call
+
+              perform check-week-already-seen
+              if oc-already-seen equals "n"
+                 add 1 to oc-week-seen-count
+                 move di-week-num to
+                    oc-week-seen-num(oc-week-seen-count)
+
+                 move di-week-num to oc-week
+                 perform calc-week-occupancy
+
+                 add 1 to oc-row-count
+                 move spaces to oc-row-label(oc-row-count)
+                 string "Week " delimited by size
+                        di-week-num delimited by size
+                        into oc-row-label(oc-row-count)
+                 end-string
+
+                 move oc-week-total-booked to
+                    oc-row-booked(oc-row-count)
+                 move oc-week-total-slots to
+                    oc-row-total(oc-row-count)
+                 if oc-week-total-slots > 0
+                    compute oc-row-pct(oc-row-count) =
+                       oc-week-total-booked * 100 /
+                       oc-week-total-slots
+                 else
+                    move 0 to oc-row-pct(oc-row-count)
+                 end-if
+              end-if
+
+              add 1 to sf-date-num
+           end-perform
+           .
+
+        check-week-already-seen.
+           move "n" to oc-already-seen
+           perform varying oc-w from 1 by 1
+                until oc-w > oc-week-seen-count
+              if oc-week-seen-num(oc-w) equals di-week-num
+                 move "y" to oc-already-seen
+              end-if
+           end-perform
+           .
+
+      *> sums calc-day-occupancy across all 7 days of oc-year/oc-week
+        calc-week-occupancy.
+           move 0 to oc-week-total-booked oc-week-total-slots
+           perform varying oc-day-counter from 1 by 1
+                until oc-day-counter > 7
+              perform calc-day-occupancy
+              add oc-day-booked to oc-week-total-booked
+              add oc-day-total to oc-week-total-slots
+           end-perform
+           .
+
+      *> counts booked vs working slots across every consultant at
+      *> this store for oc-year/oc-week/oc-day-counter - same
+      *> working-hours-vs-store-default fallback constroster.cbl and
+      *> scheduleapp.cbl's setup-appointments already use
+        calc-day-occupancy.
+           move 0 to oc-day-booked oc-day-total
+           perform check-store-open-that-day
+           perform varying oc-con-counter from 1 by 1
+                until oc-con-counter > oc-con-count
+
+              move lnk-id to app-store-id
+              move oc-year to app-year
+              move oc-week to app-week
+              move cp-consultant-id(oc-con-counter) to
+                 app-consultant-id
+
+              start appointment-file key = appointment-key
+                 invalid key move "y" to oc-found
+                 not invalid key move "n" to oc-found
+              end-start
+
+              if oc-found equals "n"
+                 read appointment-file
+              else
+                 perform clear-day-slots
+              end-if
+              perform tally-day-slots
+           end-perform
+           .
+
+      *> no appointment record yet for this store/year/week/consultant
+      *> - same as scheduleapp.cbl's clear-app-appointments, but only
+      *> for the one day tally-day-slots is about to count, since a
+      *> forward-looking week with no bookings yet must still report
+      *> its full working-hours capacity rather than zero
+        clear-day-slots.
+           perform varying oc-slot-counter from 1 by 1
+                until oc-slot-counter > MAX-APPS-PER-DAY
+              move invalid-custid to app-cust-id of
+                 app-days(oc-day-counter oc-slot-counter)
+           end-perform
+           .
+
+      *> a store may be shut on some days regardless of what any one
+      *> consultant's own working pattern says - see stores.cpy's
+      *> Store-Open-Days; any flag holding anything other than a
+      *> space (including an explicit "N" on every day) counts as
+      *> configured, so a store can be set fully closed
+        check-store-open-that-day.
+           move "n" to oc-store-closed
+           move "n" to oc-store-days-configured
+           perform varying oc-w from 1 by 1 until oc-w > 7
+              if lnk-Store-Open-Day(oc-w) not equal space
+                 move "y" to oc-store-days-configured
+              end-if
+           end-perform
+
+           if oc-store-days-configured equals "y"
+              and not lnk-Store-Open-On-Day(oc-day-counter)
+              move "y" to oc-store-closed
+           end-if
+           .
+
+        tally-day-slots.
+           perform varying oc-slot-counter from 1 by 1
+                until oc-slot-counter > MAX-APPS-PER-DAY
+              if oc-store-closed equals "n"
+                 and (cp-Work-End-Time(oc-con-counter) equals 0
+                 or (cp-Day-Worked(oc-con-counter oc-day-counter)
+                 and ws-slot-lower(oc-slot-counter) not less than
+                     cp-Work-Start-Time(oc-con-counter)
+                 and ws-slot-lower(oc-slot-counter) less than
+                     cp-Work-End-Time(oc-con-counter)))
+
+                 add 1 to oc-day-total
+                 if app-cust-id of
+                    app-days(oc-day-counter oc-slot-counter)
+                    not equals invalid-custid
+                    add 1 to oc-day-booked
+                 end-if
+              end-if
+           end-perform
+           .
+
+        build-totals-row.
+           move 0 to oc-total-booked oc-total-slots
+           perform varying oc-w from 1 by 1
+                until oc-w > oc-row-count
+              add oc-row-booked(oc-w) to oc-total-booked
+              add oc-row-total(oc-w) to oc-total-slots
+           end-perform
+           if oc-total-slots > 0
+              compute oc-total-pct =
+                 oc-total-booked * 100 / oc-total-slots
+           else
+              move 0 to oc-total-pct
+           end-if
+           .
+
+       copy "common.cpy".
