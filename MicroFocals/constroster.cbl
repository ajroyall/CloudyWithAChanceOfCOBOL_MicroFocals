@@ -0,0 +1,237 @@
+       identification division.
+       program-id. constroster.
+       environment division.
+       special-names.
+         crt status is key-status.
+       file-control.
+       copy "consultants-fc.cpy".
+
+      *> per-consultant leave/unavailability periods, same file
+      *> scheduleapp.cbl checks at booking time
+       copy "consultleave-fc.cpy".
+
+       data division.
+       fd consultants-file.
+       copy "common_78.cpy".
+       01 cf-consultant.
+       copy "consultants.cpy" replacing ==:Prefix-:== by ==cf-==.
+
+       copy "consultleave-fd.cpy".
+
+       WORKING-STORAGE SECTION.
+       copy "common_ws.cpy".
+
+       01 Conf-Store-Information.
+       copy "stores.cpy" replacing ==:Prefix-:== by ==Conf-==.
+
+       78 CR-MAX-ROWS value 8.
+
+       01 cr-roster occurs CR-MAX-ROWS.
+         03 cr-fullname       pic x(20).
+         03 cr-days.
+           05 cr-day          pic x occurs 7.
+         03 cr-hours          pic x(9).
+         03 cr-leave          pic x(8).
+
+       01 cr-count             binary-long.
+       01 cr-total-active      binary-long.
+       01 cr-total-active-disp pic zz9.
+       01 cr-more-msg          pic x(50).
+       01 ls-counter           binary-long.
+       01 ls-day-counter       binary-long.
+       01 ls-eof               pic x.
+
+       01 date-today-temp.
+         03 yyyy      pic xxxx.
+         03 mm        pic xx.
+         03 dd        pic xx.
+
+       01 sf-date     pic 99999999.
+       01 redefines sf-date.
+         03 sf-yyyy   pic 9999.
+         03 sf-mm     pic 99.
+         03 sf-dd     pic 99.
+
+       01 cl-today-num          pic 9(38).
+       01 cl-from-num           pic 9(38).
+       01 cl-to-num             pic 9(38).
+       01 cl-on-leave           pic x.
+          88 cr-consultant-on-leave value "y".
+
+       linkage section.
+       copy "common_lnk.cpy".
+
+       SCREEN SECTION.
+       copy "common_ss.cpy".
+       copy "constroster.ss".
+
+       PROCEDURE DIVISION using lnk-store-info.
+           perform init-roster
+
+           move "Consultant Roster" to Menu-Name
+           move "CR_M01" to Menu-Id
+           perform clr-screen
+           display g-menuheader
+
+           accept date-today-temp from date YYYYMMDD
+           move yyyy to sf-yyyy
+           move mm to sf-mm
+           move dd to sf-dd
+           move function integer-of-date(sf-date) to cl-today-num
+
+           move 0 to cr-count
+           perform count-active-consultants
+
+           open input consultants-file
+           perform check-file-status
+
+           perform build-roster-row
+              varying ls-counter from 1 by 1
+              until ls-counter > MAX-CONSULTANTS-PER-STORE
+                 or cr-count > CR-MAX-ROWS
+
+           close consultants-file
+           perform check-file-status
+
+           move spaces to cr-more-msg
+           if cr-total-active > CR-MAX-ROWS
+              move cr-total-active to cr-total-active-disp
+              string "Showing first " CR-MAX-ROWS " of "
+                 cr-total-active-disp " rostered consultants"
+                 delimited by size into cr-more-msg
+              end-string
+           end-if
+
+           display g-constroster
+           perform press-any-key
+
+           goback returning CONSTROSTER-OK
+        .
+
+       init-roster.
+           perform varying ls-counter from 1 by 1
+              until ls-counter > CR-MAX-ROWS
+              move spaces to cr-fullname(ls-counter)
+              move spaces to cr-hours(ls-counter)
+              move spaces to cr-leave(ls-counter)
+              perform varying ls-day-counter from 1 by 1
+                 until ls-day-counter > 7
+                 move space to cr-day(ls-counter, ls-day-counter)
+              end-perform
+           end-perform
+           .
+
+      *> counts this store's rostered consultants regardless of
+      *> CR-MAX-ROWS, so the operator can be told when the roster
+      *> screen (fixed at CR-MAX-ROWS visible rows) is only showing
+      *> some of them
+       count-active-consultants.
+           move 0 to cr-total-active
+           perform varying ls-counter from 1 by 1
+              until ls-counter > MAX-CONSULTANTS-PER-STORE
+              if lnk-consultants-id(ls-counter) not equal 0
+                 add 1 to cr-total-active
+              end-if
+           end-perform
+           .
+
+       build-roster-row.
+           if lnk-consultants-id(ls-counter) not equal 0
+              and cr-count < CR-MAX-ROWS
+              move lnk-consultants-id(ls-counter) to cf-Consultant-Id
+              start consultants-file
+                 key = cf-Consultant-Id
+                 invalid key move "y" to ls-eof
+                 not invalid key move "n" to ls-eof
+              end-start
+
+              if ls-eof not equal "y"
+                 read consultants-file next record
+                    at end move "y" to ls-eof
+                 end-read
+              end-if
+
+              if ls-eof not equal "y"
+                 add 1 to cr-count
+                 move cf-FullName to cr-fullname(cr-count)
+                 perform fill-roster-days
+                 perform fill-roster-hours
+                 perform check-roster-on-leave
+              end-if
+           end-if
+           .
+
+       fill-roster-days.
+           perform varying ls-day-counter from 1 by 1
+              until ls-day-counter > 7
+              if cf-Day-Worked(ls-day-counter)
+                 move "Y" to cr-day(cr-count, ls-day-counter)
+              else
+                 move space to cr-day(cr-count, ls-day-counter)
+              end-if
+           end-perform
+           .
+
+       fill-roster-hours.
+           if cf-Work-Start-Time equals 0 and
+              cf-Work-End-Time equals 0
+              move "Store hrs" to cr-hours(cr-count)
+           else
+              move spaces to cr-hours(cr-count)
+              string cf-Work-Start-Time "-" cf-Work-End-Time
+                 delimited by size into cr-hours(cr-count)
+           end-if
+           .
+
+      *> is this consultant on leave today - same date-range idiom
+      *> as scheduleapp.cbl's check-consultant-on-leave
+       check-roster-on-leave.
+           move "n" to cl-on-leave
+           move cf-Consultant-Id to cl-consultant-id
+           open input consult-leave-file
+           if fs-okay
+              start consult-leave-file
+                 key = cl-consultant-id
+                 invalid key move "y" to ls-eof
+                 not invalid key move "n" to ls-eof
+              end-start
+
+              perform until ls-eof equals "y"
+                 read consult-leave-file next record
+                    at end move "y" to ls-eof
+                 end-read
+
+                 if fs-no-record or ls-eof equals "y"
+                    move "y" to ls-eof
+                 else
+                    if cl-consultant-id not equal cf-Consultant-Id
+                       move "y" to ls-eof
+                    else
+                       move cl-from-yyyy to sf-yyyy
+                       move cl-from-mm to sf-mm
+                       move cl-from-dd to sf-dd
+                       move function integer-of-date(sf-date)
+                          to cl-from-num
+
+                       move cl-to-yyyy to sf-yyyy
+                       move cl-to-mm to sf-mm
+                       move cl-to-dd to sf-dd
+                       move function integer-of-date(sf-date)
+                          to cl-to-num
+
+                       if cl-today-num >= cl-from-num and
+                          cl-today-num <= cl-to-num
+                          move "y" to cl-on-leave
+                       end-if
+                    end-if
+                 end-if
+              end-perform
+              close consult-leave-file
+           end-if
+
+           if cr-consultant-on-leave
+              move "ON LEAVE" to cr-leave(cr-count)
+           end-if
+           .
+
+       copy "common.cpy".
