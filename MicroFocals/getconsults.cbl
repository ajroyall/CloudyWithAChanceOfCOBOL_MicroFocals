@@ -1,4 +1,5 @@
        identification division.
+       program-id. getconsults.
        environment division.
        special-names.
          crt status is key-status.
@@ -95,6 +96,14 @@
                move cf-Colour-blindness to
                     	lnk-Colour-blindness(ls-add-counter)
                move cf-Glaucoma to lnk-Glaucoma(ls-add-counter)
+               move cf-Working-Days to lnk-Working-Days(ls-add-counter)
+               move cf-Work-Start-Time to
+                    	lnk-Work-Start-Time(ls-add-counter)
+               move cf-Work-End-Time to
+                    	lnk-Work-End-Time(ls-add-counter)
+               move cf-Last-Changed-By to
+                    	lnk-Last-Changed-By of
+                    	lnk-consultant(ls-add-counter)
              end-if
            end-perform
 
