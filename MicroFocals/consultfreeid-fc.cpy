@@ -0,0 +1,5 @@
+       select consult-freeid-file assign "$MFOCALDIR/consultfreeid.dat"
+        organization is indexed
+        access is dynamic
+        record key is freed-consultant-id
+        status is ws-file-status.
