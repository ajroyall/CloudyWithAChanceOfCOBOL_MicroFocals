@@ -0,0 +1,232 @@
+       identification division.
+       program-id. custapphist.
+       environment division.
+       special-names.
+         crt status is key-status.
+       file-control.
+       *> appointments record file - scanned sequentially across every
+       *> store/year/week/consultant looking for the selected customer
+       copy "app-fc.cpy".
+
+       *> customer record file, used by custpopup to pick who to
+       *> look up
+       copy "customer-fc.cpy".
+
+       select history-report assign to dynamic pdr-filename
+        organization is line sequential.
+
+       data division.
+       copy "app-fd.cpy".
+       copy "customer-fd.cpy".
+       fd history-report.
+       01 report-line          pic x(124).
+
+       WORKING-STORAGE SECTION.
+       copy "common_ws.cpy".
+       01 wsc-Customer.
+       copy "customerinfo.cpy" replacing ==:Prefix-:== by ==wsc-==.
+
+       01 eof                  pic x.
+       01 day-counter           binary-long.
+       01 counter               binary-long.
+       01 match-count           binary-long.
+
+       01 pdr-filename          pic x(20) value "custapphist.txt".
+       01 pdr-send-to-printer   pic x value "n".
+       88 send-to-printer       values "y", "Y".
+
+       01 report-line-1.
+        03 filler               pic x(18)
+            value "Appointment history".
+        03 report-cust-name     pic x(60).
+
+       01 report-line-2.
+        03 filler               pic x(8)  value "  Store ".
+        03 report-store-id      pic zzzz9.
+        03 filler               pic x(6)  value "  Wk W".
+        03 report-week          pic z9.
+        03 filler               pic x(2)  value "/".
+        03 report-year          pic 9999.
+        03 filler               pic x(3)  value " - ".
+        03 report-day           pic x(10).
+        03 filler               pic x     value " ".
+        03 report-slot          pic x(APP-TIME-SLOT-LEN).
+        03 filler               pic x     value " ".
+        03 report-consultant    pic x(60).
+        03 filler               pic x     value " ".
+        03 report-attended      pic x(10).
+
+       01 report-line-3.
+        03 filler                pic x(30)
+             value "No appointment history found".
+
+       01 printer-filename.
+        03 printer-filename-len  pic x(2) comp-5.
+        03 printer-filename-body pic x(128).
+
+       01 printer-title.
+        03 printer-title-len     pic x(2) comp-5.
+        03 printer-title-body    pic x(128).
+
+       01 printer-flags          pic x(4) comp-5.
+       01 printer-window-handle  pic x(4) comp-5.
+       01 pdr-return-code        pic 9999.
+
+       linkage section.
+       copy "common_lnk.cpy".
+       SCREEN SECTION.
+       copy "common_ss.cpy".
+
+       procedure division using lnk-store-info.
+      $if console-mode defined
+           move lnk-name-of-store to Store-Name
+           move "Customer Appointment History" to Menu-Name
+           move "CM_H01" to Menu-Id
+
+           perform clr-screen
+           display g-menuheader
+
+           call "custpopup" using wsc-customer
+           if return-code equals -1
+              goback
+           end-if
+
+           perform generate-history-report
+
+           move "Appointment history written - send to printer?"
+                to popup-l-message
+           move "[Y]es or [N]o" to popup-l-button
+           perform display-lower-popup
+           if scr-af-key-code-1x equals "Y" or
+              scr-af-key-code-1x equals "y"
+              perform print-file
+           end-if
+
+           goback.
+      $end
+
+        generate-history-report.
+           open output history-report
+
+           move wsc-fullname to report-cust-name
+           write report-line from report-line-1
+
+           move 0 to match-count
+
+           open input appointment-file
+           move "appointment-file" to fs-current-file
+           perform check-file-status
+
+           move low-values to appointment-key
+           start appointment-file
+               key >= appointment-key
+               invalid key move "y" to eof
+           end-start
+
+           if not fs-okay
+              move "y" to eof
+           else
+              move "n" to eof
+           end-if
+
+           perform until eof equals "y"
+              read appointment-file next record
+                 at end move "y" to eof
+              end-read
+
+              if fs-no-record
+                 move "y" to eof
+              end-if
+
+              if eof not equals "y"
+                 perform scan-appointment-for-customer
+              end-if
+           end-perform
+
+           close appointment-file
+
+           if match-count equals 0
+              write report-line from report-line-3
+           end-if
+
+           close history-report
+           .
+
+        scan-appointment-for-customer.
+           perform varying day-counter from 1 by 1 until
+                day-counter > 7
+              perform varying counter from 1 by 1
+                   until counter > MAX-APPS-PER-DAY
+
+                 if app-cust-id of app-days(day-counter counter)
+                    equals wsc-customer-id
+                    add 1 to match-count
+                    move app-store-id to report-store-id
+                    move app-year to report-year
+                    move app-week to report-week
+                    move day-of-week-fullname(day-counter)
+                       to report-day
+                    move bt-label(counter) to report-slot
+                    move app-consultant-name to report-consultant
+
+                    evaluate app-attended of
+                          app-days(day-counter counter)
+                       when "y"
+                       when "Y"
+                          move "Attended" to report-attended
+                       when "n"
+                       when "N"
+                          if app-cancel-reason of
+                             app-days(day-counter counter)
+                             equals CANCEL-REASON-NO-SHOW
+                             move "No-show" to report-attended
+                          else
+                             move spaces to report-attended
+                          end-if
+                       when other
+                          move "?" to report-attended
+                    end-evaluate
+
+                    write report-line from report-line-2
+                 end-if
+              end-perform
+           end-perform
+           .
+
+        print-file.
+           move pdr-filename to printer-filename-body
+           move 0 to printer-filename-len
+           inspect pdr-filename
+            tallying printer-filename-len
+            for characters
+
+           move "history" to printer-title-body
+           move 7 to printer-title-len
+
+           move 0 to printer-flags
+           move 0 to printer-window-handle
+           call "PC_PRINT_FILE" using
+                by reference printer-filename
+                by reference printer-title
+                by value printer-flags
+                by value printer-window-handle
+           end-call
+           if return-code not equal 0
+             move return-code to pdr-return-code
+             move "Failed to print file" to popup-title
+
+             string "Print status code is "
+                pdr-return-code
+                into popup-message-1
+
+             move spaces to popup-message-2
+             move "Okay" to popup-button-1
+             call "errpopup" using popup-title,
+                  popup-message-1,
+                  popup-message-2
+                  popup-button-1
+             end-call
+           end-if
+           .
+
+       copy "common.cpy".
