@@ -0,0 +1,14 @@
+       fd waitlist-file.
+       01 waitlist-entry.
+         03 waitlist-id              pic 9(9).
+         03 waitlist-queue-key.
+           05 waitlist-store-id      pic 9(5).
+           05 waitlist-year          pic 9999.
+           05 waitlist-week          pic 99.
+           05 waitlist-consultant-id pic 9(9).
+         03 waitlist-customer-id     pic 9(9).
+         03 waitlist-customer-name   pic x(60).
+         03 waitlist-added-date.
+           05 waitlist-added-yyyy    pic 9999.
+           05 waitlist-added-mm      pic 99.
+           05 waitlist-added-dd      pic 99.
