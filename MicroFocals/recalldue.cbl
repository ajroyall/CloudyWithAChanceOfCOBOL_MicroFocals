@@ -0,0 +1,163 @@
+       identification division.
+       program-id. recalldue.
+       environment division.
+       special-names.
+         crt status is key-status.
+       file-control.
+       copy "customer-fc.cpy".
+
+       select recall-report assign to dynamic rpt-filename
+        organization is line sequential.
+
+       data division.
+       copy "customer-fd.cpy".
+
+       fd recall-report.
+       01 report-line      pic x(83).
+
+       working-storage section.
+       copy "common_ws.cpy".
+
+       01 rpt-filename       pic x(20) value "recalldue.txt".
+       01 eof                pic x.
+       01 overdue-count      binary-long value 0.
+
+       01 today-temp.
+         03 yyyy       pic xxxx.
+         03 mm         pic xx.
+         03 dd          pic xx.
+
+       01 sf-today            pic 9(8).
+       01 redefines sf-today.
+         03 sf-today-yyyy     pic 9999.
+         03 sf-today-mm       pic 99.
+         03 sf-today-dd       pic 99.
+
+       01 sf-due               pic 9(8).
+       01 redefines sf-due.
+         03 sf-due-yyyy        pic 9999.
+         03 sf-due-mm          pic 99.
+         03 sf-due-dd          pic 99.
+
+       01 report-header-line.
+         03 filler            pic x(11) value "Customer Id".
+         03 filler            pic x(31) value "Name".
+         03 filler            pic x(22) value "Condition".
+         03 filler            pic x(10) value "Due".
+
+       01 report-detail-line.
+         03 rpt-cust-id       pic 9(9).
+         03 filler            pic x(2) value spaces.
+         03 rpt-cust-name     pic x(40).
+         03 rpt-condition     pic x(22).
+         03 rpt-due           pic x(10).
+
+       linkage section.
+
+       screen section.
+       copy "common_ss.cpy".
+
+       procedure division.
+           move "n" to eof
+           move 0 to overdue-count
+
+           accept today-temp from date yyyymmdd
+           move yyyy to sf-today-yyyy
+           move mm to sf-today-mm
+           move dd to sf-today-dd
+
+           open input cust-file
+           if ws-file-status not equals "00"
+              perform check-file-status
+              goback
+           end-if
+
+           open output recall-report
+           write report-line from report-header-line
+
+           move 0 to f-Customer-Id
+           start cust-file
+              key > f-Customer-Id
+              invalid key move "y" to eof
+           end-start
+
+           perform until eof equals "y"
+              read cust-file next record
+                 at end move "y" to eof
+              end-read
+
+              if fs-no-record or fs-no-next-logical-record
+                 move "y" to eof
+              end-if
+
+              if eof not equals "y"
+                 perform check-all-conditions
+              end-if
+           end-perform
+
+           close recall-report
+           close cust-file
+
+           if overdue-count equals 0
+              display "No customers are overdue for condition review"
+           else
+              display overdue-count
+                 " customer condition(s) overdue - see " rpt-filename
+           end-if
+
+           goback.
+
+       check-all-conditions.
+           if f-Glaucoma equals "y" or f-Glaucoma equals "Y"
+              move f-gl-review-yyyy to sf-due-yyyy
+              move f-gl-review-mm to sf-due-mm
+              move f-gl-review-dd to sf-due-dd
+              if sf-due not equals 0 and sf-due <= sf-today
+                 move "Glaucoma" to rpt-condition
+                 perform write-overdue-line
+              end-if
+           end-if
+
+           if f-Cataracts equals "y" or f-Cataracts equals "Y"
+              move f-ca-review-yyyy to sf-due-yyyy
+              move f-ca-review-mm to sf-due-mm
+              move f-ca-review-dd to sf-due-dd
+              if sf-due not equals 0 and sf-due <= sf-today
+                 move "Cataracts" to rpt-condition
+                 perform write-overdue-line
+              end-if
+           end-if
+
+           if f-Diabetic-retinopathy equals "y" or
+              f-Diabetic-retinopathy equals "Y"
+              move f-dr-review-yyyy to sf-due-yyyy
+              move f-dr-review-mm to sf-due-mm
+              move f-dr-review-dd to sf-due-dd
+              if sf-due not equals 0 and sf-due <= sf-today
+                 move "Diabetic-retinopathy" to rpt-condition
+                 perform write-overdue-line
+              end-if
+           end-if
+
+           if f-Colour-blindness equals "y" or
+              f-Colour-blindness equals "Y"
+              move f-cb-review-yyyy to sf-due-yyyy
+              move f-cb-review-mm to sf-due-mm
+              move f-cb-review-dd to sf-due-dd
+              if sf-due not equals 0 and sf-due <= sf-today
+                 move "Colour-blindness" to rpt-condition
+                 perform write-overdue-line
+              end-if
+           end-if
+           .
+
+       write-overdue-line.
+           move f-Customer-Id to rpt-cust-id
+           move f-FullName to rpt-cust-name
+           string sf-due-dd "/" sf-due-mm "/" sf-due-yyyy
+               into rpt-due
+           write report-line from report-detail-line
+           add 1 to overdue-count
+           .
+
+       copy "common.cpy".
