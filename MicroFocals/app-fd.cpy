@@ -11,4 +11,22 @@
            05 app-days        occurs 7.
             07 app-cust-id      pic 9(9) occurs MAX-APPS-PER-DAY.
             07 app-attended     pic x occurs MAX-APPS-PER-DAY.
+      *> hhmmsshh time the patient actually walked in - separate
+      *> from app-attended, which is only set after the visit is
+      *> over - so wait time (checkin vs booked slot) can be measured
+            07 app-checkin-time pic 9(8) occurs MAX-APPS-PER-DAY.
+      *> operator id (lnk-Operator-Id) who last booked/cancelled/
+      *> blocked this slot - captured at startup in MFOCAL.CBL
+            07 app-booked-by    pic x(10) occurs MAX-APPS-PER-DAY.
+      *> why the slot was last cancelled or marked not-attended -
+      *> one of the CANCEL-REASON-xxx codes in common_78.cpy, or
+      *> spaces if the slot has never been cancelled/no-showed
+            07 app-cancel-reason pic x(2) occurs MAX-APPS-PER-DAY.
+      *> marks a slot as one half of a double-length appointment,
+      *> booked for procedures that need two consecutive slots -
+      *> "Y" on the first (booked-to) slot, "C" on the slot right
+      *> after it that the booking also occupies, spaces otherwise
+            07 app-double-length pic x occurs MAX-APPS-PER-DAY.
+               88 app-slot-double-first value "Y".
+               88 app-slot-double-cont  value "C".
 
