@@ -0,0 +1,14 @@
+       copy "common_78.cpy".
+       *> a built-up, per-store appointment grid - how many slots are
+       *> actually in use and what each one's start/end/label is.
+       *> populated at runtime by buildtimegrid.cbl from a store's
+       *> Slot-Length-Mins/Day-Start-Time/Day-End-Time so the slot
+       *> length and day span can vary store to store instead of
+       *> being the same compiled-in 09:00-18:00 half-hour grid
+       *> everywhere.
+       01 :Prefix-:time-grid.
+         03 :Prefix-:num-slots     binary-long.
+         03 :Prefix-:slot-lower    pic 9999 occurs MAX-APPS-PER-DAY.
+         03 :Prefix-:slot-upper    pic 9999 occurs MAX-APPS-PER-DAY.
+         03 :Prefix-:slot-label    pic x(APP-TIME-SLOT-LEN)
+                                     occurs MAX-APPS-PER-DAY.
