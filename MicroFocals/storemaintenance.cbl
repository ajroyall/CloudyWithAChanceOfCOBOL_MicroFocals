@@ -7,8 +7,14 @@
        file-control.
        copy "stores-fc.cpy".
        copy "storeconf-fc.cpy".
+       *> customer and appointment files - read-only here, to check
+       *> for records still pointing at a store before it is deleted
+       copy "customer-fc.cpy".
+       copy "app-fc.cpy".
        copy "stores-fd.cpy".
        copy "storeconf-fd.cpy".
+       copy "customer-fd.cpy".
+       copy "app-fd.cpy".
 
        working-storage section.
        01 Action        pic x.
@@ -30,6 +36,13 @@
        01 store-record-edit-message pic x(60).
        01 size-of-hash              binary-long.
 
+       *> set by check-store-in-use - "y" once any consultant,
+       *> customer or appointment reference to the store being
+       *> deleted is found
+       01 ws-store-in-use           pic x value "n".
+       01 ls-counter                binary-long.
+       01 ls-eof                    pic x.
+
        local-storage section.
        linkage section.
        copy "common_lnk.cpy".
@@ -39,7 +52,7 @@
 
        copy "common_ss.cpy".
 
-       procedure division using lnk-store-info.
+       procedure division using lnk-store-info, lnk-operator-info.
            move lnk-name-of-store to Store-Name
            if lnk-id equal 0
             perform change-store
@@ -79,10 +92,106 @@
             perform display-lower-popup
             if scr-af-key-code-1x equals "y"
              or scr-af-key-code-1x equals "Y"
-               perform delete-record
+               perform check-store-in-use
+               if ws-store-in-use equals "y"
+                  move "Store still in use" to popup-title
+                  move "Cannot delete - consultants, customers or"
+                     to popup-message-1
+                  move "appointments still reference this store"
+                     to popup-message-2
+                  move "Okay" to popup-button-1
+                  call "errpopup" using popup-title,
+                       popup-message-1,
+                       popup-message-2,
+                       popup-button-1
+                  end-call
+               else
+                  perform delete-record
+               end-if
             end-if
         .
 
+       *> a store can't be deleted while anything still points at
+       *> its id - checked the same three ways delete-store's data is
+       *> reachable: the store's own consultant roster
+       *> (sf-consultants-id-grp), a customer's home branch
+       *> (Preferred-Store-Id) or a booked appointment (app-store-id)
+        check-store-in-use.
+           move "n" to ws-store-in-use
+           perform check-store-consultants
+           perform check-store-customers
+           perform check-store-appointments
+           .
+
+        check-store-consultants.
+           perform varying ls-counter from 1 by 1
+               until ls-counter > MAX-CONSULTANTS-PER-STORE
+              if sf-consultants-id(ls-counter) not equal 0
+                 move "y" to ws-store-in-use
+              end-if
+           end-perform
+           .
+
+        check-store-customers.
+           move "n" to ls-eof
+           open input cust-file
+           perform check-file-status
+
+           move low-values to f-CustomerInformation
+           start cust-file key is not less than f-Customer-Id
+               invalid key
+                  move "y" to ls-eof
+           end-start
+
+           perform until ls-eof equals "y"
+              read cust-file next record
+                 at end
+                    move "y" to ls-eof
+              end-read
+              if ls-eof not equals "y"
+                 and f-Preferred-Store-Id equals sf-id
+                 move "y" to ws-store-in-use
+              end-if
+           end-perform
+
+           close cust-file
+           perform check-file-status
+           .
+
+        check-store-appointments.
+           move "n" to ls-eof
+           move sf-id to app-store-id
+           move zeroes to app-year app-week app-consultant-id
+
+           open input appointment-file
+           perform check-file-status
+
+           start appointment-file key is not less than appointment-key
+               invalid key
+                  move "y" to ls-eof
+           end-start
+
+           perform until ls-eof equals "y"
+              read appointment-file next record
+                 at end
+                    move "y" to ls-eof
+              end-read
+              if ls-eof not equals "y"
+                 if app-store-id equals sf-id
+                    move "y" to ws-store-in-use
+                 else
+                    *> appointment-key is store/year/week/consultant,
+                    *> so once we've moved past this store's id there
+                    *> can be no more of its records further on
+                    move "y" to ls-eof
+                 end-if
+              end-if
+           end-perform
+
+           close appointment-file
+           perform check-file-status
+           .
+
         edit-store.
             move "Operation -> Edit" to which-store-message
             call "storepopup" using sf-Store-Information
@@ -162,6 +271,7 @@
             open i-o store-file with lock
             perform check-file-status
 
+            move lnk-Operator-Id to sf-Last-Changed-By
             write sf-store-information
             if fs-key-already-exists
                 rewrite sf-store-information
