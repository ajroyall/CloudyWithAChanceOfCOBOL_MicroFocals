@@ -0,0 +1,4 @@
+       fd storeconf-file.
+       01 Conf-Store-Information.
+         03 conf-current-id    pic 9(5).
+         03 conf-max-id        pic 9(5).
