@@ -46,10 +46,10 @@
        01 ws-year-tmp      pic 999.
 
        local-storage section.
-       copy dateinfo.cpy replacing ==:Prefix-:== by ==ls-==.
-       
+       copy "dateinfo.cpy" replacing ==:Prefix-:== by ==ls-==.
+
        linkage section.
-       copy dateinfo.cpy replacing ==:Prefix-:== by ==lnk-==.
+       copy "dateinfo.cpy" replacing ==:Prefix-:== by ==lnk-==.
 
        procedure division using lnk-date-yyyymmdd, lnk-date-info.
            move corresponding lnk-date-yyyymmdd
