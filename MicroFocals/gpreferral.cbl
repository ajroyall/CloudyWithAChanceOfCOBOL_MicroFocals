@@ -0,0 +1,186 @@
+       identification division.
+       program-id. gpreferral.
+       environment division.
+       special-names.
+         crt status is key-status.
+       file-control.
+       copy "customer-fc.cpy".
+
+       select gpref-letters assign to dynamic grl-filename
+        organization is line sequential.
+
+       data division.
+       copy "customer-fd.cpy".
+
+       fd gpref-letters.
+       01 report-line       pic x(80).
+
+       working-storage section.
+       copy "common_ws.cpy".
+
+       01 grl-filename       pic x(20) value "gpreferral.txt".
+       01 eof                pic x.
+       01 letter-count       binary-long value 0.
+
+       01 today-temp.
+         03 yyyy       pic xxxx.
+         03 mm         pic xx.
+         03 dd          pic xx.
+
+       01 today-date.
+         03 td-dd            pic 99.
+         03 filler           pic x value "/".
+         03 td-mm            pic 99.
+         03 filler           pic x value "/".
+         03 td-yyyy          pic 9999.
+
+       01 dob-date.
+         03 db-dd            pic 99.
+         03 filler           pic x value "/".
+         03 db-mm            pic 99.
+         03 filler           pic x value "/".
+         03 db-yyyy          pic 9999.
+
+       01 review-date.
+         03 rv-dd            pic 99.
+         03 filler           pic x value "/".
+         03 rv-mm            pic 99.
+         03 filler           pic x value "/".
+         03 rv-yyyy          pic 9999.
+
+       01 blank-line          pic x(80) value spaces.
+
+       01 letter-line-date.
+         03 filler            pic x(6) value "Date: ".
+         03 letter-date       pic x(10).
+
+       01 letter-line-addressee.
+         03 filler            pic x(9) value "Dear Dr ".
+         03 letter-gp-name    pic x(60).
+
+       01 letter-line-re.
+         03 filler            pic x(4) value "Re: ".
+         03 letter-cust-name  pic x(60).
+
+       01 letter-line-dob.
+         03 filler            pic x(14) value "Date of birth ".
+         03 letter-dob        pic x(10).
+
+       01 letter-line-body-1.
+         03 filler            pic x(80) value
+            "This patient is registered as due a diabetic retinopathy".
+
+       01 letter-line-body-2.
+         03 filler            pic x(80) value
+            "review. Please arrange a referral at your earliest".
+
+       01 letter-line-body-3.
+         03 filler           pic x(30) value "convenience. Review due ".
+         03 letter-review-due
+                               pic x(10).
+
+       01 letter-line-close.
+         03 filler            pic x(20) value "Yours faithfully,".
+
+       01 letter-line-separator.
+         03 filler            pic x(60) value all "-".
+
+       linkage section.
+
+       screen section.
+       copy "common_ss.cpy".
+
+       procedure division.
+           move "n" to eof
+           move 0 to letter-count
+
+           accept today-temp from date yyyymmdd
+           move yyyy to td-yyyy
+           move mm to td-mm
+           move dd to td-dd
+
+           open input cust-file
+           if ws-file-status not equals "00"
+              perform check-file-status
+              goback
+           end-if
+
+           open output gpref-letters
+
+           move 0 to f-Customer-Id
+           start cust-file
+              key > f-Customer-Id
+              invalid key move "y" to eof
+           end-start
+
+           perform until eof equals "y"
+              read cust-file next record
+                 at end move "y" to eof
+              end-read
+
+              if fs-no-record or fs-no-next-logical-record
+                 move "y" to eof
+              end-if
+
+              if eof not equals "y"
+                 if f-Diabetic-retinopathy equals "y" or
+                    f-Diabetic-retinopathy equals "Y"
+                    perform write-referral-letter
+                 end-if
+              end-if
+           end-perform
+
+           close gpref-letters
+           close cust-file
+
+           if letter-count equals 0
+              display "No diabetic retinopathy referral letters due"
+           else
+              display letter-count
+                 " referral letter(s) written to " grl-filename
+           end-if
+
+           goback.
+
+       write-referral-letter.
+           string td-dd "/" td-mm "/" td-yyyy
+              delimited by size into letter-date
+
+           if f-gp-name equals spaces
+              move "the registered GP" to letter-gp-name
+           else
+              move f-gp-name to letter-gp-name
+           end-if
+
+           move f-Dob-dd to db-dd
+           move f-Dob-mm to db-mm
+           move f-Dob-yyyy to db-yyyy
+           string db-dd "/" db-mm "/" db-yyyy
+              delimited by size into letter-dob
+
+           move f-dr-review-dd to rv-dd
+           move f-dr-review-mm to rv-mm
+           move f-dr-review-yyyy to rv-yyyy
+           string rv-dd "/" rv-mm "/" rv-yyyy
+              delimited by size into letter-review-due
+
+           move f-FullName to letter-cust-name
+
+           write report-line from letter-line-date
+           write report-line from blank-line
+           write report-line from letter-line-addressee
+           write report-line from blank-line
+           write report-line from letter-line-re
+           write report-line from letter-line-dob
+           write report-line from blank-line
+           write report-line from letter-line-body-1
+           write report-line from letter-line-body-2
+           write report-line from letter-line-body-3
+           write report-line from blank-line
+           write report-line from letter-line-close
+           write report-line from letter-line-separator
+
+           add 1 to letter-count
+           .
+
+       copy "common.cpy".
