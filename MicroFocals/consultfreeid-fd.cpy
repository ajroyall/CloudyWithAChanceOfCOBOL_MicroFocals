@@ -0,0 +1,6 @@
+      *> a pool of consultant ids freed up once a consultant's global
+      *> record is removed (not used by any other store) - see
+      *> custfreeid-fd.cpy for the customer-side equivalent
+       fd consult-freeid-file.
+       01 freed-consultant-id-entry.
+         03 freed-consultant-id    pic 9(9).
