@@ -1,4 +1,5 @@
        IDENTIFICATION DIVISION.
+       program-id. constmenu.
        environment division.
        special-names.
          crt status is key-status.
@@ -12,7 +13,7 @@
        COPY "constmenu.ss".
 
        copy "common_ss.cpy".
-       PROCEDURE DIVISION using lnk-store-info.
+       PROCEDURE DIVISION using lnk-store-info, lnk-operator-info.
            move lnk-name-of-store to Store-Name
            move "Consultant Maintenance" to Menu-Name
            move "CT_M01" to Menu-Id
@@ -31,11 +32,21 @@
                 when 'R'
                 when 'e'
                 when 'E'
-                 call "consultantsadd" using 
+                when 'l'
+                when 'L'
+                 call "consultantsadd" using
                                  lnk-store-info,
-                 			     consultant-menu-option
+                 			     consultant-menu-option,
+                 			     lnk-operator-info
                  cancel "consultantsadd"
                  cancel "consultpopup"
+                when 'v'
+                when 'V'
+                 call "consultleave" using
+                                 lnk-store-info,
+                                 lnk-operator-info
+                 cancel "consultleave"
+                 cancel "consultpopup"
              end-evaluate
             end-perform
            goback.
