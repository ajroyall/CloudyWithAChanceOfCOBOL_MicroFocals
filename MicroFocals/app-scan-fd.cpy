@@ -0,0 +1,21 @@
+       fd appointment-scan-file.
+       01 scan-appointment.
+         03 scan-appointment-key.
+           05 scan-app-store-id      pic 9(5).
+           05 scan-app-year          pic 9999.
+           05 scan-app-week          pic 99.
+           05 scan-app-consultant-id pic 9(9).
+         03 scan-app-consultant-name pic x(60).
+         03 scan-app-week-of-appointments.
+           05 scan-app-days occurs 7.
+            07 scan-app-cust-id      pic 9(9) occurs MAX-APPS-PER-DAY.
+            07 scan-app-attended     pic x occurs MAX-APPS-PER-DAY.
+      *> unused by this connector, but must stay here at their real
+      *> widths (see app-fd.cpy's app-checkin-time/app-booked-by/
+      *> app-cancel-reason/app-double-length) so each day-block lines
+      *> up on the same byte offsets as the real record - otherwise
+      *> scan-app-days(2 thru 7) would read misaligned garbage
+            07 filler                pic 9(8) occurs MAX-APPS-PER-DAY.
+            07 filler                pic x(10) occurs MAX-APPS-PER-DAY.
+            07 filler                pic x(2) occurs MAX-APPS-PER-DAY.
+            07 filler                pic x occurs MAX-APPS-PER-DAY.
