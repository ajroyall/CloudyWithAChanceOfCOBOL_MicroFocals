@@ -5,7 +5,7 @@
          03 mm        pic xx.
          03 dd        pic xx.
        local-storage section.
-       copy dateinfo.cpy replacing ==:Prefix-:== by ==ls-==.
+       copy "dateinfo.cpy" replacing ==:Prefix-:== by ==ls-==.
 
        procedure division.
 
