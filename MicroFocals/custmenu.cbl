@@ -1,4 +1,5 @@
        IDENTIFICATION DIVISION.
+       program-id. custmenu.
        environment division.
        special-names.
          crt status is key-status.
@@ -12,7 +13,8 @@
        copy "custmenu.ss".
 
        copy "common_ss.cpy".
-       procedure division using lnk-store-info dataflow-info.
+       procedure division using lnk-store-info dataflow-info
+                                , lnk-operator-info.
            move lnk-name-of-store to Store-Name
            move "Customer Maintenance" to Menu-Name
            move "CM_M01" to Menu-Id
@@ -39,8 +41,22 @@
                 when 'e'
                 when 'E'
                  call "custmaint" using lnk-store-info,
-                        customer-menu-option, dataflow-info
+                        customer-menu-option, dataflow-info,
+                        lnk-operator-info
                  cancel "custmaint"
+                when 'h'
+                when 'H'
+                 call "custapphist" using lnk-store-info
+                 cancel "custapphist"
+                when 'd'
+                when 'D'
+                 call "custdupe" using lnk-store-info
+                 cancel "custdupe"
+                when 'g'
+                when 'G'
+                 call "custgdpr" using lnk-store-info,
+                        lnk-operator-info
+                 cancel "custgdpr"
              end-evaluate
             end-perform
            goback returning CUSTMENU-OK.
