@@ -0,0 +1,14 @@
+      *> one fixed-width consultant record per line - the store id
+      *> selects which store's roster the new consultant is linked to
+       01 bi-k-line.
+         03 bi-k-title           pic x(8).
+         03 bi-k-initials        pic x(10).
+         03 bi-k-gender          pic x.
+         03 bi-k-fullname        pic x(60).
+         03 bi-k-diabetic        pic x.
+         03 bi-k-glaucoma        pic x.
+         03 bi-k-cataracts       pic x.
+         03 bi-k-colour-blind    pic x.
+         03 bi-k-work-start      pic 9999.
+         03 bi-k-work-end        pic 9999.
+         03 bi-k-store-id        pic 9(5).
