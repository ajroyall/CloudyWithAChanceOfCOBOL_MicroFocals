@@ -0,0 +1,6 @@
+       select consult-leave-file assign to "$MFOCALDIR/consultleave.dat"
+        organization is indexed
+        access is dynamic
+        record key is cl-leave-id
+         alternate key is cl-consultant-id with duplicates
+        status is ws-file-status.
