@@ -0,0 +1,2 @@
+       01 cp-consultants occurs MAX-CONSULTANTS-PER-STORE.
+       copy "consultants.cpy" replacing ==:Prefix-:== by ==cp-==.
