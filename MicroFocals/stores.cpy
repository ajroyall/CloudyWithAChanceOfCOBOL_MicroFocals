@@ -13,4 +13,25 @@
         03 :Prefix-:consultants-id-grp.
          05 :Prefix-:consultants-id      pic 9(5)
                  occurs MAX-CONSULTANTS-PER-STORE.
+        *> appointment grid config - slot length and day span for
+        *> this store's booking screen. zero means "not configured",
+        *> which falls back to DEFAULT-DAY-START-TIME/
+        *> DEFAULT-DAY-END-TIME/APP-TIME-SLOT-IN-MINS so existing
+        *> store records keep working unchanged.
+        03 :Prefix-:Slot-Length-Mins    pic 99.
+        03 :Prefix-:Day-Start-Time      pic 9999.
+        03 :Prefix-:Day-End-Time        pic 9999.
+        *> which days of the week this store opens its doors at all -
+        *> independent of any one consultant's own Working-Days
+        *> (consultants.cpy). a store closed on a day shows every slot
+        *> that day as unavailable no matter what an individual
+        *> consultant's pattern says. spaces (an existing store record
+        *> predating this field) means "not configured", which falls
+        *> back to open every day so existing stores keep working.
+        03 :Prefix-:Store-Open-Days.
+          05 :Prefix-:Store-Open-Day   pic x occurs 7.
+            88 :Prefix-:Store-Open-On-Day value "y", "Y".
+       *> operator id (lnk-Operator-Id) who last added/edited this
+       *> store - captured at startup in MFOCAL.CBL
+        03 :Prefix-:Last-Changed-By     pic x(10).
                       
