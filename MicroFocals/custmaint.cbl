@@ -6,11 +6,15 @@
          crt status is key-status.
        file-control.
         copy "customer-fc.cpy".
+        copy "customerhist-fc.cpy".
+        copy "stores-fc.cpy".
 
        data division.
        fd cust-file.
        01 f-CustomerInformation.
        copy "customerinfo.cpy" replacing ==:Prefix-:== by ==f-==.
+       copy "customerhist-fd.cpy".
+       copy "stores-fd.cpy".
 
        WORKING-STORAGE SECTION.
       $if use-sql defined
@@ -21,6 +25,22 @@
        COPY "customerinfo.cpy" replacing ==:Prefix-:== by == ==.
        COPY "common_ws.cpy".
 
+      *> snapshot of the record as it stood before this add/edit/
+      *> delete, held aside so the history record still has it after
+      *> CustomerInformation itself gets overwritten by the screen
+       01 hb-Customer.
+       COPY "customerinfo.cpy" replacing ==:Prefix-:== by ==hb-==.
+
+      *> before/after image fields for the history record - inlined
+      *> here rather than in a shared copybook, since this runtime's
+      *> nested-copy handling cannot carry two REPLACING copies of the
+      *> same copybook through an intermediate copybook file
+       01 ws-ch-Detail.
+       copy "customerinfo.cpy" replacing ==:Prefix-:== by ==ch-Bef-==.
+       copy "customerinfo.cpy" replacing ==:Prefix-:== by ==ch-Aft-==.
+
+       01 ws-hist-time      pic 9(8).
+
        01 date-today-temp                        pic x(8).
        01 date-today redefines date-today-temp.
          03 dt-yyyy      pic xxxx.
@@ -30,6 +50,15 @@
        01 field-valid    pic x.
        01 invalid-mess   pic x(40).
        01 split-area-for-fullname pic x(60) occurs 10.
+
+      *> loose format check on postcode - see check-postcode-format
+       01 pc-length      binary-long.
+       01 pc-char        pic x.
+
+      *> tells custdelete.cbl whether this is a genuine delete (free
+      *> the id back to gencustid.cbl's pool) or just the edit path's
+      *> delete-then-rewrite-under-the-same-id
+       01 cm-real-delete pic x.
        linkage section.
        copy "common_lnk.cpy".
        01 lnk-operation		pic x.
@@ -41,7 +70,7 @@
 
        copy "common_ss.cpy".
        PROCEDURE DIVISION using lnk-Store-info, lnk-operation
-                                , dataflow-info.
+                                , dataflow-info, lnk-operator-info.
           accept date-today-temp from date YYYYMMDD
           move dt-yyyy to cs-yyyy
           move dt-mm to cs-mm
@@ -83,14 +112,26 @@
                (Number,Text) values (:lnk-num,:lnk-text)
            END-EXEC
            EXEC SQL commit END-EXEC
+      $else
+           call "dataflowlog" using dataflow-info
+           end-call
       $end
 
           perform clr-screen
           display g-menuheader
 
+          initialize hb-Customer
+
           if not is-add
            call "custpopup" using CustomerInformation
-           call "custdelete" using CustomerInformation
+           move CustomerInformation to hb-Customer
+           if is-delete
+              move "Y" to cm-real-delete
+           else
+              move "N" to cm-real-delete
+           end-if
+           call "custdelete" using CustomerInformation,
+                lnk-operator-info, cm-real-delete
            if return-code equals CUSTMAINT-FAILED
            	goback
            end-if
@@ -105,6 +146,7 @@
               if scr-af-key-code-1x equals "y"
                or scr-af-key-code-1x equals "Y"
                 perform delete-customer
+                perform write-history-record-delete
               end-if
               goback
           end-if
@@ -152,18 +194,43 @@
              perform ac-glaucoma until field-valid equals "y"
              perform update-invalid-message
 
+             move "n" to field-valid
+             perform ac-glaucoma-review until field-valid equals "y"
+             perform update-invalid-message
+
              move "n" to field-valid
              perform ac-cataracts until field-valid equals "y"
              perform update-invalid-message
 
+             move "n" to field-valid
+             perform ac-cataracts-review until field-valid equals "y"
+             perform update-invalid-message
+
              move "n" to field-valid
              perform ac-diabetic until field-valid equals "y"
              perform update-invalid-message
 
+             move "n" to field-valid
+             perform ac-diabetic-review until field-valid equals "y"
+             perform update-invalid-message
+
              move "n" to field-valid
              perform ac-colour-blindness until field-valid equals "y"
              perform update-invalid-message
 
+             move "n" to field-valid
+             perform ac-colour-blindness-review
+                until field-valid equals "y"
+             perform update-invalid-message
+
+             move "n" to field-valid
+             perform ac-postcode until field-valid equals "y"
+             perform update-invalid-message
+
+             move "n" to field-valid
+             perform ac-preferred-store until field-valid equals "y"
+             perform update-invalid-message
+
              move "Are you sure you want to add this customer?"
                   to popup-l-message
              move "[Y]es or [N]o or [E]dit" to popup-l-button
@@ -192,7 +259,8 @@
            perform check-file-status
           end-if
           move CustomerInformation to f-CustomerInformation
-          *> ensure we have the lc fullname for case insentive comparisions
+          *> ensure we have the lc fullname for case insentive
+          *> comparisions
           move function lower-case(f-fullname) to f-lc-fullname
 
           write f-CustomerInformation
@@ -202,6 +270,9 @@
           perform check-file-status
           close cust-file
           perform check-file-status
+
+          perform write-history-record-add-edit
+
           goback returning CUSTMAINT-OK.
 
 
@@ -219,6 +290,136 @@
           perform check-file-status
           .
 
+        write-history-record-add-edit.
+           perform move-before-image-from-hb
+           perform move-after-image-from-current
+           if is-add
+              move "A" to ch-Operation
+           else
+              move "E" to ch-Operation
+           end-if
+           move f-Customer-Id to ch-Customer-Id
+           perform write-history-record
+           .
+
+        write-history-record-delete.
+           perform move-before-image-from-hb
+           initialize ch-Aft-Customer-Id ch-Aft-Title ch-Aft-Initials
+                      ch-Aft-Gender ch-Aft-Deceased ch-Aft-FullName
+                      ch-Aft-lc-FullName ch-Aft-Address
+                      ch-Aft-PostCode ch-Aft-Country ch-Aft-Dob
+                      ch-Aft-Customer-Since ch-Aft-alert
+                      ch-Aft-Home-Email ch-Aft-Home-Tel
+                      ch-Aft-Work-Email ch-Aft-Work-Tel
+                      ch-Aft-gp-name ch-Aft-occupation
+                      ch-Aft-Preferred-Store-Id
+                      ch-Aft-Diabetic-retinopathy
+                      ch-Aft-Diabetic-retinopathy-Review-Due
+                      ch-Aft-Glaucoma ch-Aft-Glaucoma-Review-Due
+                      ch-Aft-Cataracts ch-Aft-Cataracts-Review-Due
+                      ch-Aft-Colour-blindness
+                      ch-Aft-Colour-blindness-Review-Due
+           move "D" to ch-Operation
+           move hb-Customer-Id to ch-Customer-Id
+           perform write-history-record
+           .
+
+       *> ws-ch-Detail (customerhist-ws.cpy) holds the before/after
+       *> images as two prefixed copies of customerinfo.cpy - each
+       *> field is carried across individually here, the same way
+       *> custdupe.cbl copies fields between its two differently
+       *> prefixed copies of this same copybook
+        move-before-image-from-hb.
+           move hb-Customer-Id           to ch-Bef-Customer-Id
+           move hb-Title                 to ch-Bef-Title
+           move hb-Initials              to ch-Bef-Initials
+           move hb-Gender                to ch-Bef-Gender
+           move hb-Deceased              to ch-Bef-Deceased
+           move hb-FullName              to ch-Bef-FullName
+           move hb-lc-FullName           to ch-Bef-lc-FullName
+           move hb-Address(1)            to ch-Bef-Address(1)
+           move hb-Address(2)            to ch-Bef-Address(2)
+           move hb-Address(3)            to ch-Bef-Address(3)
+           move hb-Address(4)            to ch-Bef-Address(4)
+           move hb-PostCode              to ch-Bef-PostCode
+           move hb-Country               to ch-Bef-Country
+           move hb-Dob                   to ch-Bef-Dob
+           move hb-Customer-Since        to ch-Bef-Customer-Since
+           move hb-alert                 to ch-Bef-alert
+           move hb-Home-Email            to ch-Bef-Home-Email
+           move hb-Home-Tel              to ch-Bef-Home-Tel
+           move hb-Work-Email            to ch-Bef-Work-Email
+           move hb-Work-Tel              to ch-Bef-Work-Tel
+           move hb-gp-name               to ch-Bef-gp-name
+           move hb-occupation            to ch-Bef-occupation
+           move hb-Preferred-Store-Id    to ch-Bef-Preferred-Store-Id
+           move hb-Diabetic-retinopathy  to ch-Bef-Diabetic-retinopathy
+           move hb-Diabetic-retinopathy-Review-Due
+                to ch-Bef-Diabetic-retinopathy-Review-Due
+           move hb-Glaucoma              to ch-Bef-Glaucoma
+           move hb-Glaucoma-Review-Due   to ch-Bef-Glaucoma-Review-Due
+           move hb-Cataracts             to ch-Bef-Cataracts
+           move hb-Cataracts-Review-Due  to ch-Bef-Cataracts-Review-Due
+           move hb-Colour-blindness      to ch-Bef-Colour-blindness
+           move hb-Colour-blindness-Review-Due
+                to ch-Bef-Colour-blindness-Review-Due
+           .
+
+        move-after-image-from-current.
+           move Customer-Id              to ch-Aft-Customer-Id
+           move Title                    to ch-Aft-Title
+           move Initials                 to ch-Aft-Initials
+           move Gender                   to ch-Aft-Gender
+           move Deceased                 to ch-Aft-Deceased
+           move FullName                 to ch-Aft-FullName
+           move lc-FullName              to ch-Aft-lc-FullName
+           move Address(1)               to ch-Aft-Address(1)
+           move Address(2)               to ch-Aft-Address(2)
+           move Address(3)               to ch-Aft-Address(3)
+           move Address(4)               to ch-Aft-Address(4)
+           move PostCode                 to ch-Aft-PostCode
+           move Country                  to ch-Aft-Country
+           move Dob                      to ch-Aft-Dob
+           move Customer-Since           to ch-Aft-Customer-Since
+           move alert                    to ch-Aft-alert
+           move Home-Email               to ch-Aft-Home-Email
+           move Home-Tel                 to ch-Aft-Home-Tel
+           move Work-Email               to ch-Aft-Work-Email
+           move Work-Tel                 to ch-Aft-Work-Tel
+           move gp-name                  to ch-Aft-gp-name
+           move occupation               to ch-Aft-occupation
+           move Preferred-Store-Id       to ch-Aft-Preferred-Store-Id
+           move Diabetic-retinopathy     to ch-Aft-Diabetic-retinopathy
+           move Diabetic-retinopathy-Review-Due
+                to ch-Aft-Diabetic-retinopathy-Review-Due
+           move Glaucoma                 to ch-Aft-Glaucoma
+           move Glaucoma-Review-Due      to ch-Aft-Glaucoma-Review-Due
+           move Cataracts                to ch-Aft-Cataracts
+           move Cataracts-Review-Due     to ch-Aft-Cataracts-Review-Due
+           move Colour-blindness         to ch-Aft-Colour-blindness
+           move Colour-blindness-Review-Due
+                to ch-Aft-Colour-blindness-Review-Due
+           .
+
+        write-history-record.
+           move date-today-temp to ch-Change-Date
+           accept ws-hist-time from time
+           move ws-hist-time to ch-Change-Time
+           move lnk-Operator-Id to ch-Operator-Id
+           move ws-ch-Detail to ch-Detail
+
+           open i-o custhist-file
+           if ws-file-status not equals "00"
+              close custhist-file
+              open output custhist-file
+              perform check-file-status
+           end-if
+           write CustomerHistory
+           perform check-file-status
+           close custhist-file
+           perform check-file-status
+           .
+
         ac-gender.
            if Valid-Gender
                 move "y" to field-valid
@@ -259,6 +460,21 @@
            end-if
            .
 
+        ac-glaucoma-review.
+           if Glaucoma equals "n" or Glaucoma equals "N"
+                move zeroes to Glaucoma-Review-Due
+                move "y" to field-valid
+           else if Valid-gl-review-mm
+                move "y" to field-valid
+           else
+                move "Glaucoma review due month is invalid"
+                     to invalid-mess
+                perform update-invalid-message
+                accept g-glaucoma-review
+                perform f1-or-quit
+           end-if
+           .
+
         ac-cataracts.
            if Valid-Cataracts
                 move "y" to field-valid
@@ -270,6 +486,21 @@
            end-if
            .
 
+        ac-cataracts-review.
+           if Cataracts equals "n" or Cataracts equals "N"
+                move zeroes to Cataracts-Review-Due
+                move "y" to field-valid
+           else if Valid-ca-review-mm
+                move "y" to field-valid
+           else
+                move "Cataracts review due month is invalid"
+                     to invalid-mess
+                perform update-invalid-message
+                accept g-cataracts-review
+                perform f1-or-quit
+           end-if
+           .
+
         ac-diabetic.
            if Valid-Diabetic-retinopathy
                 move "y" to field-valid
@@ -281,6 +512,21 @@
            end-if
            .
 
+        ac-diabetic-review.
+           if Diabetic-retinopathy equals "n" or
+              Diabetic-retinopathy equals "N"
+                move zeroes to Diabetic-retinopathy-Review-Due
+                move "y" to field-valid
+           else if Valid-dr-review-mm
+                move "y" to field-valid
+           else
+                move "Diabetic review due month is invalid"
+                     to invalid-mess
+                perform update-invalid-message
+                accept g-diabetic-review
+                perform f1-or-quit
+           end-if
+           .
 
         ac-colour-blindness.
            if Valid-Colour-Blindness
@@ -293,6 +539,92 @@
            end-if
            .
 
+        ac-colour-blindness-review.
+           if Colour-blindness equals "n" or
+              Colour-blindness equals "N"
+                move zeroes to Colour-blindness-Review-Due
+                move "y" to field-valid
+           else if Valid-cb-review-mm
+                move "y" to field-valid
+           else
+                move "Colour blindness review due month is invalid"
+                     to invalid-mess
+                perform update-invalid-message
+                accept g-colour-blindness-review
+                perform f1-or-quit
+           end-if
+           .
+
+       *> a customer may move house and start using a different
+       *> branch, so Preferred-Store-Id is editable here (previously
+       *> it was only ever set once, on add) - checked against the
+       *> store file the same way check-consultant-used-elsewhere in
+       *> consultantsadd.cbl looks a store id up without treating "not
+       *> found" as a file error
+        ac-preferred-store.
+           move Preferred-Store-Id to sf-id
+           open input store-file
+           perform check-file-status
+           read store-file
+              invalid key
+                 move "n" to field-valid
+              not invalid key
+                 move "y" to field-valid
+           end-read
+           close store-file
+           perform check-file-status
+           if field-valid equals "n"
+                move "Preferred store id not found" to invalid-mess
+                perform update-invalid-message
+                accept g-preferred-store
+                perform f1-or-quit
+           end-if
+           .
+
+      *> loose format check - not a full Royal Mail validation, just
+      *> enough to catch obviously malformed data at entry time, the
+      *> same check addrcleanup.cbl runs over the whole file in bulk
+        ac-postcode.
+           if PostCode equals spaces
+                move "n" to field-valid
+                move "Postcode is required" to invalid-mess
+           else
+                perform check-postcode-format
+                if field-valid equals "y"
+                     move "y" to field-valid
+                else
+                     move "Postcode format looks wrong" to invalid-mess
+                end-if
+           end-if
+           if field-valid not equals "y"
+                accept g-postcode
+                perform f1-or-quit
+           end-if
+           .
+
+        check-postcode-format.
+           move "n" to field-valid
+           move 0 to pc-length
+           inspect PostCode tallying pc-length
+              for characters before initial spaces
+
+           if pc-length >= 5 and pc-length <= 8
+              move PostCode(1:1) to pc-char
+              if pc-char is alphabetic
+                 move PostCode(pc-length - 2:1) to pc-char
+                 if pc-char is numeric
+                    move PostCode(pc-length - 1:1) to pc-char
+                    if pc-char is alphabetic
+                       move PostCode(pc-length:1) to pc-char
+                       if pc-char is alphabetic
+                          move "y" to field-valid
+                       end-if
+                    end-if
+                 end-if
+              end-if
+           end-if
+           .
+
         update-invalid-message.
            if field-valid equals "y"
               move spaces to invalid-mess
