@@ -0,0 +1,437 @@
+       identification division.
+       program-id. dnareport.
+       environment division.
+       special-names.
+         crt status is key-status.
+       file-control.
+       *> appointments record file - scanned sequentially across every
+       *> store/year/week/consultant, same idiom as custapphist.cbl
+       copy "app-fc.cpy".
+
+       select dna-report assign to dynamic pdr-filename
+        organization is line sequential.
+
+       data division.
+       copy "app-fd.cpy".
+       fd dna-report.
+       01 report-line          pic x(80).
+
+       WORKING-STORAGE SECTION.
+       copy "common_ws.cpy".
+
+       01 eof                   pic x.
+       01 day-counter           binary-long.
+       01 counter               binary-long.
+       01 ls-counter            binary-long.
+       01 booked-count          binary-long.
+
+       78 DR-MAX-CONSULTANTS    value 300.
+
+       01 dr-from-date.
+          03 dr-from-dd    pic 99.
+          03 filler        pic x value "/".
+          03 dr-from-mm    pic 99.
+          03 filler        pic x value "/".
+          03 dr-from-yyyy  pic 9999.
+       01 dr-to-date.
+          03 dr-to-dd      pic 99.
+          03 filler        pic x value "/".
+          03 dr-to-mm      pic 99.
+          03 filler        pic x value "/".
+          03 dr-to-yyyy    pic 9999.
+
+       01 dr-from-key            pic 9(6).
+       01 dr-to-key               pic 9(6).
+       01 dr-this-key             pic 9(6).
+
+       01 sf-date     pic 99999999.
+       01 redefines sf-date.
+         03 sf-yyyy   pic 9999.
+         03 sf-mm     pic 99.
+         03 sf-dd     pic 99.
+
+       copy "dateinfo.cpy" replacing  ==:Prefix-:== by ==di-==.
+
+       01 fields-valid            pic x.
+
+       01 dr-consultant-count     binary-long value 0.
+       01 dr-consultant-totals occurs DR-MAX-CONSULTANTS.
+          03 dr-con-id            pic 9(9).
+          03 dr-con-store         pic 9(5).
+          03 dr-con-name          pic x(60).
+          03 dr-con-booked        pic 9(5).
+          03 dr-con-attended      pic 9(5).
+          03 dr-con-dna           pic 9(5).
+
+       01 dr-store-count          binary-long value 0.
+       01 dr-store-totals occurs MAX-STORES.
+          03 dr-str-id            pic 9(5).
+          03 dr-str-booked        pic 9(5).
+          03 dr-str-attended      pic 9(5).
+          03 dr-str-dna           pic 9(5).
+
+       01 dr-found                pic x.
+       01 dr-found-index          binary-long.
+
+       01 pdr-filename            pic x(20) value "dnareport.txt".
+       01 pdr-send-to-printer     pic x value "n".
+       88 send-to-printer         values "y", "Y".
+       88 pdr-send-to-printer-valid values "y" "Y" "n" "N".
+
+       01 report-line-1.
+        03 filler                pic x(22)
+            value "DNA Analytics Report ".
+        03 report-from           pic x(10).
+        03 filler                pic x(4) value " to ".
+        03 report-to             pic x(10).
+
+       01 report-line-2.
+        03 filler                pic x(23)
+            value "  By consultant".
+
+       01 report-line-3.
+        03 filler                pic x(2)  value "  ".
+        03 report-con-id         pic zzzzzzzz9.
+        03 filler                pic x(2)  value "  ".
+        03 report-con-name       pic x(30).
+        03 filler                pic x(2)  value "  ".
+        03 report-con-store      pic zzzz9.
+        03 filler                pic x(3)  value "  B".
+        03 report-con-booked     pic zzzz9.
+        03 filler                pic x(3)  value "  A".
+        03 report-con-attended   pic zzzz9.
+        03 filler                pic x(5)  value "  DNA".
+        03 report-con-dna        pic zzzz9.
+        03 filler                pic x(3)  value " - ".
+        03 report-con-dnap       pic zz9.99.
+        03 filler                pic x(1)  value "%".
+
+       01 report-line-4.
+        03 filler                pic x(23)
+            value "  By store".
+
+       01 report-line-5.
+        03 filler                pic x(2)  value "  ".
+        03 report-str-id         pic zzzz9.
+        03 filler                pic x(3)  value "  B".
+        03 report-str-booked     pic zzzz9.
+        03 filler                pic x(3)  value "  A".
+        03 report-str-attended   pic zzzz9.
+        03 filler                pic x(5)  value "  DNA".
+        03 report-str-dna        pic zzzz9.
+        03 filler                pic x(3)  value " - ".
+        03 report-str-dnap       pic zz9.99.
+        03 filler                pic x(1)  value "%".
+
+       01 report-line-6.
+        03 filler                pic x(30)
+             value "No bookings found in range".
+
+       01 printer-filename.
+        03 printer-filename-len  pic x(2) comp-5.
+        03 printer-filename-body pic x(128).
+
+       01 printer-title.
+        03 printer-title-len     pic x(2) comp-5.
+        03 printer-title-body    pic x(128).
+
+       01 printer-flags          pic x(4) comp-5.
+       01 printer-window-handle  pic x(4) comp-5.
+       01 pdr-return-code        pic 9999.
+
+       linkage section.
+       copy "common_lnk.cpy".
+       SCREEN SECTION.
+       copy "common_ss.cpy".
+       copy "dnapopup.ss".
+
+       procedure division using lnk-store-info.
+      $if console-mode defined
+           move lnk-name-of-store to Store-Name
+           move "DNA Analytics Report" to Menu-Name
+           move "DR_A01" to Menu-Id
+
+           move 0 to dr-from-dd dr-from-mm dr-from-yyyy
+           move 0 to dr-to-dd dr-to-mm dr-to-yyyy
+
+           perform clr-screen
+           display g-menuheader
+           display g-dnapopup
+
+           move "n" to fields-valid
+           perform until fields-valid equals "y"
+              accept g-dnapopup
+              perform f1-or-quit
+
+              call "valdated" using
+                 by reference z"dd/mm/yyyy"
+                 by reference dr-from-date
+              end-call
+              move return-code to ls-counter
+
+              if ls-counter equals 0
+                 call "valdated" using
+                    by reference z"dd/mm/yyyy"
+                    by reference dr-to-date
+                 end-call
+                 move return-code to ls-counter
+              end-if
+
+              if ls-counter equals 0 and
+                 pdr-send-to-printer-valid
+                 move "y" to fields-valid
+              else
+                 move "Field validation error" to popup-title
+                 move spaces to popup-message-1
+                 move "Enter two valid dates and Y/N to print"
+                    to popup-message-2
+                 move "Okay" to popup-button-1
+                 call "errpopup" using popup-title,
+                         popup-message-1,
+                         popup-message-2
+                         popup-button-1
+                 end-call
+              end-if
+           end-perform
+
+           move dr-from-yyyy to sf-yyyy
+           move dr-from-mm to sf-mm
+           move dr-from-dd to sf-dd
+           call "dateinfo" using sf-date di-date-info
+           compute dr-from-key = (sf-yyyy * 100) + di-week-num
+
+           move dr-to-yyyy to sf-yyyy
+           move dr-to-mm to sf-mm
+           move dr-to-dd to sf-dd
+           call "dateinfo" using sf-date di-date-info
+           compute dr-to-key = (sf-yyyy * 100) + di-week-num
+
+           perform generate-dna-report
+
+           move "DNA report written - send to printer?"
+                to popup-l-message
+           move "[Y]es or [N]o" to popup-l-button
+           perform display-lower-popup
+           if scr-af-key-code-1x equals "Y" or
+              scr-af-key-code-1x equals "y"
+              perform print-file
+           end-if
+
+           goback.
+      $end
+
+        generate-dna-report.
+           move 0 to dr-consultant-count dr-store-count
+
+           open output dna-report
+
+           string dr-from-dd "/" dr-from-mm "/" dr-from-yyyy
+              delimited by size into report-from
+           string dr-to-dd "/" dr-to-mm "/" dr-to-yyyy
+              delimited by size into report-to
+           write report-line from report-line-1
+
+           open input appointment-file
+           move "appointment-file" to fs-current-file
+           perform check-file-status
+
+           move low-values to appointment-key
+           start appointment-file
+               key >= appointment-key
+               invalid key move "y" to eof
+           end-start
+
+           if not fs-okay
+              move "y" to eof
+           else
+              move "n" to eof
+           end-if
+
+           move 0 to booked-count
+
+           perform until eof equals "y"
+              read appointment-file next record
+                 at end move "y" to eof
+              end-read
+
+              if fs-no-record
+                 move "y" to eof
+              end-if
+
+              if eof not equals "y"
+                 compute dr-this-key = (app-year * 100) + app-week
+                 if dr-this-key >= dr-from-key and
+                    dr-this-key <= dr-to-key
+                    perform scan-appointment-for-dna
+                 end-if
+              end-if
+           end-perform
+
+           close appointment-file
+
+           if booked-count equals 0
+              write report-line from report-line-6
+           else
+              write report-line from report-line-2
+              perform varying ls-counter from 1 by 1
+                  until ls-counter > dr-consultant-count
+                 perform write-consultant-line
+              end-perform
+
+              write report-line from report-line-4
+              perform varying ls-counter from 1 by 1
+                  until ls-counter > dr-store-count
+                 perform write-store-line
+              end-perform
+           end-if
+
+           close dna-report
+           .
+
+        scan-appointment-for-dna.
+           perform varying day-counter from 1 by 1 until
+                day-counter > 7
+              perform varying counter from 1 by 1
+                   until counter > MAX-APPS-PER-DAY
+
+                 if app-cust-id of app-days(day-counter counter)
+                    not equal invalid-custid and
+                    app-cust-id of app-days(day-counter counter)
+                    not equal blocked-slot-id
+
+                    add 1 to booked-count
+                    perform find-or-add-consultant
+                    perform find-or-add-store
+
+                    add 1 to dr-con-booked(ls-counter)
+                    add 1 to dr-str-booked(dr-found-index)
+
+                    evaluate app-attended of
+                          app-days(day-counter counter)
+                       when "y"
+                       when "Y"
+                          add 1 to dr-con-attended(ls-counter)
+                          add 1 to dr-str-attended(dr-found-index)
+                       when "n"
+                       when "N"
+                          add 1 to dr-con-dna(ls-counter)
+                          add 1 to dr-str-dna(dr-found-index)
+                    end-evaluate
+                 end-if
+              end-perform
+           end-perform
+           .
+
+        find-or-add-consultant.
+           move "n" to dr-found
+           move 1 to ls-counter
+           perform varying ls-counter from 1 by 1
+               until ls-counter > dr-consultant-count
+              if dr-con-id(ls-counter) equals app-consultant-id
+                 move "y" to dr-found
+                 exit perform
+              end-if
+           end-perform
+
+           if dr-found equals "n"
+              add 1 to dr-consultant-count
+              move dr-consultant-count to ls-counter
+              move app-consultant-id to dr-con-id(ls-counter)
+              move app-store-id to dr-con-store(ls-counter)
+              move app-consultant-name to dr-con-name(ls-counter)
+              move 0 to dr-con-booked(ls-counter)
+              move 0 to dr-con-attended(ls-counter)
+              move 0 to dr-con-dna(ls-counter)
+           end-if
+           .
+
+        find-or-add-store.
+           move "n" to dr-found
+           move 1 to dr-found-index
+           perform varying dr-found-index from 1 by 1
+               until dr-found-index > dr-store-count
+              if dr-str-id(dr-found-index) equals app-store-id
+                 move "y" to dr-found
+                 exit perform
+              end-if
+           end-perform
+
+           if dr-found equals "n"
+              add 1 to dr-store-count
+              move dr-store-count to dr-found-index
+              move app-store-id to dr-str-id(dr-found-index)
+              move 0 to dr-str-booked(dr-found-index)
+              move 0 to dr-str-attended(dr-found-index)
+              move 0 to dr-str-dna(dr-found-index)
+           end-if
+           .
+
+        write-consultant-line.
+           move dr-con-id(ls-counter) to report-con-id
+           move dr-con-name(ls-counter) to report-con-name
+           move dr-con-store(ls-counter) to report-con-store
+           move dr-con-booked(ls-counter) to report-con-booked
+           move dr-con-attended(ls-counter) to report-con-attended
+           move dr-con-dna(ls-counter) to report-con-dna
+           if dr-con-booked(ls-counter) > 0
+              compute report-con-dnap rounded =
+                 (dr-con-dna(ls-counter) /
+                  dr-con-booked(ls-counter)) * 100
+           else
+              move 0 to report-con-dnap
+           end-if
+           write report-line from report-line-3
+           .
+
+        write-store-line.
+           move dr-str-id(ls-counter) to report-str-id
+           move dr-str-booked(ls-counter) to report-str-booked
+           move dr-str-attended(ls-counter) to report-str-attended
+           move dr-str-dna(ls-counter) to report-str-dna
+           if dr-str-booked(ls-counter) > 0
+              compute report-str-dnap rounded =
+                 (dr-str-dna(ls-counter) /
+                  dr-str-booked(ls-counter)) * 100
+           else
+              move 0 to report-str-dnap
+           end-if
+           write report-line from report-line-5
+           .
+
+        print-file.
+           move pdr-filename to printer-filename-body
+           move 0 to printer-filename-len
+           inspect pdr-filename
+            tallying printer-filename-len
+            for characters
+
+           move "dna" to printer-title-body
+           move 3 to printer-title-len
+
+           move 0 to printer-flags
+           move 0 to printer-window-handle
+           call "PC_PRINT_FILE" using
+                by reference printer-filename
+                by reference printer-title
+                by value printer-flags
+                by value printer-window-handle
+           end-call
+           if return-code not equal 0
+             move return-code to pdr-return-code
+             move "Failed to print file" to popup-title
+
+             string "Print status code is "
+                pdr-return-code
+                into popup-message-1
+
+             move spaces to popup-message-2
+             move "Okay" to popup-button-1
+             call "errpopup" using popup-title,
+                  popup-message-1,
+                  popup-message-2
+                  popup-button-1
+             end-call
+           end-if
+           .
+
+       copy "common.cpy".
