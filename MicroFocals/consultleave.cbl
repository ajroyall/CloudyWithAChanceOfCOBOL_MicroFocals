@@ -0,0 +1,311 @@
+       identification division.
+       program-id. consultleave.
+       environment division.
+       special-names.
+         crt status is key-status.
+       file-control.
+       *> per-consultant leave/unavailability periods
+       copy "consultleave-fc.cpy".
+
+       select consult-leave-id-file assign
+           "$MFOCALDIR/consultleaveid.dat"
+        organization is sequential
+        status is ws-file-status.
+
+       data division.
+       copy "consultleave-fd.cpy".
+       fd consult-leave-id-file.
+       01 ConsultLeaveIdInformation.
+         03 Highest-Leave-Id      pic 9(9).
+
+       working-storage section.
+       copy "common_ws.cpy".
+       01 ws-Consultant.
+       copy "consultants.cpy" replacing ==:Prefix-:== by ==ws-==.
+
+       01 cl-consultant-name-display   pic x(60).
+
+       78 CL-MAX-LIST                  value 20.
+       01 cl-list-count                binary-long value 0.
+       01 cl-list occurs CL-MAX-LIST.
+          03 cl-list-id                pic 9(9).
+          03 cl-list-from              pic x(10).
+          03 cl-list-to                pic x(10).
+          03 cl-list-reason            pic x(30).
+
+       01 cl-row                       binary-long.
+       01 ls-eof                       pic x.
+
+       01 cl-in-from-date.
+          03 cl-in-from-dd    pic 99.
+          03 filler           pic x value "/".
+          03 cl-in-from-mm    pic 99.
+          03 filler           pic x value "/".
+          03 cl-in-from-yyyy  pic 9999.
+       01 cl-in-to-date.
+          03 cl-in-to-dd      pic 99.
+          03 filler           pic x value "/".
+          03 cl-in-to-mm      pic 99.
+          03 filler           pic x value "/".
+          03 cl-in-to-yyyy    pic 9999.
+       01 cl-in-reason                 pic x(30).
+       01 cl-remove-choice             pic 99.
+
+       01 sf-date     pic 99999999.
+       01 redefines sf-date.
+         03 sf-yyyy   pic 9999.
+         03 sf-mm     pic 99.
+         03 sf-dd     pic 99.
+       01 sf-tmp-date     pic 99999999.
+       01 redefines sf-tmp-date.
+         03 sf-tmp-yyyy   pic 9999.
+         03 sf-tmp-mm     pic 99.
+         03 sf-tmp-dd     pic 99.
+
+       01 cl-from-num                  pic 9(38).
+       01 cl-to-num                    pic 9(38).
+
+       01 fields-valid                 pic x.
+
+       linkage section.
+       copy "common_lnk.cpy".
+       screen section.
+       copy "common_ss.cpy".
+       copy "consultleavepopup.ss".
+
+       procedure division using lnk-store-info, lnk-operator-info.
+      $if console-mode defined
+           move lnk-name-of-store to Store-Name
+           move "Consultant Leave / Unavailability" to Menu-Name
+           move "CT_V01" to Menu-Id
+
+           perform clr-screen
+           display g-menuheader
+
+           call "consultpopup" using lnk-store-info, ws-Consultant
+           if return-code equals -1
+              goback
+           end-if
+           move ws-fullname to cl-consultant-name-display
+
+           perform load-leave-list
+           perform show-leave-list
+
+           move 0 to cl-in-from-dd cl-in-from-mm cl-in-from-yyyy
+           move 0 to cl-in-to-dd cl-in-to-mm cl-in-to-yyyy
+           move spaces to cl-in-reason
+           move 0 to cl-remove-choice
+
+           perform clr-screen
+           display g-menuheader
+
+           move "n" to fields-valid
+           perform until fields-valid equals "y"
+              display g-consultleavepopup
+              accept g-consultleavepopup
+              perform f1-or-quit
+              perform validate-leave-input
+           end-perform
+
+           if cl-remove-choice > 0
+              perform remove-leave-period
+           end-if
+
+           if cl-in-from-yyyy not equal 0
+              perform add-leave-period
+           end-if
+
+           goback.
+      $end
+
+      *> reads back this consultant's recorded leave periods via the
+      *> cl-consultant-id alternate key - same keyed-range-then-read-
+      *> until-key-changes idiom this file's alternate key supports
+        load-leave-list.
+           move 0 to cl-list-count
+           move ws-Consultant-Id to cl-consultant-id
+           open input consult-leave-file
+           if fs-okay
+              start consult-leave-file
+                  key = cl-consultant-id
+                  invalid key move "y" to ls-eof
+                  not invalid key move "n" to ls-eof
+              end-start
+
+              perform until ls-eof equals "y"
+                 read consult-leave-file next record
+                    at end move "y" to ls-eof
+                 end-read
+
+                 if not fs-no-record and
+                    cl-consultant-id equals ws-Consultant-Id and
+                    ls-eof not equals "y" and
+                    cl-list-count < CL-MAX-LIST
+                    add 1 to cl-list-count
+                    move cl-leave-id to cl-list-id(cl-list-count)
+                    string cl-from-dd "/" cl-from-mm "/" cl-from-yyyy
+                       delimited by size
+                       into cl-list-from(cl-list-count)
+                    string cl-to-dd "/" cl-to-mm "/" cl-to-yyyy
+                       delimited by size
+                       into cl-list-to(cl-list-count)
+                    move cl-reason to cl-list-reason(cl-list-count)
+                 else
+                    move "y" to ls-eof
+                 end-if
+              end-perform
+              close consult-leave-file
+           end-if
+           .
+
+        show-leave-list.
+           perform clr-screen
+           display g-menuheader
+           display "Leave periods for " at line 3 column 4
+           display cl-consultant-name-display at line 3 column 23
+
+           if cl-list-count equals 0
+              display "No leave periods recorded" at line 5 column 4
+           else
+              perform varying cl-row from 1 by 1
+                  until cl-row > cl-list-count
+                 display cl-row at line cl-row + 4 column 4
+                 display cl-list-from(cl-row) at line cl-row + 4
+                    column 8
+                 display " to " at line cl-row + 4 column 19
+                 display cl-list-to(cl-row) at line cl-row + 4
+                    column 23
+                 display cl-list-reason(cl-row) at line cl-row + 4
+                    column 36
+              end-perform
+           end-if
+
+           perform press-any-key
+           .
+
+        validate-leave-input.
+           move "y" to fields-valid
+
+           if cl-remove-choice > cl-list-count
+              move "Field validation error" to popup-title
+              move spaces to popup-message-1
+              move "That entry number doesn't exist"
+                 to popup-message-2
+              move "Okay" to popup-button-1
+              call "errpopup" using popup-title,
+                      popup-message-1,
+                      popup-message-2
+                      popup-button-1
+              end-call
+              move "n" to fields-valid
+           end-if
+
+           if fields-valid equals "y" and
+              cl-in-from-yyyy not equal 0
+              call "valdated" using
+                 by reference z"dd/mm/yyyy"
+                 by reference cl-in-from-date
+              end-call
+              if return-code not equal 0
+                 move "n" to fields-valid
+              end-if
+
+              if fields-valid equals "y"
+                 call "valdated" using
+                    by reference z"dd/mm/yyyy"
+                    by reference cl-in-to-date
+                 end-call
+                 if return-code not equal 0
+                    move "n" to fields-valid
+                 end-if
+              end-if
+
+              if fields-valid equals "y"
+                 move cl-in-from-yyyy to sf-yyyy
+                 move cl-in-from-mm to sf-mm
+                 move cl-in-from-dd to sf-dd
+                 move function integer-of-date(sf-date) to cl-from-num
+
+                 move cl-in-to-yyyy to sf-tmp-yyyy
+                 move cl-in-to-mm to sf-tmp-mm
+                 move cl-in-to-dd to sf-tmp-dd
+                 move function integer-of-date(sf-tmp-date) to cl-to-num
+
+                 if cl-from-num > cl-to-num
+                    move "n" to fields-valid
+                 end-if
+              end-if
+
+              if fields-valid not equals "y"
+                 move "Field validation error" to popup-title
+                 move spaces to popup-message-1
+                 move "Enter a valid from/to date range"
+                    to popup-message-2
+                 move "Okay" to popup-button-1
+                 call "errpopup" using popup-title,
+                         popup-message-1,
+                         popup-message-2
+                         popup-button-1
+                 end-call
+              end-if
+           end-if
+           .
+
+      *> generates the next leave-id under an exclusive lock, same
+      *> read-increment-rewrite idiom gencustid.cbl uses
+        add-leave-period.
+           move 0 to Highest-Leave-Id
+           open i-o consult-leave-id-file with lock
+           if ws-file-status equals "35"
+              open output consult-leave-id-file
+              perform check-file-status
+              move 1 to Highest-Leave-Id
+              write ConsultLeaveIdInformation
+              perform check-file-status
+           else
+              perform check-file-status
+              read consult-leave-id-file
+              perform check-file-status
+              add 1 to Highest-Leave-Id
+              rewrite ConsultLeaveIdInformation
+              perform check-file-status
+           end-if
+           close consult-leave-id-file
+           perform check-file-status
+
+           move Highest-Leave-Id to cl-leave-id
+           move ws-Consultant-Id to cl-consultant-id
+           move cl-in-from-yyyy to cl-from-yyyy
+           move cl-in-from-mm to cl-from-mm
+           move cl-in-from-dd to cl-from-dd
+           move cl-in-to-yyyy to cl-to-yyyy
+           move cl-in-to-mm to cl-to-mm
+           move cl-in-to-dd to cl-to-dd
+           move cl-in-reason to cl-reason
+           move lnk-Operator-Id to cl-added-by
+
+           open i-o consult-leave-file
+           if ws-file-status equals "35"
+              open output consult-leave-file
+           end-if
+           perform check-file-status
+           write consult-leave-entry
+           perform check-file-status
+           close consult-leave-file
+           .
+
+        remove-leave-period.
+           move cl-list-id(cl-remove-choice) to cl-leave-id
+           open i-o consult-leave-file
+           perform check-file-status
+           read consult-leave-file
+              invalid key continue
+           end-read
+           if not fs-no-record
+              delete consult-leave-file
+              perform check-file-status
+           end-if
+           close consult-leave-file
+           .
+
+       copy "common.cpy".
