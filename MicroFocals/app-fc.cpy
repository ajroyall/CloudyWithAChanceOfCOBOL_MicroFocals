@@ -0,0 +1,5 @@
+       select appointment-file assign to "$MFOCALDIR/appointments.dat"
+        organization is indexed
+        access is dynamic
+        record key is appointment-key
+        status is ws-file-status.
