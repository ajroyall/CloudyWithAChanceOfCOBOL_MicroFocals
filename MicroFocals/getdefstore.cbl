@@ -1,4 +1,5 @@
        identification division.
+       program-id. getdefstore.
        environment division.
        special-names.
          crt status is key-status.
