@@ -0,0 +1,7 @@
+      *> one entry passed/logged along the menu chain - mirrors the
+      *> SQL Server DataFlow table (Number, Text, TimeStamp) used
+      *> when use-sql is defined
+        03 :Prefix-:num             pic s9(9) comp-5.
+        03 :Prefix-:text            pic x(100).
+        03 :Prefix-:timestamp       pic x(26).
+        03 :Prefix-:dataflow-demo   pic x.
