@@ -1,4 +1,5 @@
        identification division.
+       program-id. consultsum.
        environment division.
        special-names.
          crt status is key-status.
@@ -15,7 +16,10 @@
        01 Conf-Store-Information.
        copy "stores.cpy" replacing ==:Prefix-:== by ==Conf-==.
 
-       copy "getconsults.cpy" replacing ==:Prefix-:== by ==cp-==.
+       *> this store's appointment slot grid - see scheduleapp.cbl
+       copy "timegrid.cpy" replacing ==:Prefix-:== by ==ws-==.
+
+       copy "getconsults.cpy".
 
        copy "gettimeslot.cpy" replacing  ==:Prefix-:== by ==ap-==.
 
@@ -80,9 +84,17 @@
            perform clr-screen
            display g-menuheader
 
+           *> build this store's slot grid
+           call "buildtimegrid" using lnk-Slot-Length-Mins,
+                   lnk-Day-Start-Time,
+                   lnk-Day-End-Time,
+                   ws-time-grid
+           end-call
+
            *> get the current time-slot, so we can highlight current
            call "gettimeslot" using
-                  by reference ap-current-timeslot
+                  by reference ap-current-timeslot,
+                  by reference ws-time-grid
            end-call
 
            *> get date and reformat into dd/mm/yyyy
