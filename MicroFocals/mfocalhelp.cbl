@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       program-id. mfocalhelp.
+       environment division.
+       file-control.
+       select mfhelp-file assign to dynamic mfhelp-filename
+        organization is line sequential
+        status is ws-file-status.
+       DATA DIVISION.
+       fd mfhelp-file.
+       01 mfhelp-line       pic x(76).
+
+       WORKING-STORAGE SECTION.
+       copy "common_ws.cpy".
+
+       01 mfhelp-filename pic x(80).
+       01 mfhelp-title PIC X(77).
+       01 mfhelp-text  pic x(76) occurs 17.
+       01 mfhelp-counter binary-long.
+
+      *> locale code autosetup detected at startup (MFOCALCP - set to
+      *> the same country/language directory name it picked for
+      *> MFOCALDIR) - used to find translated text under the shared
+      *> docs directory before falling back to its untranslated files
+       01 mfhelp-lang     pic x(64).
+
+       linkage section.
+       01 lnk-activeprog      pic x(30).
+       01 lnk-menu-id         pic x(9).
+       SCREEN SECTION.
+       COPY "MFHELP.ss".
+       copy "common_ss.cpy".
+       procedure division using lnk-activeprog, lnk-menu-id.
+           perform clr-screen
+           move spaces to mfhelp-title
+
+           display "MFOCALCP" upon environment-name
+           accept mfhelp-lang from environment-value
+
+           perform varying mfhelp-counter from 1 by 1
+              until mfhelp-counter equals 18
+              move spaces to mfhelp-text(mfhelp-counter)
+           end-perform
+
+      *> try the screen-specific help text first (program+menu-id),
+      *> then fall back to the program-level text, in each of the
+      *> two help directories, before giving up
+           perform try-screen-help-file
+           if ws-file-status not equal "00"
+              perform try-program-help-file
+           end-if
+
+           if ws-file-status not equal "00"
+             move "Sorry no help is available" to mfhelp-title
+             string
+                "Missing txt file : " delimited by size
+                mfhelp-filename delimited by space
+                into mfhelp-text(1)
+           else
+              read mfhelp-file into mfhelp-title
+              move 1 to mfhelp-counter
+              perform until ws-file-status not equals "00"
+                  read mfhelp-file into mfhelp-text(mfhelp-counter)
+                  add 1 to mfhelp-counter
+              end-perform
+            end-if
+            close mfhelp-file
+            DISPLAY G-MFHELP
+            perform press-any-key
+            goback returning MFOCALHELP-OK.
+           .
+
+       try-screen-help-file.
+           string "$MFOCALDIR/" delimited by size
+                  lnk-activeprog delimited by space
+                  "_" delimited by size
+                  lnk-menu-id delimited by space
+                  ".htxt" delimited by size
+                  into mfhelp-filename
+           end-string
+           open input mfhelp-file
+
+           if ws-file-status not equal "00" and mfhelp-lang not equal
+              spaces
+              string "$MFOCALHDIR/" delimited by size
+                     mfhelp-lang delimited by space
+                     "/" delimited by size
+                     lnk-activeprog delimited by space
+                     "_" delimited by size
+                     lnk-menu-id delimited by space
+                     ".htxt" delimited by size
+                     into mfhelp-filename
+              end-string
+              open input mfhelp-file
+           end-if
+
+           if ws-file-status not equal "00"
+              string "$MFOCALHDIR/" delimited by size
+                     lnk-activeprog delimited by space
+                     "_" delimited by size
+                     lnk-menu-id delimited by space
+                     ".htxt" delimited by size
+                     into mfhelp-filename
+              end-string
+              open input mfhelp-file
+           end-if
+           .
+
+       try-program-help-file.
+           string "$MFOCALDIR/" delimited by size
+                  lnk-activeprog delimited by space
+                  ".htxt" delimited by size
+                  into mfhelp-filename
+           end-string
+           open input mfhelp-file
+
+           if ws-file-status not equal "00" and mfhelp-lang not equal
+              spaces
+              string "$MFOCALHDIR/" delimited by size
+                     mfhelp-lang delimited by space
+                     "/" delimited by size
+                     lnk-activeprog delimited by space
+                     ".htxt" delimited by size
+                     into mfhelp-filename
+              end-string
+              open input mfhelp-file
+           end-if
+
+           if ws-file-status not equal "00"
+              string "$MFOCALHDIR/" delimited by size
+                     lnk-activeprog delimited by space
+                     ".htxt" delimited by size
+                     into mfhelp-filename
+              end-string
+              open input mfhelp-file
+           end-if
+           .
+
+           copy "common.cpy".
