@@ -0,0 +1,375 @@
+       identification division.
+       program-id. custdupe.
+       environment division.
+       special-names.
+         crt status is key-status.
+       file-control.
+       *> customer record file - scanned in lc-fullname order to
+       *> find groups of records sharing the same (lowercased) name
+       copy "customer-fc.cpy".
+
+       *> appointments and waiting list, so a merge can move a
+       *> duplicate customer's bookings across to the survivor
+       copy "app-fc.cpy".
+       copy "waitlist-fc.cpy".
+
+       select duplicates-report assign to dynamic pdr-filename
+        organization is line sequential.
+
+       data division.
+       copy "customer-fd.cpy".
+       copy "app-fd.cpy".
+       copy "waitlist-fd.cpy".
+       fd duplicates-report.
+       01 report-line           pic x(84).
+
+       WORKING-STORAGE SECTION.
+       copy "common_ws.cpy".
+       01 wsc-survivor.
+       copy "customerinfo.cpy" replacing ==:Prefix-:== by ==wsc-s-==.
+       01 wsc-duplicate.
+       copy "customerinfo.cpy" replacing ==:Prefix-:== by ==wsc-d-==.
+
+       01 eof                   pic x.
+       01 group-count           binary-long.
+       01 dupe-group-count      binary-long.
+       01 prior-lc-fullname     pic x(60).
+       01 day-counter           binary-long.
+       01 counter               binary-long.
+       01 ws-record-changed     pic x.
+
+       01 pdr-filename          pic x(20) value "custdupe.txt".
+
+       01 report-line-1.
+        03 filler                pic x(30)
+            value "Possible duplicate customers".
+
+       01 report-line-2.
+        03 filler                pic x(2).
+        03 report-cust-id        pic z(8)9.
+        03 filler                pic x(2).
+        03 report-fullname       pic x(60).
+        03 filler                pic x(2).
+        03 report-postcode       pic x(9).
+
+       01 report-line-3.
+        03 filler                pic x(30)
+             value "No possible duplicates found".
+
+       01 printer-filename.
+        03 printer-filename-len  pic x(2) comp-5.
+        03 printer-filename-body pic x(128).
+
+       01 printer-title.
+        03 printer-title-len     pic x(2) comp-5.
+        03 printer-title-body    pic x(128).
+
+       01 printer-flags          pic x(4) comp-5.
+       01 printer-window-handle  pic x(4) comp-5.
+       01 pdr-return-code        pic 9999.
+
+       linkage section.
+       copy "common_lnk.cpy".
+       SCREEN SECTION.
+       copy "common_ss.cpy".
+
+       procedure division using lnk-store-info.
+      $if console-mode defined
+           move lnk-name-of-store to Store-Name
+           move "Duplicate Customers" to Menu-Name
+           move "CM_D01" to Menu-Id
+
+           perform clr-screen
+           display g-menuheader
+
+           perform generate-duplicates-report
+
+           move "Duplicate customer report written - send to printer?"
+                to popup-l-message
+           move "[Y]es or [N]o" to popup-l-button
+           perform display-lower-popup
+           if scr-af-key-code-1x equals "Y" or
+              scr-af-key-code-1x equals "y"
+              perform print-file
+           end-if
+
+           if dupe-group-count not equals 0
+              move "Merge two customer records now?" to popup-l-message
+              move "[Y]es or [N]o" to popup-l-button
+              perform display-lower-popup
+              if scr-af-key-code-1x equals "Y" or
+                 scr-af-key-code-1x equals "y"
+                 perform merge-customers
+              end-if
+           end-if
+
+           goback.
+      $end
+
+        generate-duplicates-report.
+           open output duplicates-report
+           write report-line from report-line-1
+
+           move 0 to dupe-group-count
+           move 0 to group-count
+           move spaces to prior-lc-fullname
+
+           open input cust-file
+           move "cust-file" to fs-current-file
+           perform check-file-status
+
+           move low-values to f-lc-fullname
+           start cust-file
+               key is not less than f-lc-fullname
+               invalid key move "y" to eof
+           end-start
+
+           if not fs-okay
+              move "y" to eof
+           else
+              move "n" to eof
+           end-if
+
+           perform until eof equals "y"
+              read cust-file next record
+                 at end move "y" to eof
+              end-read
+
+              if eof not equals "y"
+                 if f-lc-fullname equals prior-lc-fullname
+                    and f-lc-fullname not equals spaces
+                    if group-count equals 1
+                       add 1 to dupe-group-count
+                       move spaces to report-line
+                       write report-line
+                    end-if
+                    add 1 to group-count
+                    move f-customer-id to report-cust-id
+                    move f-fullname to report-fullname
+                    move f-postcode to report-postcode
+                    write report-line from report-line-2
+                 else
+                    move 1 to group-count
+                    move f-lc-fullname to prior-lc-fullname
+                 end-if
+              end-if
+           end-perform
+
+           close cust-file
+
+           if dupe-group-count equals 0
+              write report-line from report-line-3
+           end-if
+
+           close duplicates-report
+           .
+
+        merge-customers.
+           move "Select the customer to KEEP" to popup-title
+           move spaces to popup-message-1
+           move spaces to popup-message-2
+           move "Okay" to popup-button-1
+           call "errpopup" using popup-title,
+                   popup-message-1,
+                   popup-message-2
+                   popup-button-1
+           end-call
+
+           call "custpopup" using wsc-survivor
+           if return-code equals -1
+              exit paragraph
+           end-if
+
+           move "Select the duplicate customer to MERGE and REMOVE"
+              to popup-title
+           move spaces to popup-message-1
+           move spaces to popup-message-2
+           move "Okay" to popup-button-1
+           call "errpopup" using popup-title,
+                   popup-message-1,
+                   popup-message-2
+                   popup-button-1
+           end-call
+
+           call "custpopup" using wsc-duplicate
+           if return-code equals -1
+              exit paragraph
+           end-if
+
+           if wsc-s-customer-id equals wsc-d-customer-id
+              move "Cannot merge a customer with themself"
+                 to popup-title
+              move spaces to popup-message-1
+              move spaces to popup-message-2
+              move "Okay" to popup-button-1
+              call "errpopup" using popup-title,
+                      popup-message-1,
+                      popup-message-2
+                      popup-button-1
+              end-call
+              exit paragraph
+           end-if
+
+           move "Merge this pair of customers?" to popup-l-message
+           move "[Y]es or [N]o" to popup-l-button
+           perform display-lower-popup
+           if scr-af-key-code-1x not equals "Y"
+              and scr-af-key-code-1x not equals "y"
+              exit paragraph
+           end-if
+
+           perform reassign-appointments
+           perform reassign-waitlist-entries
+           perform delete-duplicate-customer
+           .
+
+        reassign-appointments.
+           open i-o appointment-file
+           move "appointment-file" to fs-current-file
+           perform check-file-status
+
+           move low-values to appointment-key
+           start appointment-file
+               key >= appointment-key
+               invalid key move "y" to eof
+           end-start
+
+           if not fs-okay
+              move "y" to eof
+           else
+              move "n" to eof
+           end-if
+
+           perform until eof equals "y"
+              read appointment-file next record
+                 at end move "y" to eof
+              end-read
+
+              if fs-no-record
+                 move "y" to eof
+              end-if
+
+              if eof not equals "y"
+                 perform reassign-appointment-record
+              end-if
+           end-perform
+
+           close appointment-file
+           .
+
+        reassign-appointment-record.
+           move "n" to ws-record-changed
+           perform varying day-counter from 1 by 1 until
+                day-counter > 7
+              perform varying counter from 1 by 1
+                   until counter > MAX-APPS-PER-DAY
+
+                 if app-cust-id of app-days(day-counter counter)
+                    equals wsc-d-customer-id
+                    move wsc-s-customer-id to
+                       app-cust-id of app-days(day-counter counter)
+                    move "y" to ws-record-changed
+                 end-if
+              end-perform
+           end-perform
+
+           if ws-record-changed equals "y"
+              rewrite appointment
+              perform check-file-status
+           end-if
+           .
+
+        reassign-waitlist-entries.
+           open i-o waitlist-file
+           move "waitlist-file" to fs-current-file
+           perform check-file-status
+
+           move low-values to waitlist-id
+           start waitlist-file
+               key >= waitlist-id
+               invalid key move "y" to eof
+           end-start
+
+           if not fs-okay
+              move "y" to eof
+           else
+              move "n" to eof
+           end-if
+
+           perform until eof equals "y"
+              read waitlist-file next record
+                 at end move "y" to eof
+              end-read
+
+              if fs-no-record
+                 move "y" to eof
+              end-if
+
+              if eof not equals "y"
+                 if waitlist-customer-id equals wsc-d-customer-id
+                    move wsc-s-customer-id to waitlist-customer-id
+                    move wsc-s-fullname to waitlist-customer-name
+                    rewrite waitlist-entry
+                    perform check-file-status
+                 end-if
+              end-if
+           end-perform
+
+           close waitlist-file
+           .
+
+        delete-duplicate-customer.
+           open i-o cust-file
+           perform check-file-status
+
+           move wsc-d-customer-id to f-customer-id
+           read cust-file
+              invalid key move "y" to eof
+              not invalid key move "n" to eof
+           end-read
+
+           if eof not equals "y"
+              delete cust-file
+              perform check-file-status
+           end-if
+
+           close cust-file
+           .
+
+        print-file.
+           move pdr-filename to printer-filename-body
+           move 0 to printer-filename-len
+           inspect pdr-filename
+            tallying printer-filename-len
+            for characters
+
+           move "duplicates" to printer-title-body
+           move 10 to printer-title-len
+
+           move 0 to printer-flags
+           move 0 to printer-window-handle
+           call "PC_PRINT_FILE" using
+                by reference printer-filename
+                by reference printer-title
+                by value printer-flags
+                by value printer-window-handle
+           end-call
+           if return-code not equal 0
+             move return-code to pdr-return-code
+             move "Failed to print file" to popup-title
+
+             string "Print status code is "
+                pdr-return-code
+                into popup-message-1
+
+             move spaces to popup-message-2
+             move "Okay" to popup-button-1
+             call "errpopup" using popup-title,
+                  popup-message-1,
+                  popup-message-2
+                  popup-button-1
+             end-call
+           end-if
+           .
+
+       copy "common.cpy".
