@@ -27,7 +27,13 @@
        01 ws-max-row      pic 99 value 21.
        01 ws-cur-row      pic 99 value 7.
        01 sp-len          binary-long.
-       01 sp-pc-search    pic x.
+
+      *> set by check-store-matches-query - "y" once sp-query is found
+      *> anywhere in the store's name, postcode or county, so a search
+      *> is no longer limited to matching only the start of the name
+       01 ws-query-matches pic x.
+         88 store-query-matches value "y".
+       01 ls-match-count   binary-long.
 
        linkage section.
        01 lnk-store.
@@ -76,7 +82,7 @@
                           perform read-next-block
                           display g-storepopup
                        else
-                          perform move-to-first-fullname
+                          perform move-to-start-of-file
                           perform read-next-block
                           display g-storepopup
  	               end-if
@@ -121,15 +127,22 @@
              inspect function reverse(sp-query)
                tallying sp-len for leading spaces
              compute sp-len = length of sp-query - sp-len
-             move "n" to sp-pc-search
 
              if sp-query equals spaces
                 perform move-to-default
                 perform read-next-block
                 display g-storepopup
              else
-                perform move-to-first-fullname
+                *> a partial match on name, postcode or county can be
+                *> anywhere in the file, not just from the first
+                *> matching name onward, so search from the top
+                perform move-to-start-of-file
                 perform read-next-block
+                if counter equals 0
+                  move "No store found" to popup-l-message
+                  move "Okay" to popup-l-button
+                  perform display-lower-popup
+                end-if
                 display g-storepopup
              end-if
             end-perform
@@ -149,30 +162,65 @@
                 move "y" to eof
           end-read
 
-          *> only show the names that are simular
-          if sp-pc-search equals "n" and
-            sf-name-of-store(1:sp-len) not equal
-            sp-query(1:sp-len)
-            move "y" to eof
-          end-if
-
           *> end of record or end of chain of records?
           if fs-no-record or fs-no-next-logical-record
            move "y" to eof
           else
-           perform check-file-status
+           if eof not equal "y"
+            perform check-file-status
+           end-if
           end-if
 
           if eof not equal "y"
-           add 1 to counter
-           move sf-store-information to
-                sp-stores(counter)
-           if counter equals MAX-CUSTINFO
-             move "y" to eof
+           perform check-store-matches-query
+           if store-query-matches
+            add 1 to counter
+            move sf-store-information to
+                 sp-stores(counter)
+            if counter equals MAX-CUSTINFO
+              move "y" to eof
+            end-if
+           end-if
           end-if
          end-perform
          .
 
+      *> sp-query is a partial match if it turns up anywhere in the
+      *> store's name, postcode or county - not just as a leading
+      *> substring - so a blank query (list everything) and every
+      *> field are each checked with INSPECT ... TALLYING FOR ALL
+        check-store-matches-query section.
+           move "n" to ws-query-matches
+           if sp-query equals spaces
+              move "y" to ws-query-matches
+           else
+              move 0 to ls-match-count
+              inspect sf-name-of-store tallying ls-match-count
+                  for all sp-query(1:sp-len)
+              if ls-match-count > 0
+                 move "y" to ws-query-matches
+              end-if
+
+              if not store-query-matches
+                 move 0 to ls-match-count
+                 inspect sf-postcode tallying ls-match-count
+                     for all sp-query(1:sp-len)
+                 if ls-match-count > 0
+                    move "y" to ws-query-matches
+                 end-if
+              end-if
+
+              if not store-query-matches
+                 move 0 to ls-match-count
+                 inspect sf-county tallying ls-match-count
+                     for all sp-query(1:sp-len)
+                 if ls-match-count > 0
+                    move "y" to ws-query-matches
+                 end-if
+              end-if
+           end-if
+           .
+
         ensure-pos-valid section.
            if ws-cur-row < ws-start-row
             move ws-start-row to ws-cur-row
@@ -217,37 +265,15 @@
            perform check-file-status
             .
 
-        move-to-first-fullname section.
+        move-to-start-of-file section.
            initialize sf-Store-Information
-           move sp-query to sf-name-of-store
+           move low-values to sf-Store-Information
            start store-file
-             key >= sf-name-of-store
+             key is not less than sf-id
              invalid key
               move "y" to eof
            end-start
-
-           *> Okay, we don't have a customer with this
-           if fs-no-record
-             initialize sf-Store-Information
-             move sp-query to sf-postcode
-             move "n" to eof
-             move "y" to sp-pc-search
-             start store-file
-               key = sf-postcode invalid key
-                move "y" to eof
-              end-start
-             perform check-file-status
-            else
-                perform check-file-status
-           end-if
-
-           if fs-no-record
-             move "No customer found" to popup-l-message
-             move "Okay" to popup-l-button
-             perform display-lower-popup
-             move "y" to eof
-           end-if
-
+           perform check-file-status
         .
         copy "common.cpy".
         copy "storeconf_common.cpy".
