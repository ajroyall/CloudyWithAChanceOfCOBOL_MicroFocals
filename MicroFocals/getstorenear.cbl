@@ -0,0 +1,164 @@
+       identification division.
+       program-id. getstorenear.
+
+       environment division.
+       input-output section.
+       file-control.
+       copy "stores-fc.cpy".
+
+       data division.
+       copy "stores-fd.cpy".
+
+       working-storage section.
+       copy "common_ws.cpy".
+
+       *> degrees-to-radians factor and haversine working fields -
+       *> local to this program, nothing else in the codebase needs
+       *> trig
+       01 ws-pi                comp-2 value 3.14159265358979.
+       01 ws-deg-to-rad        comp-2.
+       01 ws-lat1-rad          comp-2.
+       01 ws-lat2-rad          comp-2.
+       01 ws-delta-lat-rad     comp-2.
+       01 ws-delta-long-rad    comp-2.
+       01 ws-hav-a             comp-2.
+       01 ws-hav-c             comp-2.
+       01 ws-this-distance-km  comp-2.
+       01 ws-no-distance       comp-2 value 999999999.
+
+       01 ls-counter           binary-long.
+       01 ls-insert-slot       binary-long.
+       01 ls-eof               pic x.
+
+       linkage section.
+       01 lnk-cust-latitude    comp-2.
+       01 lnk-cust-longitude   comp-2.
+
+       01 lnk-near-store occurs MAX-NEAR-STORES.
+        copy "stores.cpy" replacing ==:Prefix-:== by ==nr-==.
+
+      *> distance in km for lnk-near-store(n), kept as a parallel
+      *> array since stores.cpy is always copied flat under its own
+      *> 01 level and cannot be nested a level deeper
+       01 lnk-near-distance-km occurs MAX-NEAR-STORES comp-2.
+
+       01 lnk-found-count      binary-long.
+
+       screen section.
+       copy "common_ss.cpy".
+
+       procedure division using lnk-cust-latitude, lnk-cust-longitude,
+                                 lnk-near-store, lnk-found-count.
+
+           if not (lnk-cust-latitude  >= -90 and
+                   lnk-cust-latitude  <= 90)
+               goback returning GETSTORENEAR-INV-PARAM
+           end-if
+           if not (lnk-cust-longitude >= -180 and
+                   lnk-cust-longitude <= 180)
+               goback returning GETSTORENEAR-INV-PARAM
+           end-if
+
+           compute ws-deg-to-rad = ws-pi / 180
+
+           move 0 to lnk-found-count
+           perform varying ls-counter from 1 by 1
+               until ls-counter > MAX-NEAR-STORES
+              initialize lnk-near-store(ls-counter)
+              move ws-no-distance to lnk-near-distance-km(ls-counter)
+           end-perform
+
+           open input store-file
+           perform check-file-status
+
+           move "n" to ls-eof
+           move low-values to sf-Store-Information
+           start store-file key is not less than sf-id
+               invalid key
+                  move "y" to ls-eof
+           end-start
+
+           perform until ls-eof equals "y"
+              read store-file next record
+                 at end
+                    move "y" to ls-eof
+              end-read
+              if ls-eof not equals "y"
+                 perform compute-distance-to-store
+                 perform insert-into-near-list
+              end-if
+           end-perform
+
+           close store-file
+           perform check-file-status
+
+           if lnk-found-count equals 0
+               goback returning GETSTORENEAR-NOT-FOUND
+           end-if
+
+           goback returning GETSTORENEAR-OK
+           .
+
+      *> great-circle (haversine) distance in km between the customer
+      *> and sf-Store-Information's location, left in
+      *> ws-this-distance-km
+        compute-distance-to-store.
+           compute ws-lat1-rad = lnk-cust-latitude * ws-deg-to-rad
+           compute ws-lat2-rad = sf-latitude * ws-deg-to-rad
+           compute ws-delta-lat-rad =
+                (sf-latitude - lnk-cust-latitude) * ws-deg-to-rad
+           compute ws-delta-long-rad =
+                (sf-longitude - lnk-cust-longitude) * ws-deg-to-rad
+
+           compute ws-hav-a =
+                (function sin(ws-delta-lat-rad / 2) *
+                 function sin(ws-delta-lat-rad / 2)) +
+                (function cos(ws-lat1-rad) * function cos(ws-lat2-rad) *
+                 function sin(ws-delta-long-rad / 2) *
+                 function sin(ws-delta-long-rad / 2))
+
+           compute ws-hav-c =
+                2 * function atan(
+                     function sqrt(ws-hav-a) /
+                     function sqrt(1 - ws-hav-a))
+
+           compute ws-this-distance-km = EARTH-RADIUS-KM * ws-hav-c
+           .
+
+      *> keeps lnk-near-store sorted closest-first - find where this
+      *> store belongs, shove anything further down by one slot to
+      *> make room, and drop off the end if the list was already full
+        insert-into-near-list.
+           move MAX-NEAR-STORES to ls-insert-slot
+           perform varying ls-counter from 1 by 1
+               until ls-counter > MAX-NEAR-STORES
+              if ws-this-distance-km < lnk-near-distance-km(ls-counter)
+                 move ls-counter to ls-insert-slot
+                 exit perform
+              end-if
+           end-perform
+
+           if ws-this-distance-km <
+                 lnk-near-distance-km(MAX-NEAR-STORES)
+              perform varying ls-counter from MAX-NEAR-STORES by -1
+                  until ls-counter <= ls-insert-slot
+                 move lnk-near-store(ls-counter - 1)
+                    to lnk-near-store(ls-counter)
+                 move lnk-near-distance-km(ls-counter - 1)
+                    to lnk-near-distance-km(ls-counter)
+              end-perform
+
+              move sf-Store-Information to
+                   lnk-near-store(ls-insert-slot)
+              move ws-this-distance-km to
+                   lnk-near-distance-km(ls-insert-slot)
+
+              if lnk-found-count < MAX-NEAR-STORES
+                 add 1 to lnk-found-count
+              end-if
+           end-if
+           .
+
+           copy "common.cpy".
+
+       end program getstorenear.
