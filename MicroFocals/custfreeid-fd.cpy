@@ -0,0 +1,7 @@
+      *> a pool of customer ids freed up by custdelete.cbl - gencustid
+      *> hands one of these back out before minting a brand new
+      *> Highest-Customer-Id, so deleting customers doesn't leave the
+      *> id space climbing forever
+       fd cust-freeid-file.
+       01 freed-cust-id-entry.
+         03 freed-cust-id    pic 9(9).
