@@ -0,0 +1,116 @@
+       identification division.
+       program-id. gpdirectory.
+       environment division.
+       special-names.
+         crt status is key-status.
+       file-control.
+       copy "customer-fc.cpy".
+
+       select gpdir-report assign to dynamic gpd-filename
+        organization is line sequential.
+
+       data division.
+       copy "customer-fd.cpy".
+
+       fd gpdir-report.
+       01 report-line       pic x(80).
+
+       working-storage section.
+       copy "common_ws.cpy".
+
+       01 gpd-filename       pic x(20) value "gpdirectory.txt".
+       01 eof                pic x.
+
+       78 GPD-MAX-GPS        value 500.
+
+       01 gpd-gp-count       binary-long value 0.
+       01 gpd-gp-table occurs GPD-MAX-GPS.
+          03 gpd-gp-name        pic x(60).
+          03 gpd-gp-patients    pic 9(5).
+
+       01 gpd-found          pic x.
+       01 gpd-found-index    binary-long.
+
+       01 report-header-line.
+         03 filler            pic x(60) value "GP Name".
+         03 filler            pic x(20) value "Patients".
+
+       01 report-detail-line.
+         03 rpt-gp-name       pic x(60).
+         03 filler            pic x(2) value spaces.
+         03 rpt-gp-patients   pic zzzz9.
+
+       linkage section.
+
+       screen section.
+       copy "common_ss.cpy".
+
+       procedure division.
+           move "n" to eof
+           move 0 to gpd-gp-count
+
+           open input cust-file
+           if ws-file-status not equals "00"
+              perform check-file-status
+              goback
+           end-if
+
+           move 0 to f-Customer-Id
+           start cust-file
+              key > f-Customer-Id
+              invalid key move "y" to eof
+           end-start
+
+           perform until eof equals "y"
+              read cust-file next record
+                 at end move "y" to eof
+              end-read
+
+              if fs-no-record or fs-no-next-logical-record
+                 move "y" to eof
+              end-if
+
+              if eof not equals "y" and f-gp-name not equals spaces
+                 perform find-or-add-gp
+              end-if
+           end-perform
+
+           close cust-file
+
+           open output gpdir-report
+           write report-line from report-header-line
+           perform write-gp-line
+              varying gpd-found-index from 1 by 1
+              until gpd-found-index > gpd-gp-count
+           close gpdir-report
+
+           display gpd-gp-count " GP(s) written to " gpd-filename
+
+           goback.
+
+       find-or-add-gp.
+           move "n" to gpd-found
+           perform varying gpd-found-index from 1 by 1
+              until gpd-found-index > gpd-gp-count
+                 or gpd-found equals "y"
+              if gpd-gp-name(gpd-found-index) equals f-gp-name
+                 move "y" to gpd-found
+                 add 1 to gpd-gp-patients(gpd-found-index)
+              end-if
+           end-perform
+
+           if gpd-found not equals "y"
+              and gpd-gp-count < GPD-MAX-GPS
+                 add 1 to gpd-gp-count
+                 move f-gp-name to gpd-gp-name(gpd-gp-count)
+                 move 1 to gpd-gp-patients(gpd-gp-count)
+           end-if
+           .
+
+       write-gp-line.
+           move gpd-gp-name(gpd-found-index) to rpt-gp-name
+           move gpd-gp-patients(gpd-found-index) to rpt-gp-patients
+           write report-line from report-detail-line
+           .
+
+       copy "common.cpy".
