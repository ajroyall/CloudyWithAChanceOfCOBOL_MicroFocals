@@ -0,0 +1,3 @@
+       select storeconf-file assign to "$MFOCALDIR/storeconf.dat"
+        organization is sequential
+        status is ws-file-status.
