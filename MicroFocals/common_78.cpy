@@ -0,0 +1,202 @@
+      *> guards against this copybook being pulled in twice in one
+      *> compile (e.g. once via stores.cpy/consultants.cpy and once
+      *> via common_ws.cpy) - $if/$end can't see data-name definitions
+      *> in this compiler, so the >>IF/>>DEFINE form is used instead
+       >>IF COMMON-78-INCLUDED NOT DEFINED
+       >>DEFINE COMMON-78-INCLUDED AS 1
+       78 STORE-OK                 value 0.
+
+       78 GEOHASH-OK               value 0.
+       78 GEOHASH-BAD-LAT          value 1.
+       78 GEOHASH-BAD-LONG         value 2.
+       78 GEOHASH-BAD-LEN          value 3.
+
+       78 CONSULTPOPUP-OK          value 0.
+       78 CONSULTPOPUP-FAILED      value -1.
+
+       78 REQAPPOINT-OK            value 0.
+
+       78 GETSTORENEAR-OK          value 0.
+       78 GETSTORENEAR-INV-PARAM   value -1.
+       78 GETSTORENEAR-NOT-FOUND   value -2.
+
+      *> how many closest stores getstorenear returns at most
+       78 MAX-NEAR-STORES          value 5.
+
+      *> mean earth radius in km, for getstorenear's haversine
+      *> distance calculation
+       78 EARTH-RADIUS-KM          value 6371.
+
+       78 GETSTORE-OK              value 0.
+       78 GETSTORE-NOT-FOUND       value 3.
+       78 GETSTORE-CLOSE-FAILED    value 2.
+
+       78 GETONESTORE-NO-STORE     value -1.
+       78 GETONESTORE-INVALID-ID   value -2.
+
+       78 GETDEFSTORE-OK           value 0.
+       78 GETDEFSTORE-NO-RECORD    value 1.
+       78 GETDEFSTORE-ID-EQUAL0    value 2.
+       78 GETDEFSTORE-BAD-ID       value 3.
+       78 GETDEFSTORE-BAD-OPEN     value 4.
+
+       78 CENCUSTID-OK             value 0.
+
+       78 ERRPOPUP-OK              value 0.
+
+       78 DATEINFO-OK              value 0.
+
+       78 CUSTPOPUP-OK             value 0.
+
+       78 CUSTMENU-OK              value 0.
+
+       78 CUSTMAINT-OK             value 0.
+       78 CUSTMAINT-FAILED         value -1.
+
+       78 CONSULTSUM-OK            value 0.
+       78 CONSULTSUM-FAILED        value 0.
+
+       78 CONSTROSTER-OK           value 0.
+
+       78 DATAFLOWLOG-OK           value 0.
+
+       78 MFOCALHELP-OK            value 0.
+
+       78 STOREOCCUPANCY-OK        value 0.
+       78 STOREOCCUPANCY-FAILED    value -1.
+
+      *> result codes returned by bookapptrest.cbl - the headless,
+      *> screen-free equivalent of scheduleapp.cbl's interactive
+      *> booking loop, driven entirely by linkage parameters
+       78 BOOKAPPTREST-OK                    value 0.
+       78 BOOKAPPTREST-FILE-ERROR            value 1.
+       78 BOOKAPPTREST-INVALID-DATE          value 2.
+       78 BOOKAPPTREST-OUTSIDE-BOOKING-WINDOW value 3.
+       78 BOOKAPPTREST-UNKNOWN-CUSTOMER      value 4.
+       78 BOOKAPPTREST-CUSTOMER-DECEASED     value 5.
+       78 BOOKAPPTREST-UNKNOWN-CONSULTANT    value 6.
+       78 BOOKAPPTREST-INVALID-SLOT          value 7.
+       78 BOOKAPPTREST-NOT-WORKING           value 8.
+       78 BOOKAPPTREST-CONSULTANT-ON-LEAVE   value 9.
+       78 BOOKAPPTREST-SLOT-BLOCKED          value 10.
+       78 BOOKAPPTREST-ALREADY-BOOKED        value 11.
+       78 BOOKAPPTREST-SLOT-TAKEN            value 12.
+       78 BOOKAPPTREST-DOUBLE-BOOKED         value 13.
+       78 BOOKAPPTREST-STORE-CLOSED          value 14.
+
+       78 AUTOSETUP-OK             value 0.
+       78 AUTOSETUP-FAILED         value 1.
+
+       78 CENTERTEXT-FAILED        value -1.
+       78 CENTERTEXT-NO-ACTION     value 0.
+
+       78 VALDATE-OK               value 0.
+       78 VALDATE-FAILED           value 1.
+
+       78 MAX-STORES               value 26.
+       78 MAX-CONSULTANTS-PER-STORE value 64.
+       *> number of appointment slots shown per day - fixed by the
+       *> appointment file's record layout (app-fd.cpy) and the
+       *> booking screen's grid, so this stays constant. what varies
+       *> store to store is the slot length and day span the 18
+       *> slots are spread across - see timegrid.cpy/buildtimegrid.cbl.
+       78 MAX-APPS-PER-DAY         value 18.
+       *> fallback slot length (mins) for a store that hasn't set
+       *> its own Slot-Length-Mins/Day-Start-Time/Day-End-Time yet
+       78 APP-TIME-SLOT-IN-MINS    value 30.
+       78 DEFAULT-DAY-START-TIME   value 0900.
+       78 DEFAULT-DAY-END-TIME     value 1800.
+       78 APP-TIME-SLOT-LEN        value 11.
+
+       78 APP-STATUS-ATTENDED	   value "Y".
+       78 APP-STATUS-UNATTENDED	   value "N".
+
+      *> app-cancel-reason codes (app-fd.cpy) - why a slot was freed
+      *> or marked not-attended
+       78 CANCEL-REASON-NONE       value spaces.
+       78 CANCEL-REASON-NO-SHOW    value "NS".
+       78 CANCEL-REASON-CUST-REQ   value "CX".
+       78 CANCEL-REASON-CLINIC     value "CL".
+       78 CANCEL-REASON-OTHER      value "OT".
+
+      *> booking window enforced by scheduleapp.cbl - appointments
+      *> can't be made for a date already gone, nor more than this
+      *> many days ahead of today
+       78 SA-MAX-ADVANCE-BOOKING-DAYS value 84.
+
+      *> once today's remaining free slots fall to this count or
+      *> below, scheduleapp.cbl warns the operator that same-day
+      *> requests are about to run out of room
+       78 SA-NEAR-FULL-THRESHOLD     value 2.
+
+       78 invalid-custid           value 0.
+       78 ignore-custid            value 999999999.
+       *> sentinel app-cust-id value marking a slot as deliberately
+       *> blocked out (lunch, training, admin) rather than free or
+       *> booked to a customer
+       78 blocked-slot-id          value 999999998.
+
+       $if GREEN-SCREEN defined
+       78 mf-app-background-colour value 0.
+       78 mf-app-foreground-colour value 2.
+       78 mf-app-revbg-colour      value 10.
+       $else
+       78 mf-app-background-colour value 1.
+       78 mf-app-foreground-colour value 7.
+       78 mf-app-revbg-colour      value 9.
+       $end
+
+       78 colour-black		       value 0.
+       78 colour-blue	           value 1.
+       78 colour-green		       value 2.
+       78 colour-cyan		       value 3.
+       78 colour-red		       value 4.
+       78 colour-magenta	       value 5.
+       78 colour-brown		       value 6.
+       78 colour-white		       value 7.
+       78 colour-grey		       value 8.
+       78 colour-light-blue	       value 9.
+       78 colour-light-green	   value 10.
+       78 colour-light-cyan	       value 11.
+       78 colour-light-red         value 12.
+       78 colour-light-magenta	   value 13.
+       78 colour-yellow		       value 14.
+       78 colour-high-white 	   value 15.
+
+       78 mf-app-booked-colour	   value colour-red.
+       78 mf-app-available-colour  value colour-green.
+
+       78 kc-normal                value "0".
+       78 kc-user-fn-key           value "1".
+       78 kc-adis-fn-key           value "2".
+       78 kc-8bit-key              value "3".
+       78 kc-16bit-key             value "4".
+       78 kc-shift-key             value "5".
+       78 kc-lock-key              value "6".
+       78 kc-error                 value "9".
+
+       78 kc-escape                value 0.
+       78 kc-f1-key                value 1.
+       78 kc-f2-key                value 2.
+       78 kc-f3-key                value 3.
+       78 kc-f4-key                value 4.
+       78 kc-f5-key                value 5.
+       78 kc-f6-key                value 6.
+       78 kc-f7-key                value 7.
+       78 kc-f8-key                value 8.
+       78 kc-f9-key                value 9.
+
+       78 adis-term-accept         value 0.
+       78 adis-term-prog           value 1.
+       78 adis-term-cr             value 2.
+       78 adis-left-key		       value 3.
+       78 adis-right-key	       value 4.
+       78 adis-up-key		       value 5.
+       78 adis-down-key		       value 6.
+       78 adis-home                value 7.
+       78 adis-tab                 value 8.
+       78 adis-backtab             value 9.
+
+
+       78 78-Adis                  value X"AF".
+       >>END-IF
\ No newline at end of file
