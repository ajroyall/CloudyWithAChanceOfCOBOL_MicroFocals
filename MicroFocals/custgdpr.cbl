@@ -0,0 +1,427 @@
+       identification division.
+       program-id. custgdpr.
+
+      *> data protection subject-access-request handling - writes
+      *> everything this system holds about a customer out to a text
+      *> file, then optionally erases the customer's record the same
+      *> way custdelete.cbl does (freed-id pool, history entry, and
+      *> all), plus clears this customer's own appointment-file slots
+      *> back to available so no trace of who was booked remains on
+      *> other consultants' schedules.
+
+       environment division.
+       special-names.
+         crt status is key-status.
+       file-control.
+      *> appointments record file - scanned for the selected
+      *> customer's booking history, same as custapphist.cbl
+       copy "app-fc.cpy".
+
+      *> customer record file, used by custpopup to pick who to
+      *> look up
+       copy "customer-fc.cpy".
+
+       select export-report assign to dynamic pdr-filename
+        organization is line sequential.
+
+       data division.
+       copy "app-fd.cpy".
+       copy "customer-fd.cpy".
+       fd export-report.
+       01 report-line          pic x(124).
+
+       WORKING-STORAGE SECTION.
+       copy "common_ws.cpy".
+       01 wsc-Customer.
+       copy "customerinfo.cpy" replacing ==:Prefix-:== by ==wsc-==.
+
+       01 eof                  pic x.
+       01 day-counter          binary-long.
+       01 counter              binary-long.
+       01 match-count          binary-long.
+       01 erased-this-record   pic x.
+       01 gd-real-delete       pic x value "Y".
+
+       01 pdr-filename         pic x(30).
+
+       01 report-line-1.
+        03 filler               pic x(30)
+            value "Data protection export for: ".
+        03 report-cust-name     pic x(60).
+
+       01 report-line-2.
+        03 report-kv-label      pic x(24).
+        03 report-kv-value      pic x(70).
+
+       01 report-line-3.
+        03 filler                pic x(20) value "Appointment history".
+
+       01 report-line-4.
+        03 filler               pic x(8)  value "  Store ".
+        03 report-store-id      pic zzzz9.
+        03 filler               pic x(6)  value "  Wk W".
+        03 report-week          pic z9.
+        03 filler               pic x(2)  value "/".
+        03 report-year          pic 9999.
+        03 filler               pic x(3)  value " - ".
+        03 report-day           pic x(10).
+        03 filler               pic x     value " ".
+        03 report-slot          pic x(APP-TIME-SLOT-LEN).
+        03 filler               pic x     value " ".
+        03 report-consultant    pic x(60).
+        03 filler               pic x     value " ".
+        03 report-attended      pic x(10).
+
+       01 report-line-5.
+        03 filler                pic x(30)
+             value "No appointment history found".
+
+       01 report-date-str       pic x(10).
+
+       linkage section.
+       copy "common_lnk.cpy".
+
+       SCREEN SECTION.
+       copy "common_ss.cpy".
+
+       procedure division using lnk-store-info, lnk-operator-info.
+      $if console-mode defined
+           move lnk-name-of-store to Store-Name
+           move "Customer Data Export / Erase" to Menu-Name
+           move "CM_G01" to Menu-Id
+
+           perform clr-screen
+           display g-menuheader
+
+           call "custpopup" using wsc-customer
+           if return-code equals -1
+              goback
+           end-if
+
+           string "custgdpr-" wsc-customer-id ".txt"
+              delimited by size into pdr-filename
+           end-string
+
+           perform generate-export-report
+
+           move "Export written - erase this customer's" &
+                " personal data now?" to popup-l-message
+           move "[Y]es or [N]o" to popup-l-button
+           perform display-lower-popup
+
+           if scr-af-key-code-1x equals "Y" or
+              scr-af-key-code-1x equals "y"
+              move "This cannot be undone - are you sure?"
+                 to popup-l-message
+              move "[Y]es or [N]o" to popup-l-button
+              perform display-lower-popup
+
+              if scr-af-key-code-1x equals "Y" or
+                 scr-af-key-code-1x equals "y"
+                 perform erase-appointment-history
+                 call "custdelete" using wsc-Customer,
+                         lnk-operator-info, gd-real-delete
+                 end-call
+                 cancel "custdelete"
+                 move "Customer data exported and erased"
+                    to popup-message-1
+              else
+                 move "Erase cancelled - export only was written"
+                    to popup-message-1
+              end-if
+           else
+              move "Export written - customer record left in place"
+                 to popup-message-1
+           end-if
+
+           move "Data protection request" to popup-title
+           move spaces to popup-message-2
+           move "Okay" to popup-button-1
+           call "errpopup" using popup-title,
+                   popup-message-1,
+                   popup-message-2
+                   popup-button-1
+           end-call
+
+           goback.
+      $end
+
+        generate-export-report.
+           open output export-report
+
+           move wsc-fullname to report-cust-name
+           write report-line from report-line-1
+
+           perform write-profile-fields
+           perform write-appointment-history
+
+           close export-report
+           .
+
+      *> one "Label                    Value" line per field this
+      *> system holds about the customer - written explicitly, field
+      *> by field, rather than looped, so a new customerinfo.cpy field
+      *> has to be added here deliberately rather than picked up by
+      *> accident
+        write-profile-fields.
+           move "Customer Id"            to report-kv-label
+           move wsc-Customer-Id          to report-kv-value
+           write report-line from report-line-2
+
+           move "Title"                  to report-kv-label
+           move wsc-Title                to report-kv-value
+           write report-line from report-line-2
+
+           move "Initials"               to report-kv-label
+           move wsc-Initials             to report-kv-value
+           write report-line from report-line-2
+
+           move "Gender"                 to report-kv-label
+           move wsc-Gender               to report-kv-value
+           write report-line from report-line-2
+
+           move "Full Name"              to report-kv-label
+           move wsc-FullName             to report-kv-value
+           write report-line from report-line-2
+
+           move "Address Line 1"         to report-kv-label
+           move wsc-Address(1)           to report-kv-value
+           write report-line from report-line-2
+
+           move "Address Line 2"         to report-kv-label
+           move wsc-Address(2)           to report-kv-value
+           write report-line from report-line-2
+
+           move "Address Line 3"         to report-kv-label
+           move wsc-Address(3)           to report-kv-value
+           write report-line from report-line-2
+
+           move "Address Line 4"         to report-kv-label
+           move wsc-Address(4)           to report-kv-value
+           write report-line from report-line-2
+
+           move "Post Code"              to report-kv-label
+           move wsc-PostCode             to report-kv-value
+           write report-line from report-line-2
+
+           move "Country"                to report-kv-label
+           move wsc-Country              to report-kv-value
+           write report-line from report-line-2
+
+           string wsc-Dob-dd "/" wsc-Dob-mm "/" wsc-Dob-yyyy
+              delimited by size into report-date-str
+           move "Date of Birth"          to report-kv-label
+           move report-date-str          to report-kv-value
+           write report-line from report-line-2
+
+           string wsc-cs-dd "/" wsc-cs-mm "/" wsc-cs-yyyy
+              delimited by size into report-date-str
+           move "Customer Since"         to report-kv-label
+           move report-date-str          to report-kv-value
+           write report-line from report-line-2
+
+           move "Medical Alert"          to report-kv-label
+           move wsc-alert                to report-kv-value
+           write report-line from report-line-2
+
+           move "Home Email"             to report-kv-label
+           move wsc-Home-Email           to report-kv-value
+           write report-line from report-line-2
+
+           move "Home Telephone"         to report-kv-label
+           move wsc-Home-Tel             to report-kv-value
+           write report-line from report-line-2
+
+           move "Work Email"             to report-kv-label
+           move wsc-Work-Email           to report-kv-value
+           write report-line from report-line-2
+
+           move "Work Telephone"         to report-kv-label
+           move wsc-Work-Tel             to report-kv-value
+           write report-line from report-line-2
+
+           move "GP Name"                to report-kv-label
+           move wsc-gp-name              to report-kv-value
+           write report-line from report-line-2
+
+           move "Occupation"             to report-kv-label
+           move wsc-occupation           to report-kv-value
+           write report-line from report-line-2
+
+           move "Preferred Store Id"     to report-kv-label
+           move wsc-Preferred-Store-Id   to report-kv-value
+           write report-line from report-line-2
+
+           move "Diabetic Retinopathy"   to report-kv-label
+           move wsc-Diabetic-retinopathy to report-kv-value
+           write report-line from report-line-2
+
+           move "Glaucoma"               to report-kv-label
+           move wsc-Glaucoma             to report-kv-value
+           write report-line from report-line-2
+
+           move "Cataracts"              to report-kv-label
+           move wsc-Cataracts            to report-kv-value
+           write report-line from report-line-2
+
+           move "Colour Blindness"       to report-kv-label
+           move wsc-Colour-blindness     to report-kv-value
+           write report-line from report-line-2
+           .
+
+      *> same appointment-file scan as custapphist.cbl's
+      *> scan-appointment-for-customer, folded into this export
+        write-appointment-history.
+           write report-line from report-line-3
+
+           move 0 to match-count
+
+           open input appointment-file
+           move "appointment-file" to fs-current-file
+           perform check-file-status
+
+           move low-values to appointment-key
+           start appointment-file
+               key >= appointment-key
+               invalid key move "y" to eof
+           end-start
+
+           if not fs-okay
+              move "y" to eof
+           else
+              move "n" to eof
+           end-if
+
+           perform until eof equals "y"
+              read appointment-file next record
+                 at end move "y" to eof
+              end-read
+
+              if fs-no-record
+                 move "y" to eof
+              end-if
+
+              if eof not equals "y"
+                 perform scan-appointment-for-customer
+              end-if
+           end-perform
+
+           close appointment-file
+
+           if match-count equals 0
+              write report-line from report-line-5
+           end-if
+           .
+
+        scan-appointment-for-customer.
+           perform varying day-counter from 1 by 1 until
+                day-counter > 7
+              perform varying counter from 1 by 1
+                   until counter > MAX-APPS-PER-DAY
+
+                 if app-cust-id of app-days(day-counter counter)
+                    equals wsc-customer-id
+                    add 1 to match-count
+                    move app-store-id to report-store-id
+                    move app-year to report-year
+                    move app-week to report-week
+                    move day-of-week-fullname(day-counter)
+                       to report-day
+                    move bt-label(counter) to report-slot
+                    move app-consultant-name to report-consultant
+
+                    evaluate app-attended of
+                          app-days(day-counter counter)
+                       when "y"
+                       when "Y"
+                          move "Attended" to report-attended
+                       when "n"
+                       when "N"
+                          if app-cancel-reason of
+                             app-days(day-counter counter)
+                             equals CANCEL-REASON-NO-SHOW
+                             move "No-show" to report-attended
+                          else
+                             move spaces to report-attended
+                          end-if
+                       when other
+                          move "?" to report-attended
+                    end-evaluate
+
+                    write report-line from report-line-4
+                 end-if
+              end-perform
+           end-perform
+           .
+
+      *> same full-file scan as write-appointment-history, but i-o and
+      *> mutating - clears this customer's slots back to available on
+      *> every consultant's record, same field reset as scheduleapp.cbl's
+      *> unbook-appointment-slot
+        erase-appointment-history.
+           open i-o appointment-file
+           move "appointment-file" to fs-current-file
+           perform check-file-status
+
+           move low-values to appointment-key
+           start appointment-file
+               key >= appointment-key
+               invalid key move "y" to eof
+           end-start
+
+           if not fs-okay
+              move "y" to eof
+           else
+              move "n" to eof
+           end-if
+
+           perform until eof equals "y"
+              read appointment-file next record
+                 at end move "y" to eof
+              end-read
+
+              if fs-no-record
+                 move "y" to eof
+              end-if
+
+              if eof not equals "y"
+                 perform erase-customer-from-record
+              end-if
+           end-perform
+
+           close appointment-file
+           .
+
+        erase-customer-from-record.
+           move "n" to erased-this-record
+           perform varying day-counter from 1 by 1 until
+                day-counter > 7
+              perform varying counter from 1 by 1
+                   until counter > MAX-APPS-PER-DAY
+
+                 if app-cust-id of app-days(day-counter counter)
+                    equals wsc-customer-id
+                    move "y" to erased-this-record
+                    move invalid-custid to app-cust-id of
+                           app-days(day-counter counter)
+                    move "N" to app-attended of
+                           app-days(day-counter counter)
+                    move 0 to app-checkin-time of
+                           app-days(day-counter counter)
+                    move lnk-Operator-Id to app-booked-by of
+                           app-days(day-counter counter)
+                    move CANCEL-REASON-NONE to app-cancel-reason of
+                           app-days(day-counter counter)
+                    move spaces to app-double-length of
+                           app-days(day-counter counter)
+                 end-if
+              end-perform
+           end-perform
+
+           if erased-this-record equals "y"
+              rewrite appointment
+              perform check-file-status
+           end-if
+           .
+
+       copy "common.cpy".
