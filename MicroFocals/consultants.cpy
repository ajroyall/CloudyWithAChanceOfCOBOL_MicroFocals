@@ -25,3 +25,15 @@
        03 :Prefix-:Colour-blindness      pic x.
          88 :Prefix-:Valid-Colour-blindness value
           "y", "Y", "n", "N".
+       *> working pattern - which days this consultant is rostered on,
+       *> and the hours worked on those days (hhmm, 24hr clock).
+       *> a consultant with no pattern set (all "N") falls back to the
+       *> store's standard hours so existing data keeps working.
+       03 :Prefix-:Working-Days.
+         05 :Prefix-:Working-Day   pic x occurs 7.
+           88 :Prefix-:Day-Worked  value "y", "Y".
+       03 :Prefix-:Work-Start-Time pic 9999.
+       03 :Prefix-:Work-End-Time   pic 9999.
+      *> operator id (lnk-Operator-Id) who last added/edited this
+      *> consultant - captured at startup in MFOCAL.CBL
+       03 :Prefix-:Last-Changed-By pic x(10).
