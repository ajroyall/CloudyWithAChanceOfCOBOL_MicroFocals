@@ -0,0 +1,16 @@
+      *> shared title bar displayed at the top of every menu screen -
+      *> Menu-Name/Menu-Id are set by each program before displaying it
+       01 g-menuheader.
+           03 line 1 col 1 pic x(25) from Menu-Name
+              foreground-color mf-app-foreground-colour
+              background-color mf-app-background-colour.
+           03 line 1 col 70 pic x(9) from Menu-Id
+              foreground-color mf-app-foreground-colour
+              background-color mf-app-background-colour.
+
+      *> shared lower-of-screen popup used by display-lower-popup
+      *> in common.cpy - a single centred message line plus a
+      *> button-hint line anchored to the bottom of the screen
+       01 g-lowerpopup.
+           03 line 24 col 1 pic x(70) from popup-l-message.
+           03 line 25 col 1 pic x(40) from popup-l-button.
