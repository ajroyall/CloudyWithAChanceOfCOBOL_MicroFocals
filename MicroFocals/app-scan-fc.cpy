@@ -0,0 +1,6 @@
+       select appointment-scan-file assign to
+        "$MFOCALDIR/appointments.dat"
+        organization is indexed
+        access is dynamic
+        record key is scan-appointment-key
+        status is ws-file-status.
