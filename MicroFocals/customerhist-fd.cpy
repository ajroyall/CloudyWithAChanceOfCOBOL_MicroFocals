@@ -0,0 +1,22 @@
+        fd custhist-file.
+        01 CustomerHistory.
+          03 ch-hist-key.
+            05 ch-Customer-Id      pic 9(9).
+            05 ch-Change-Date      pic 9(8).
+            05 ch-Change-Time      pic 9(8).
+          03 ch-Operation           pic x.
+            88 ch-Op-Add            value "A".
+            88 ch-Op-Edit           value "E".
+            88 ch-Op-Delete         value "D".
+       *> operator id (lnk-Operator-Id) who made this change - captured
+       *> at startup in MFOCAL.CBL
+          03 ch-Operator-Id         pic x(10).
+       *> holds the before/after customer images - kept as one opaque
+       *> block here rather than two copies of customerinfo.cpy directly
+       *> under this record, since customerinfo.cpy's fields are
+       *> hardcoded at the 03 level and this runtime's copybook handling
+       *> cannot carry two REPLACING copies of the same 03-level layout
+       *> in a single FD record. ch-Detail is laid out field-by-field as
+       *> ws-ch-Bef-* / ws-ch-Aft-* in working-storage of the programs
+       *> that write to this file.
+          03 ch-Detail              pic x(1512).
