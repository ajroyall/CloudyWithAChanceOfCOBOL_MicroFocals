@@ -0,0 +1,407 @@
+       identification division.
+       program-id. payrollfeed.
+       environment division.
+       special-names.
+         crt status is key-status.
+       file-control.
+      *> appointments record file - scanned sequentially across every
+      *> store/year/week/consultant, same idiom as dnareport.cbl
+       copy "app-fc.cpy".
+
+      *> store record file - looked up once per consultant to pick up
+      *> that store's configured slot length, for the hours-worked
+      *> figure fed to payroll
+       copy "stores-fc.cpy".
+
+       select payroll-file assign to dynamic pfd-filename
+        organization is line sequential.
+
+       data division.
+       copy "app-fd.cpy".
+       copy "stores-fd.cpy".
+       fd payroll-file.
+       01 report-line          pic x(100).
+
+       WORKING-STORAGE SECTION.
+       copy "common_ws.cpy".
+
+       01 eof                   pic x.
+       01 day-counter           binary-long.
+       01 counter               binary-long.
+       01 ls-counter            binary-long.
+
+       78 PF-MAX-CONSULTANTS    value 300.
+
+       01 pf-from-date.
+          03 pf-from-dd    pic 99.
+          03 filler        pic x value "/".
+          03 pf-from-mm    pic 99.
+          03 filler        pic x value "/".
+          03 pf-from-yyyy  pic 9999.
+       01 pf-to-date.
+          03 pf-to-dd      pic 99.
+          03 filler        pic x value "/".
+          03 pf-to-mm      pic 99.
+          03 filler        pic x value "/".
+          03 pf-to-yyyy    pic 9999.
+
+       01 pf-from-key            pic 9(6).
+       01 pf-to-key               pic 9(6).
+       01 pf-this-key             pic 9(6).
+
+       01 sf-date     pic 99999999.
+       01 redefines sf-date.
+         03 sf-yyyy   pic 9999.
+         03 sf-mm     pic 99.
+         03 sf-dd     pic 99.
+
+       copy "dateinfo.cpy" replacing  ==:Prefix-:== by ==di-==.
+
+       01 fields-valid            pic x.
+
+      *> slot length (mins) for the store a consultant is currently
+      *> being tallied against - looked up once per consultant via
+      *> find-or-add-consultant, same zero-means-default fallback
+      *> buildtimegrid.cbl uses
+       01 pf-slot-mins            pic 99.
+
+       01 pf-consultant-count     binary-long value 0.
+       01 pf-consultant-totals occurs PF-MAX-CONSULTANTS.
+          03 pf-con-id            pic 9(9).
+          03 pf-con-store         pic 9(5).
+          03 pf-con-name          pic x(60).
+          03 pf-con-slot-mins     pic 99.
+          03 pf-con-booked        pic 9(5).
+          03 pf-con-free          pic 9(5).
+          03 pf-con-attended      pic 9(5).
+
+       01 pf-found                pic x.
+
+       01 pfd-filename            pic x(20) value "payrollfeed.txt".
+       01 pdr-send-to-printer     pic x value "n".
+       88 send-to-printer         values "y", "Y".
+       88 pdr-send-to-printer-valid values "y" "Y" "n" "N".
+
+       01 report-line-1.
+        03 filler                pic x(25)
+            value "Payroll/Utilization Feed ".
+        03 report-from           pic x(10).
+        03 filler                pic x(4) value " to ".
+        03 report-to             pic x(10).
+
+       01 report-line-2.
+        03 filler                pic x(23)
+            value "  By consultant".
+
+       01 report-line-3.
+        03 filler                pic x(2)  value "  ".
+        03 report-con-id         pic zzzzzzzz9.
+        03 filler                pic x(2)  value "  ".
+        03 report-con-name       pic x(30).
+        03 filler                pic x(2)  value "  ".
+        03 report-con-store      pic zzzz9.
+        03 filler                pic x(3)  value "  B".
+        03 report-con-booked     pic zzzz9.
+        03 filler                pic x(3)  value "  F".
+        03 report-con-free       pic zzzz9.
+        03 filler                pic x(3)  value "  A".
+        03 report-con-attended   pic zzzz9.
+        03 filler                pic x(3)  value " - ".
+        03 report-con-util       pic zz9.99.
+        03 filler                pic x(1)  value "%".
+        03 filler                pic x(3)  value " - ".
+        03 report-con-hours      pic zzz9.99.
+        03 filler                pic x(2)  value "h".
+
+       01 report-line-6.
+        03 filler                pic x(30)
+             value "No bookings found in range".
+
+       01 printer-filename.
+        03 printer-filename-len  pic x(2) comp-5.
+        03 printer-filename-body pic x(128).
+
+       01 printer-title.
+        03 printer-title-len     pic x(2) comp-5.
+        03 printer-title-body    pic x(128).
+
+       01 printer-flags          pic x(4) comp-5.
+       01 printer-window-handle  pic x(4) comp-5.
+       01 pdr-return-code        pic 9999.
+
+       linkage section.
+       copy "common_lnk.cpy".
+       SCREEN SECTION.
+       copy "common_ss.cpy".
+       copy "payrollpopup.ss".
+
+       procedure division using lnk-store-info.
+      $if console-mode defined
+           move lnk-name-of-store to Store-Name
+           move "Payroll / Utilization Feed" to Menu-Name
+           move "PF_A01" to Menu-Id
+
+           move 0 to pf-from-dd pf-from-mm pf-from-yyyy
+           move 0 to pf-to-dd pf-to-mm pf-to-yyyy
+
+           perform clr-screen
+           display g-menuheader
+           display g-payrollpopup
+
+           move "n" to fields-valid
+           perform until fields-valid equals "y"
+              accept g-payrollpopup
+              perform f1-or-quit
+
+              call "valdated" using
+                 by reference z"dd/mm/yyyy"
+                 by reference pf-from-date
+              end-call
+              move return-code to ls-counter
+
+              if ls-counter equals 0
+                 call "valdated" using
+                    by reference z"dd/mm/yyyy"
+                    by reference pf-to-date
+                 end-call
+                 move return-code to ls-counter
+              end-if
+
+              if ls-counter equals 0 and
+                 pdr-send-to-printer-valid
+                 move "y" to fields-valid
+              else
+                 move "Field validation error" to popup-title
+                 move spaces to popup-message-1
+                 move "Enter two valid dates and Y/N to print"
+                    to popup-message-2
+                 move "Okay" to popup-button-1
+                 call "errpopup" using popup-title,
+                         popup-message-1,
+                         popup-message-2
+                         popup-button-1
+                 end-call
+              end-if
+           end-perform
+
+           move pf-from-yyyy to sf-yyyy
+           move pf-from-mm to sf-mm
+           move pf-from-dd to sf-dd
+           call "dateinfo" using sf-date di-date-info
+           compute pf-from-key = (sf-yyyy * 100) + di-week-num
+
+           move pf-to-yyyy to sf-yyyy
+           move pf-to-mm to sf-mm
+           move pf-to-dd to sf-dd
+           call "dateinfo" using sf-date di-date-info
+           compute pf-to-key = (sf-yyyy * 100) + di-week-num
+
+           perform generate-payroll-feed
+
+           move "Payroll feed written - send to printer?"
+                to popup-l-message
+           move "[Y]es or [N]o" to popup-l-button
+           perform display-lower-popup
+           if scr-af-key-code-1x equals "Y" or
+              scr-af-key-code-1x equals "y"
+              perform print-file
+           end-if
+
+           goback.
+      $end
+
+        generate-payroll-feed.
+           move 0 to pf-consultant-count
+
+           open output payroll-file
+
+           string pf-from-dd "/" pf-from-mm "/" pf-from-yyyy
+              delimited by size into report-from
+           string pf-to-dd "/" pf-to-mm "/" pf-to-yyyy
+              delimited by size into report-to
+           write report-line from report-line-1
+
+           open input appointment-file
+           move "appointment-file" to fs-current-file
+           perform check-file-status
+
+           move low-values to appointment-key
+           start appointment-file
+               key >= appointment-key
+               invalid key move "y" to eof
+           end-start
+
+           if not fs-okay
+              move "y" to eof
+           else
+              move "n" to eof
+           end-if
+
+           perform until eof equals "y"
+              read appointment-file next record
+                 at end move "y" to eof
+              end-read
+
+              if fs-no-record
+                 move "y" to eof
+              end-if
+
+              if eof not equals "y"
+                 compute pf-this-key = (app-year * 100) + app-week
+                 if pf-this-key >= pf-from-key and
+                    pf-this-key <= pf-to-key
+                    perform scan-appointment-for-payroll
+                 end-if
+              end-if
+           end-perform
+
+           close appointment-file
+
+           if pf-consultant-count equals 0
+              write report-line from report-line-6
+           else
+              write report-line from report-line-2
+              perform varying ls-counter from 1 by 1
+                  until ls-counter > pf-consultant-count
+                 perform write-consultant-line
+              end-perform
+           end-if
+
+           close payroll-file
+           .
+
+        scan-appointment-for-payroll.
+           perform find-or-add-consultant
+
+           perform varying day-counter from 1 by 1 until
+                day-counter > 7
+              perform varying counter from 1 by 1
+                   until counter > MAX-APPS-PER-DAY
+
+                 if app-cust-id of app-days(day-counter counter)
+                    equal invalid-custid
+                    add 1 to pf-con-free(ls-counter)
+                 else
+                    if app-cust-id of app-days(day-counter counter)
+                       not equal blocked-slot-id
+                       add 1 to pf-con-booked(ls-counter)
+                       evaluate app-attended of
+                             app-days(day-counter counter)
+                          when "y"
+                          when "Y"
+                             add 1 to pf-con-attended(ls-counter)
+                       end-evaluate
+                    end-if
+                 end-if
+              end-perform
+           end-perform
+           .
+
+      *> looks up (or creates) this appointment record's consultant in
+      *> pf-consultant-totals, leaving its index in ls-counter - same
+      *> linear-scan idiom dnareport.cbl's find-or-add-consultant uses
+        find-or-add-consultant.
+           move "n" to pf-found
+           perform varying ls-counter from 1 by 1
+               until ls-counter > pf-consultant-count
+              if pf-con-id(ls-counter) equals app-consultant-id
+                 move "y" to pf-found
+                 exit perform
+              end-if
+           end-perform
+
+           if pf-found equals "n"
+              add 1 to pf-consultant-count
+              move pf-consultant-count to ls-counter
+              move app-consultant-id to pf-con-id(ls-counter)
+              move app-store-id to pf-con-store(ls-counter)
+              move app-consultant-name to pf-con-name(ls-counter)
+              move 0 to pf-con-booked(ls-counter)
+              move 0 to pf-con-free(ls-counter)
+              move 0 to pf-con-attended(ls-counter)
+              perform lookup-slot-mins-for-store
+              move pf-slot-mins to pf-con-slot-mins(ls-counter)
+           end-if
+           .
+
+      *> resolves app-store-id's configured slot length, falling back
+      *> to APP-TIME-SLOT-IN-MINS the same way buildtimegrid.cbl does
+      *> when the store hasn't set one
+        lookup-slot-mins-for-store.
+           move 0 to pf-slot-mins
+           move app-store-id to sf-id
+           open input store-file
+           read store-file
+              invalid key continue
+           end-read
+           if not fs-no-record
+              move sf-Slot-Length-Mins to pf-slot-mins
+           end-if
+           close store-file
+
+           if pf-slot-mins equals 0
+              move APP-TIME-SLOT-IN-MINS to pf-slot-mins
+           end-if
+           .
+
+        write-consultant-line.
+           move pf-con-id(ls-counter) to report-con-id
+           move pf-con-name(ls-counter) to report-con-name
+           move pf-con-store(ls-counter) to report-con-store
+           move pf-con-booked(ls-counter) to report-con-booked
+           move pf-con-free(ls-counter) to report-con-free
+           move pf-con-attended(ls-counter) to report-con-attended
+
+           if pf-con-booked(ls-counter) + pf-con-free(ls-counter) > 0
+              compute report-con-util rounded =
+                 (pf-con-booked(ls-counter) /
+                  (pf-con-booked(ls-counter) + pf-con-free(ls-counter)))
+                  * 100
+           else
+              move 0 to report-con-util
+           end-if
+
+           compute report-con-hours rounded =
+              (pf-con-attended(ls-counter) *
+               pf-con-slot-mins(ls-counter)) / 60
+
+           write report-line from report-line-3
+           .
+
+        print-file.
+           move pfd-filename to printer-filename-body
+           move 0 to printer-filename-len
+           inspect pfd-filename
+            tallying printer-filename-len
+            for characters
+
+           move "payroll" to printer-title-body
+           move 7 to printer-title-len
+
+           move 0 to printer-flags
+           move 0 to printer-window-handle
+           call "PC_PRINT_FILE" using
+                by reference printer-filename
+                by reference printer-title
+                by value printer-flags
+                by value printer-window-handle
+           end-call
+           if return-code not equal 0
+             move return-code to pdr-return-code
+             move "Failed to print file" to popup-title
+
+             string "Print status code is "
+                pdr-return-code
+                into popup-message-1
+
+             move spaces to popup-message-2
+             move "Okay" to popup-button-1
+             call "errpopup" using popup-title,
+                  popup-message-1,
+                  popup-message-2
+                  popup-button-1
+             end-call
+           end-if
+           .
+
+       copy "common.cpy".
