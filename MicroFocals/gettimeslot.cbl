@@ -1,3 +1,8 @@
+       identification division.
+       program-id. gettimeslot.
+
+       data division.
+       working-storage section.
         01 time-ws pic 9(08) value zeroes.
         01 filler redefines time-ws.
             03 ws-hours-mins.
@@ -10,51 +15,51 @@
 
         copy "common_ws.cpy".
 
-
         01 sl-counter binary-long.
-        01 sl-lower pic 9999 occurs MAX-APPS-PER-DAY
-                value
-                  0900, 0930, 1000, 1030, 1100, 1130,
-                  1200, 1230, 1300, 1330, 1400, 1430,
-                  1500, 1530, 1600, 1630, 1700, 1730
-                  .
-
-        01 sl-upper pic 9999 occurs MAX-APPS-PER-DAY
-                value
-                  0930, 1000, 1030, 1100, 1130, 1200,
-                  1230, 1300, 1330, 1400, 1430, 1500,
-                  1530, 1600, 1630, 1700, 1730, 1800.
+        01 sl-now-mins       binary-long.
+        01 sl-upper-mins     binary-long.
+        01 sl-hhmm-ws.
+          03 sl-hhmm-hh       pic 99.
+          03 sl-hhmm-mm       pic 99.
 
         linkage section.
         copy "gettimeslot.cpy" replacing  ==:Prefix-:== by ==lnk-==.
-        procedure division using lnk-current-timeslot.
+        copy "timegrid.cpy" replacing ==:Prefix-:== by ==lnk-grid-==.
+        procedure division using lnk-current-timeslot,
+                                  lnk-grid-time-grid.
 
-            *> Get the time slot given the current time
+            *> Get the time slot given the current time, against the
+            *> caller's slot grid (built by buildtimegrid from that
+            *> store's slot length/day span)
             *>  - if value is zero then it is outside of normal
             *>    working hours
             *>
-            *> Range is 0 - MAX-APPS-PER-DAY
+            *> Range is 0 - lnk-grid-num-slots
             accept time-ws from time
             *> move 0910 to ws-hours-mins
 
             move 0 to lnk-time-slot
             perform varying sl-counter from 1 by 1 until
-                sl-counter greater than MAX-APPS-PER-DAY
+                sl-counter greater than lnk-grid-num-slots
 
-                if ws-hours-mins >= sl-lower(sl-counter)
-                  and ws-hours-mins < sl-upper(sl-counter)
+                if ws-hours-mins >= lnk-grid-slot-lower(sl-counter)
+                  and ws-hours-mins < lnk-grid-slot-upper(sl-counter)
                     move sl-counter to lnk-time-slot
                 end-if
             end-perform
 
             if lnk-time-slot not equal 0
-             compute lnk-time-left-in-mins = APP-TIME-SLOT-IN-MINS -
-                (ws-hours-mins99 - sl-lower(lnk-time-slot))
+             compute sl-now-mins = (ws-hours * 60) + ws-minutes
+             move lnk-grid-slot-upper(lnk-time-slot) to sl-hhmm-ws
+             compute sl-upper-mins = (sl-hhmm-hh * 60) + sl-hhmm-mm
+             compute lnk-time-left-in-mins = sl-upper-mins - sl-now-mins
 
-                move bt-label(lnk-time-slot) to lnk-time-slot-msg
+                move lnk-grid-slot-label(lnk-time-slot)
+                   to lnk-time-slot-msg
             else
                 move 0 to lnk-time-slot lnk-time-left-in-mins
                 move "Out of hours" to lnk-time-slot-msg
             end-if
           goback.
 
+       end program gettimeslot.
