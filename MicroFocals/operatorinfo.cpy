@@ -0,0 +1,5 @@
+       *> the operator id captured at startup in MFOCAL.CBL - carried
+       *> alongside store-info through the menu chain and stamped onto
+       *> customer/consultant/store edits and appointment bookings so
+       *> we can answer "who did this"
+        03 :Prefix-:Operator-Id        pic x(10).
