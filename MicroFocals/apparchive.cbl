@@ -0,0 +1,222 @@
+       identification division.
+       program-id. apparchive.
+       environment division.
+       special-names.
+         crt status is key-status.
+       file-control.
+      *> appointments record file - scanned sequentially across every
+      *> store/year/week/consultant, same idiom as dnareport.cbl
+       copy "app-fc.cpy".
+
+       select archive-file assign to dynamic afd-filename
+        organization is line sequential.
+
+       data division.
+       copy "app-fd.cpy".
+       fd archive-file.
+       01 archive-line          pic x(160).
+
+       WORKING-STORAGE SECTION.
+       copy "common_ws.cpy".
+
+       copy "dateinfo.cpy" replacing  ==:Prefix-:== by ==di-==.
+
+       01 eof                    pic x.
+       01 day-counter            binary-long.
+       01 counter                binary-long.
+
+       01 aa-cutoff-date.
+          03 aa-cutoff-dd    pic 99.
+          03 filler          pic x value "/".
+          03 aa-cutoff-mm    pic 99.
+          03 filler          pic x value "/".
+          03 aa-cutoff-yyyy  pic 9999.
+
+       01 aa-write-archive       pic x value "y".
+       88 aa-write-archive-yes   values "y", "Y".
+       88 aa-write-archive-valid values "y" "Y" "n" "N".
+
+       01 aa-cutoff-key           pic 9(6).
+       01 aa-this-key             pic 9(6).
+
+       01 sf-date     pic 99999999.
+       01 redefines sf-date.
+         03 sf-yyyy   pic 9999.
+         03 sf-mm     pic 99.
+         03 sf-dd     pic 99.
+
+       01 fields-valid            pic x.
+
+       01 aa-archived-count       binary-long value 0.
+       01 aa-purged-weeks         binary-long value 0.
+
+       01 afd-filename            pic x(20) value "apparchive.txt".
+
+       01 archive-detail-line.
+        03 arc-store-id          pic 9(5).
+        03 filler                pic x     value spaces.
+        03 arc-year              pic 9999.
+        03 filler                pic x     value spaces.
+        03 arc-week              pic 99.
+        03 filler                pic x     value spaces.
+        03 arc-consultant-id     pic 9(9).
+        03 filler                pic x     value spaces.
+        03 arc-consultant-name   pic x(60).
+        03 filler                pic x     value spaces.
+        03 arc-day               pic 9.
+        03 filler                pic x     value spaces.
+        03 arc-slot              pic 99.
+        03 filler                pic x     value spaces.
+        03 arc-cust-id           pic 9(9).
+        03 filler                pic x     value spaces.
+        03 arc-attended          pic x.
+
+       linkage section.
+       copy "common_lnk.cpy".
+       SCREEN SECTION.
+       copy "common_ss.cpy".
+       copy "apparchivepopup.ss".
+
+       procedure division using lnk-store-info.
+      $if console-mode defined
+           move lnk-name-of-store to Store-Name
+           move "Archive/Purge Old Appointments" to Menu-Name
+           move "AA_A01" to Menu-Id
+
+           move 0 to aa-cutoff-dd aa-cutoff-mm aa-cutoff-yyyy
+
+           perform clr-screen
+           display g-menuheader
+           display g-apparchivepopup
+
+           move "n" to fields-valid
+           perform until fields-valid equals "y"
+              accept g-apparchivepopup
+              perform f1-or-quit
+
+              call "valdated" using
+                 by reference z"dd/mm/yyyy"
+                 by reference aa-cutoff-date
+              end-call
+
+              if return-code equals 0 and
+                 aa-write-archive-valid
+                 move "y" to fields-valid
+              else
+                 move "Field validation error" to popup-title
+                 move spaces to popup-message-1
+                 move "Enter a valid cutoff date and Y/N to archive"
+                    to popup-message-2
+                 move "Okay" to popup-button-1
+                 call "errpopup" using popup-title,
+                         popup-message-1,
+                         popup-message-2
+                         popup-button-1
+                 end-call
+              end-if
+           end-perform
+
+           move "Delete all appointment weeks before this date?"
+                to popup-l-message
+           move "[Y]es or [N]o" to popup-l-button
+           perform display-lower-popup
+           if scr-af-key-code-1x equals "Y" or
+              scr-af-key-code-1x equals "y"
+              perform archive-and-purge
+
+              move aa-purged-weeks to counter
+              move "Old appointment weeks purged"
+                 to popup-l-message
+              move "Okay" to popup-l-button
+              perform display-lower-popup
+           end-if
+
+           goback.
+      $end
+
+        archive-and-purge.
+           move aa-cutoff-yyyy to sf-yyyy
+           move aa-cutoff-mm to sf-mm
+           move aa-cutoff-dd to sf-dd
+           call "dateinfo" using sf-date di-date-info
+           compute aa-cutoff-key = (sf-yyyy * 100) + di-week-num
+
+           move 0 to aa-archived-count aa-purged-weeks
+
+           if aa-write-archive-yes
+              open output archive-file
+           end-if
+
+           open i-o appointment-file
+           move "appointment-file" to fs-current-file
+           perform check-file-status
+
+           move low-values to appointment-key
+           start appointment-file
+               key >= appointment-key
+               invalid key move "y" to eof
+           end-start
+
+           if not fs-okay
+              move "y" to eof
+           else
+              move "n" to eof
+           end-if
+
+           perform until eof equals "y"
+              read appointment-file next record
+                 at end move "y" to eof
+              end-read
+
+              if fs-no-record
+                 move "y" to eof
+              end-if
+
+              if eof not equals "y"
+                 compute aa-this-key = (app-year * 100) + app-week
+                 if aa-this-key < aa-cutoff-key
+                    if aa-write-archive-yes
+                       perform write-archive-lines-for-week
+                    end-if
+                    delete appointment-file
+                    perform check-file-status
+                    add 1 to aa-purged-weeks
+                 end-if
+              end-if
+           end-perform
+
+           close appointment-file
+
+           if aa-write-archive-yes
+              close archive-file
+           end-if
+           .
+
+        write-archive-lines-for-week.
+           perform varying day-counter from 1 by 1 until
+                day-counter > 7
+              perform varying counter from 1 by 1
+                   until counter > MAX-APPS-PER-DAY
+
+                 if app-cust-id of app-days(day-counter counter)
+                    not equal invalid-custid
+                    move app-store-id to arc-store-id
+                    move app-year to arc-year
+                    move app-week to arc-week
+                    move app-consultant-id to arc-consultant-id
+                    move app-consultant-name to arc-consultant-name
+                    move day-counter to arc-day
+                    move counter to arc-slot
+                    move app-cust-id of
+                       app-days(day-counter counter) to arc-cust-id
+                    move app-attended of
+                       app-days(day-counter counter) to arc-attended
+
+                    write archive-line from archive-detail-line
+                    add 1 to aa-archived-count
+                 end-if
+              end-perform
+           end-perform
+           .
+
+       copy "common.cpy".
