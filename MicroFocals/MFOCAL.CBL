@@ -1,5 +1,6 @@
       *$set dialect(mf)
        identification division.
+       program-id. MFOCAL.
        environment division.
        special-names.
          crt status is key-status.
@@ -8,8 +9,19 @@
        copy "stores-fc.cpy".
        copy "storeconf-fc.cpy".
 
+      *> flat-file stand-in for the SQL Server SystemMessages table,
+      *> read for the message-of-the-day whenever this site isn't
+      *> built with use-sql defined
+       select sysmsg-file assign "$MFOCALDIR/sysmsg.dat"
+        organization is line sequential
+        status is ws-file-status.
+
        copy "stores-fd.cpy".
        copy "storeconf-fd.cpy".
+
+       fd sysmsg-file.
+       01 sysmsg-line       pic x(100).
+
        working-storage section.
        01 k                pic x.
       $if use-sql defined
@@ -25,10 +37,22 @@
 
        01 ws-store-info.
        COPY "stores.cpy" replacing ==:Prefix-:== by ==ws-==.
-       
+
        01 dataflow-info.
        copy "dataflow.cpy" replacing ==:Prefix-:== by ==ws-==.
 
+      *> message-of-the-day shown on the welcome screen - from
+      *> SystemMessages when use-sql is defined, otherwise the last
+      *> line of sysmsg-file
+       01 ws-motd          pic x(60) value spaces.
+       01 ws-motd-eof      pic x.
+
+      *> operator id captured at startup and carried through the menu
+      *> chain, so customer/consultant/store edits and appointment
+      *> bookings/cancellations can be stamped with who made them
+       01 ws-operator-info.
+       copy "operatorinfo.cpy" replacing ==:Prefix-:== by ==ws-==.
+
        copy "common_78.cpy".
        copy "gettimeslot.cpy" replacing  ==:Prefix-:== by ==ap-==.
 
@@ -41,8 +65,8 @@
        01 ls-eof           pic x.
        01 ls-key-invalid   pic x.
 
-       01 ls-gcd-flags     cblt-os-flags.
-       01 ls-gcd-len       cblt-os-size.
+       01 ls-gcd-flags     pic x(4) comp-x.
+       01 ls-gcd-len       pic x(4) comp-x.
        01 ls-gcd-dir-name  pic x(1024).
        SCREEN SECTION.
        copy "welcome.ss".
@@ -86,6 +110,27 @@
                 FROM SystemMessages
                 where ID = :max-id
            END-EXEC
+           move message1 to ws-motd
+      $else
+           *> no SQL Server available at this site - fall back to the
+           *> last line of the flat message-of-the-day file, if any
+           move "n" to ws-motd-eof
+           open input sysmsg-file
+           if fs-okay
+              perform until ws-motd-eof equals "y"
+                 read sysmsg-file next record
+                    at end move "y" to ws-motd-eof
+                 end-read
+                 if fs-no-record or fs-no-next-logical-record
+                    move "y" to ws-motd-eof
+                 else
+                    if sysmsg-line not equal spaces
+                       move sysmsg-line to ws-motd
+                    end-if
+                 end-if
+              end-perform
+              close sysmsg-file
+           end-if
       $end
             initialize ap-time-left-in-mins
             initialize menu-option
@@ -96,6 +141,10 @@
             *> setup the environment
             perform init-env
 
+            *> who's sat at this terminal - stamped onto customer/
+            *> consultant/store edits and appointment bookings
+            perform capture-operator-id
+
             *> application configuration
             perform setup-section
 
@@ -126,10 +175,15 @@
       $if use-sql defined
                EXEC SQL
                    insert into DataFlow
-                   (Number,Text) 
+                   (Number,Text)
                    values (:ap-time-left-in-mins,:ap-time-slot-msg)
                END-EXEC
                EXEC SQL commit END-EXEC
+      $else
+                   move ap-time-left-in-mins to ws-num
+                   move ap-time-slot-msg to ws-text
+                   call "dataflowlog" using dataflow-info
+                   end-call
       $end
                end-if
                display app-time-slot
@@ -158,7 +212,8 @@
                 when 's'
                 when 'S'
                         perform clr-screen
-                        call "scheduleapp" using ws-store-info
+                        call "scheduleapp" using ws-store-info,
+                             ws-operator-info
                         cancel "scheduleapp"
                         perform clr-screen
                 when 'r'
@@ -188,6 +243,12 @@
            display "Thank you."
            stop run.
 
+        capture-operator-id.
+            perform clr-screen
+            display "Operator ID: " with no advancing
+            accept ws-Operator-Id
+            .
+
         setup-section.
             perform clr-screen
 
@@ -231,7 +292,8 @@
                 perform clr-screen
                 display g-menuheader
                 move 0 to ws-id
-                call "storemaintenance" using ws-store-info
+                call "storemaintenance" using ws-store-info,
+                     ws-operator-info
                 stop run
             end-if
 
@@ -282,6 +344,7 @@
                  perform clr-screen
                  move 'MFOCAL' to ws-text
                  call "custmenu" using ws-store-info ws-dataflow-demo
+                                    , ws-operator-info
                  cancel "custmenu"
                  perform clr-screen
 
@@ -291,13 +354,15 @@
                 when 't'
                 when 'T'
                  perform clr-screen
-                 call "constmenu" using ws-store-info
+                 call "constmenu" using ws-store-info,
+                      ws-operator-info
                  cancel "constmenu"
                  perform clr-screen
 
                 when 'm'
                 when 'M'
-                 call "storemaintenance" using ws-store-info
+                 call "storemaintenance" using ws-store-info,
+                      ws-operator-info
                  cancel "storemaintenance"
                  perform clr-screen
 
@@ -305,8 +370,19 @@
                  perform setup-section
                 when 'w'
                 when 'W'
-                 call "ABC4400"
-                 cancel "ABC4400"
+                 call "constroster" using ws-store-info
+                 cancel "constroster"
+                 perform clr-screen
+                when 'a'
+                when 'A'
+                 call "apparchive" using ws-store-info
+                 cancel "apparchive"
+                 perform clr-screen
+                when 'i'
+                when 'I'
+                 call "bulkimport" using ws-store-info,
+                      ws-operator-info
+                 cancel "bulkimport"
                  perform clr-screen
 
                  *> reload record app config
@@ -339,6 +415,30 @@
                        by reference ra-menu-option
                    end-call
                    cancel "schedread"
+                when 'd'
+                when 'D'
+                   call "dnareport" using
+                       by reference ws-store-info
+                   end-call
+                   cancel "dnareport"
+                when 'u'
+                when 'U'
+                   call "payrollfeed" using
+                       by reference ws-store-info
+                   end-call
+                   cancel "payrollfeed"
+                when 'o'
+                when 'O'
+                   call "storeoccupancy" using
+                       by reference ws-store-info
+                   end-call
+                   cancel "storeoccupancy"
+                when 'x'
+                when 'X'
+                   call "addrcleanup" using
+                       by reference ws-store-info
+                   end-call
+                   cancel "addrcleanup"
                 when other
                    perform help-required
             end-evaluate
