@@ -0,0 +1,17 @@
+      *> one fixed-width customer record per line - prepared offline
+      *> (e.g. exported from another system) and dropped in the
+      *> working directory under the name held in bi-cust-filename
+       01 bi-cust-line.
+         03 bi-c-title           pic x(8).
+         03 bi-c-initials        pic x(10).
+         03 bi-c-gender          pic x.
+         03 bi-c-fullname        pic x(60).
+         03 bi-c-address1        pic x(70).
+         03 bi-c-postcode        pic x(9).
+         03 bi-c-country         pic x(40).
+         03 bi-c-dob-dd          pic 99.
+         03 bi-c-dob-mm          pic 99.
+         03 bi-c-dob-yyyy        pic 9999.
+         03 bi-c-home-email      pic x(40).
+         03 bi-c-home-tel        pic x(20).
+         03 bi-c-store-id        pic 9(5).
