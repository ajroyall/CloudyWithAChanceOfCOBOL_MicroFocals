@@ -0,0 +1,5 @@
+        select custhist-file assign "$MFOCALDIR/customerhist.dat"
+        organization is indexed
+        access is dynamic
+        record key is ch-hist-key
+        status is ws-file-status.
